@@ -0,0 +1,473 @@
+identification division.
+program-id. AOC202407P1.
+
+environment division.
+input-output section.
+file-control.
+       select InputFile assign to wsInputFilename
+           organization is line sequential
+           file status is wsInputStatus.
+       select UnbalancedReport assign to 'unbalanced-equations-report'
+           organization is line sequential.
+       select CheckpointFile assign to wsCheckpointFilename
+           organization is line sequential
+           file status is wsCheckpointStatus.
+
+       select AuditFile assign to 'audit-trail'
+           organization is line sequential
+           file status is wsAuditStatus.
+       select RejectedRecords assign to 'rejected-records'
+           organization is line sequential
+           file status is wsRejectStatus.
+       select DropCandidate assign to '.drop-candidate'
+           organization is line sequential
+           file status is wsDropStatus.
+       select ResultLog assign to 'results-history'
+           organization is line sequential
+           file status is wsResultStatus.
+       select SelfTestSample assign to '.selftest-input'
+           organization is line sequential.
+
+data division.
+file section.
+       FD InputFile
+           record varying 1 to 300 depending on wsLineLength.
+       01 InputRecord pic X(300).
+
+*> Lists each calibration equation that no combination of operators
+*> could balance against its target value.
+       FD UnbalancedReport
+           record varying 1 to 300 depending on wsLineLength.
+       01 UnbalancedReportLine pic X(300).
+
+*> Scratch file for self-test mode: the puzzle page's own sample
+*> equations are written here and then read back in through InputFile
+*> via the program's normal ReadInputLoop, so a self-test run exercises
+*> the exact same solver as a production run.
+       FD SelfTestSample.
+       01 SelfTestSampleLine pic X(80).
+
+*> Records progress after every equation, so a run killed partway
+*> through this slow, recursive job can pick back up instead of
+*> re-solving equations it already balanced.
+       FD CheckpointFile.
+       01 CheckpointLine.
+           02 CkRecordsRead pic 9(10).
+           02 filler pic X(1) value space.
+           02 CkSum pic S9(18).
+
+copy "AuditRecord.cpy"
+    replacing ==:FILE-NAME:== by ==AuditFile==.
+
+copy "RejectRecord.cpy"
+    replacing ==:FILE-NAME:== by ==RejectedRecords==.
+
+copy "InputDropCandidate.cpy"
+    replacing ==:FILE-NAME:== by ==DropCandidate==.
+
+copy "ResultRecord.cpy"
+    replacing ==:FILE-NAME:== by ==ResultLog==.
+
+working-storage section.
+01 wsAuditStatus pic X(2).
+01 wsAuditEvent pic X(8).
+01 wsAuditDetail pic X(60).
+01 wsRejectStatus pic X(2).
+01 wsRejectReason pic X(20).
+01 wsRejectCount pic 9(5) value 0.
+       01 wsDropStatus pic X(2).
+       01 wsUsedDropFile pic X(150) value spaces.  *> dated input-drop file consumed this run, if any
+       01 wsArchiveCmd pic X(200).
+       01 wsResultStatus pic X(2).
+       01 wsResultLabel pic X(20).
+       01 wsResultValue pic 9(15).
+       01 wsLineLength pic 9(3).
+       01 wsEof pic A(1) value "n".
+       01 wsRecordsRead pic 9(10) value 0.  *> last input record number processed, for restart
+       01 wsIdx pic 9(3).
+       01 wsStart pic 9(3).
+       01 wsPart pic X(20).
+       01 wsPartIdx pic 9(3).
+       01 wsSuccess pic 9(1).
+       01 wsSum binary-double value 0.
+       01 wsResult binary-double.
+
+       *> Operand-count ceiling, raised well past the original 20 so a
+       *> longer calibration line doesn't silently truncate. A line that
+       *> still overruns this halts the run instead of corrupting the
+       *> table. AOC202407_MAX_OPERANDS can lower it further.
+       01 wsMaxOperands pic 9(3) value 100.
+       01 wsParm pic X(20).
+       01 wsInputStatus pic X(2).      *> set by open input InputFile; a fatal return-code is raised if it's not "00"
+       01 wsInputFilename pic X(100) value "input".
+       01 wsOperands.
+           02 wsOperand binary-double occurs 100 times.
+
+       01 wsCheckpointFilename pic X(100) value "day07p1-checkpoint".
+       01 wsCheckpointStatus pic X(2).
+       01 wsCheckpointEof pic A(1) value "n".
+       01 wsSkipIdx pic 9(10).
+
+*> Self-test mode feeds the puzzle page's own sample equations through
+*> this job and checks the result against the known sample answer,
+*> rather than a real day's extract. It also points the checkpoint at
+*> its own scratch file, so a self-test run can never resume from (or
+*> leave behind) a production checkpoint.
+       01 wsSelftest pic A(1) value "N".  *> set by AOC202407P1_SELFTEST
+           88 wsIsSelftest value "Y".
+       01 wsSelftestExpected binary-double value 3749.
+
+procedure division.
+       perform ReadParameters
+       perform OpenAuditFile
+       move "START" to wsAuditEvent
+       move "Run started" to wsAuditDetail
+       perform WriteAuditLine
+       perform OpenRejectFile
+       perform OpenResultLog
+       perform LoadCheckpoint
+
+       open input InputFile
+       if wsInputStatus not = "00"
+           display "ERROR: could not open " function trim(wsInputFilename)
+               " (status " wsInputStatus ")"
+           move 8 to return-code
+           move "ERROR" to wsAuditEvent
+           move "Input file open failed" to wsAuditDetail
+           perform WriteAuditLine
+           close AuditFile
+           go to EndRun
+       end-if
+       if wsRecordsRead > 0
+           perform SkipProcessedRecords
+           open extend CheckpointFile
+       else
+           open output CheckpointFile
+       end-if
+       open output UnbalancedReport
+
+       perform ReadInputLoop
+
+       close InputFile
+       perform ArchiveInputDrop
+       close UnbalancedReport
+
+       *> A clean finish means there is nothing left to resume, so the
+       *> checkpoint is truncated back to empty rather than left around
+       *> to be misread as a restart point by the next fresh run.
+       close CheckpointFile
+       open output CheckpointFile
+       close CheckpointFile
+
+       *> 850176957540
+       display "Sum = " wsSum
+       if wsRejectCount > 0
+           display "Rejected records: " wsRejectCount
+       end-if
+       close RejectedRecords
+
+       if wsIsSelftest
+           perform CheckSelfTestResult
+       else
+           move "Sum" to wsResultLabel
+           move wsSum to wsResultValue
+           perform WriteResultLine
+       end-if
+       close ResultLog
+
+       move "END" to wsAuditEvent
+       move "Run completed" to wsAuditDetail
+       perform WriteAuditLine
+       close AuditFile
+
+       if wsRejectCount > 0
+           move 4 to return-code
+       end-if
+
+       go to EndRun.
+
+*> Common exit point: a fatal input-open failure or a malformed
+*> equation (too many operands) jumps straight here with return-code
+*> already set to 8; the normal path falls through from just above
+*> with return-code 0 (success) or 4 (completed with rejected records)
+*> so driver/run-all.cob can tell a bad run apart from a clean one
+*> without parsing DISPLAY output.
+EndRun.
+       stop run.
+
+*> Reads InputFile forward past the equations a prior run already
+*> balanced, so the resumed pass starts on the first unprocessed one.
+SkipProcessedRecords.
+       perform varying wsSkipIdx from 1 by 1 until wsSkipIdx > wsRecordsRead
+           read InputFile into InputRecord
+               at end move "y" to wsEof
+           end-read
+       end-perform.
+
+*> Restores wsRecordsRead/wsSum from the last checkpoint line written,
+*> if a checkpoint from an interrupted run exists; a program that has
+*> never been interrupted (or that last finished cleanly) leaves both
+*> at their initial zero values.
+LoadCheckpoint.
+       open input CheckpointFile
+       if wsCheckpointStatus = "00"
+           perform until wsCheckpointEof = "y"
+               read CheckpointFile into CheckpointLine
+                   at end move "y" to wsCheckpointEof
+               end-read
+               if wsCheckpointEof not = "y"
+                   move CkRecordsRead to wsRecordsRead
+                   move CkSum to wsSum
+               end-if
+           end-perform
+           close CheckpointFile
+       end-if.
+
+COPY "ReadLoop.cpy"
+    REPLACING ==:EOF-FLAG:==    BY ==wsEof==
+              ==:EOF-VALUE:==   BY =="y"==
+              ==:FILE-NAME:==   BY ==InputFile==
+              ==:RECORD-NAME:== BY ==InputRecord==
+              ==:RECORD-NUM:==  BY ==wsRecordsRead==
+              ==:PROCESS-ROW:== BY ==perform ProcessEquationLine==.
+
+*> Applies the calibration equation's target/operand line to the
+*> Calc solver and files it as balanced or reports it as unbalanced.
+ProcessEquationLine.
+       if wsLineLength = 0
+           add 1 to wsRejectCount
+           move "BLANK-RECORD" to wsRejectReason
+           perform WriteRejectLine
+       else
+           perform parse-record
+
+           move 0 to wsSuccess
+           call "Calc" using wsResult wsOperands 1 0 "+" wsSuccess
+           if wsSuccess = 1
+               add wsResult to wsSum
+           else
+               move InputRecord(1:wsLineLength) to UnbalancedReportLine
+               write UnbalancedReportLine
+           end-if
+
+           move wsRecordsRead to CkRecordsRead
+           move wsSum to CkSum
+           write CheckpointLine
+       end-if.
+
+parse-record.
+       move 1 to wsStart
+       move 1 to wsPartIdx
+
+       *> initialize operands to -1, so we know where they end
+       perform varying wsIdx from 1 by 1 until wsIdx > wsMaxOperands
+           move -1 to wsOperand(wsIdx)
+       end-perform
+
+       perform varying wsIdx from 1 by 1 until wsIdx > (wsLineLength + 1)
+           if wsIdx > wsLineLength or InputRecord(wsIdx:1) = " "
+               move InputRecord(wsStart:(wsIdx - wsStart)) to wsPart
+
+               if wsPartIdx = 1
+                   *> Strip the trailing ":"
+                   move wsPart(1:(wsIdx - wsStart - 1)) to wsResult
+               else
+                   if (wsPartIdx - 1) > wsMaxOperands
+                       display "ERROR: too many operands on one line, max " wsMaxOperands
+                       close RejectedRecords
+                       move 8 to return-code
+                       go to EndRun
+                   end-if
+                   move wsPart to wsOperand(wsPartIdx - 1)
+               end-if
+               add 1 to wsIdx giving wsStart
+               add 1 to wsPartIdx
+           end-if
+       end-perform.
+
+*> Pulls the operand-count ceiling out of an environment variable,
+*> falling back to the historical 20-derived default when it isn't set.
+ReadParameters.
+       move spaces to wsParm
+       accept wsParm from environment "AOC202407_MAX_OPERANDS"
+           on exception continue
+       end-accept
+       if wsParm not = spaces
+           move function numval(wsParm) to wsMaxOperands
+       end-if
+       if wsMaxOperands > 100
+           move 100 to wsMaxOperands
+       end-if
+
+       accept wsSelftest from environment "AOC202407P1_SELFTEST"
+           on exception continue
+       end-accept
+       if wsIsSelftest
+           perform WriteSelfTestSample
+           move ".selftest-input" to wsInputFilename
+           move ".selftest-checkpoint" to wsCheckpointFilename
+       else
+           accept wsInputFilename from environment "AOC202407P1_INPUT"
+               on exception continue
+           end-accept
+           if wsInputFilename = spaces
+               move "input" to wsInputFilename
+           end-if
+           if wsInputFilename = "input"
+               perform ResolveInputDrop
+           end-if
+
+           accept wsCheckpointFilename from environment "AOC202407P1_CHECKPOINT"
+               on exception continue
+           end-accept
+           if wsCheckpointFilename = spaces
+               move "day07p1-checkpoint" to wsCheckpointFilename
+           end-if
+       end-if.
+
+*> Writes the puzzle page's own sample equations out to the self-test
+*> scratch file, for self-test mode to read back in through InputFile.
+WriteSelfTestSample.
+       open output SelfTestSample
+       move "190: 10 19" to SelfTestSampleLine
+       write SelfTestSampleLine
+       move "3267: 81 40 27" to SelfTestSampleLine
+       write SelfTestSampleLine
+       move "83: 17 5" to SelfTestSampleLine
+       write SelfTestSampleLine
+       move "156: 15 6" to SelfTestSampleLine
+       write SelfTestSampleLine
+       move "7: 6 8 9" to SelfTestSampleLine
+       write SelfTestSampleLine
+       move "161011: 16 10 13" to SelfTestSampleLine
+       write SelfTestSampleLine
+       move "192: 17 8 14" to SelfTestSampleLine
+       write SelfTestSampleLine
+       move "21037: 9 7 18" to SelfTestSampleLine
+       write SelfTestSampleLine
+       move "292: 4 73" to SelfTestSampleLine
+       write SelfTestSampleLine
+       close SelfTestSample.
+*> Opens the shared run audit-trail file for appending, creating it on
+*> the very first run since OPEN EXTEND fails against a file that does
+*> not exist yet.
+OpenAuditFile.
+       open extend AuditFile
+       if wsAuditStatus not = "00"
+           open output AuditFile
+       end-if.
+
+copy "AuditTrail.cpy"
+    replacing ==:PROGRAM-NAME:==  by =="AOC202407P1"==
+              ==:FILE-NAME:==    by ==AuditFile==
+              ==:EVENT-FIELD:==  by ==wsAuditEvent==
+              ==:DETAIL-FIELD:== by ==wsAuditDetail==.
+
+*> Opens the shared rejected-records file for appending, creating it on
+*> the very first run since OPEN EXTEND fails against a file that does
+*> not exist yet.
+OpenRejectFile.
+       open extend RejectedRecords
+       if wsRejectStatus not = "00"
+           open output RejectedRecords
+       end-if.
+
+copy "RejectWriter.cpy"
+    replacing ==:PROGRAM-NAME:==     by =="AOC202407P1"==
+              ==:FILE-NAME:==       by ==RejectedRecords==
+              ==:RECORDNUM-FIELD:== by ==wsRecordsRead==
+              ==:REASON-FIELD:==    by ==wsRejectReason==
+              ==:TEXT-FIELD:==      by ==InputRecord==.
+
+copy "InputDropResolve.cpy"
+    replacing ==:LIST-CMD:==        by =="ls -1 input-* 2>/dev/null | sort | tail -1 > .drop-candidate"==
+              ==:CLEANUP-CMD:==    by =="rm -f .drop-candidate"==
+              ==:FILE-NAME:==      by ==DropCandidate==
+              ==:STATUS-FIELD:==   by ==wsDropStatus==
+              ==:USED-DROP-FILE:== by ==wsUsedDropFile==
+              ==:INPUT-FILENAME:== by ==wsInputFilename==.
+
+copy "InputDropArchive.cpy"
+    replacing ==:USED-DROP-FILE:==    by ==wsUsedDropFile==
+              ==:ARCHIVE-CMD-FIELD:== by ==wsArchiveCmd==.
+
+*> Opens the shared results-history file for appending, creating it on
+*> the very first run since OPEN EXTEND fails against a file that does
+*> not exist yet.
+OpenResultLog.
+       open extend ResultLog
+       if wsResultStatus not = "00"
+           open output ResultLog
+       end-if.
+
+copy "ResultWriter.cpy"
+    replacing ==:PROGRAM-NAME:== by =="AOC202407P1"==
+              ==:FILE-NAME:==    by ==ResultLog==
+              ==:LABEL-FIELD:==  by ==wsResultLabel==
+              ==:VALUE-FIELD:==  by ==wsResultValue==.
+
+copy "SelfTestCheck.cpy"
+    replacing ==:ACTUAL-FIELD:==   by ==wsSum==
+              ==:EXPECTED-FIELD:== by ==wsSelftestExpected==
+              ==:RESULT-LABEL:==   by =="Sum"==.
+
+end program AOC202407P1.
+
+
+identification division.
+program-id. Calc recursive.
+
+*> Day 7 Part 1 only allows the + and * operators - no line
+*> concatenation - so this Calc keeps its own restricted operator
+*> set rather than sharing Part 2's three-operator version.
+data division.
+local-storage section.
+       01 lsOperators pic X(2) value "+*".
+       01 lsOperatorIdx pic 9(1).
+       01 lsOperand binary-double.
+       01 lsValue binary-double.
+       01 lsNextOperandIndex binary-short.
+       01 lsNextOperator pic X(1).
+linkage section.
+       01 lkResult binary-double.
+       01 lkOperands.
+           02 lkOperand binary-double occurs 100 times.
+       01 lkOperandIndex binary-short.
+       01 lkPrevValue binary-double.
+       01 lkOperator pic X(1).
+       01 lkSuccessOut pic 9(1).
+
+procedure division using lkResult lkOperands lkOperandIndex lkPrevValue lkOperator lkSuccessOut.
+       move lkOperand(lkOperandIndex) to lsOperand
+
+       if lsOperand < 0
+           *> Done
+           if lkPrevValue = lkResult
+               move 1 to lkSuccessOut
+           else
+               move 0 to lkSuccessOut
+           end-if
+           goback
+       end-if
+
+       if lkOperator = "+"
+           add lsOperand to lkPrevValue giving lsValue
+       end-if
+       if lkOperator = "*"
+           multiply lsOperand by lkPrevValue giving lsValue
+       end-if
+
+       if lsValue > lkResult
+           *> every operator here only grows the running value, so once
+           *> it overshoots the target this branch can never recover
+           move 0 to lkSuccessOut
+           goback
+       end-if
+
+       add 1 to lkOperandIndex giving lsNextOperandIndex
+       perform varying lsOperatorIdx from 1 by 1 until lsOperatorIdx > 2 or lkSuccessOut = 1
+           move lsOperators(lsOperatorIdx:1) to lsNextOperator
+           call "Calc" using lkResult lkOperands lsNextOperandIndex lsValue lsNextOperator lkSuccessOut
+       end-perform
+       goback.
+end program Calc.
