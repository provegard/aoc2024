@@ -0,0 +1,509 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. AOC202401P1.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT INPUT-FILE ASSIGN TO WS-INPUT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-INPUT-STATUS.
+       SELECT DISTANCE-REPORT ASSIGN TO 'distance-report'
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT DUPLICATES-REPORT ASSIGN TO 'duplicate-ids-report'
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT EXCEPTIONS-REPORT ASSIGN TO 'value-exceptions-report'
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT AUDIT-FILE ASSIGN TO 'audit-trail'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-STATUS.
+       SELECT REJECTED-RECORDS ASSIGN TO 'rejected-records'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-REJECT-STATUS.
+       SELECT DROP-CANDIDATE ASSIGN TO '.drop-candidate'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DROP-STATUS.
+       SELECT RESULT-LOG ASSIGN TO 'results-history'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RESULT-STATUS.
+       SELECT SELFTEST-SAMPLE ASSIGN TO '.selftest-input'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD INPUT-FILE.
+01 INPUT-RECORD PIC X(100).
+
+FD DISTANCE-REPORT.
+01 DISTANCE-REPORT-LINE PIC X(80).
+
+*> Holds the classic puzzle-page sample lines this job writes out for
+*> itself when run in self-test mode (see WS-IS-SELFTEST), so the
+*> normal ReadInputLoop path is exercised unchanged against a known
+*> result rather than needing a second, parallel parsing path.
+FD SELFTEST-SAMPLE.
+01 SELFTEST-SAMPLE-LINE PIC X(80).
+
+FD DUPLICATES-REPORT.
+01 DUPLICATES-REPORT-LINE PIC X(80).
+
+*> A trail of location-ID tokens that failed the negative-value/
+*> overflow guard in PARSE-NUMBERS, separate from rejected-records so
+*> an operator scanning for data-quality problems in the day's numeric
+*> fields doesn't have to sift through every other kind of bad line.
+FD EXCEPTIONS-REPORT.
+01 EXCEPTIONS-REPORT-LINE PIC X(80).
+
+COPY "AuditRecord.cpy"
+    REPLACING ==:FILE-NAME:== BY ==AUDIT-FILE==.
+
+COPY "RejectRecord.cpy"
+    REPLACING ==:FILE-NAME:== BY ==REJECTED-RECORDS==.
+
+COPY "InputDropCandidate.cpy"
+    REPLACING ==:FILE-NAME:== BY ==DROP-CANDIDATE==.
+
+COPY "ResultRecord.cpy"
+    REPLACING ==:FILE-NAME:== BY ==RESULT-LOG==.
+
+WORKING-STORAGE SECTION.
+01 WS-AUDIT-STATUS PIC X(2).
+01 WS-AUDIT-EVENT PIC X(8).
+01 WS-AUDIT-DETAIL PIC X(60).
+01 WS-REJECT-STATUS PIC X(2).
+01 WS-REJECT-REASON PIC X(20).
+01 WS-REJECT-COUNT PIC 9(6) VALUE 0.
+01 WS-DROP-STATUS PIC X(2).
+01 WS-USED-DROP-FILE PIC X(150) VALUE SPACES.  *> dated input-drop file consumed this run, if any
+01 WS-ARCHIVE-CMD PIC X(200).
+01 WS-RESULT-STATUS PIC X(2).
+01 WS-RESULT-LABEL PIC X(20).
+01 WS-RESULT-VALUE PIC 9(15).
+01 WS-LINE-VALID PIC A(1).
+01 WS-INPUT-STATUS PIC X(2).      *> set by OPEN INPUT INPUT-FILE; a fatal RETURN-CODE is raised if it's not "00"
+01 WS-INPUT-FILENAME PIC X(100) VALUE "input".  *> overridden by AOC202401P1_INPUT
+01 WS-SELFTEST PIC A(1) VALUE "N".  *> set by AOC202401P1_SELFTEST
+    88 WS-IS-SELFTEST VALUE "Y".
+01 WS-SELFTEST-EXPECTED PIC 9(15) VALUE 11.  *> known Distance for the sample above
+01 WS-EOF PIC A(1) VALUE "N".     *> for end-of-file detection
+01 WS-RECORDS-READ PIC 9(10) VALUE 0.  *> last input record number processed, for restart
+01 WS-NUMBER1 PIC 9(10) VALUE 0.  *> stores the first number of each line
+01 WS-NUMBER2 PIC 9(10) VALUE 0.  *> stores the second number of each line
+01 WS-TEMP PIC X(80).             *> temp variable used when parsing a line
+01 WS-PTR PIC 9(3).                *> UNSTRING scan pointer, used to detect leftover tokens
+01 WS-FIELD-COUNT PIC 9(3).        *> number of fields UNSTRING actually populated
+01 WS-PARSE-REASON PIC X(20).      *> why PARSE-NUMBERS rejected the current line, for rejected-records
+
+*> Each location-ID token is unstrung into these alphanumeric holders
+*> first and range-checked before being trusted into WS-NUMBER1/2, so
+*> a leading sign or a token too wide for the 10-digit location-ID
+*> fields is caught and reported instead of being silently mangled by
+*> a numeric MOVE.
+01 WS-TOK1 PIC X(15).
+01 WS-TOK2 PIC X(15).
+01 WS-CHECK-TOKEN PIC X(15).
+01 WS-CHECK-TRIMMED PIC X(15).
+01 WS-CHECK-LEN PIC 9(3).
+01 WS-CHECK-VALUE PIC 9(10).
+01 WS-EXCEPTION-COUNT PIC 9(6) VALUE 0.
+01 WS-EXCEPTION-LINE.
+       05 FILLER PIC X(7) VALUE "Record ".
+       05 WS-EXC-RECNUM PIC Z(9)9.
+       05 FILLER PIC X(2) VALUE SPACES.
+       05 WS-EXC-REASON PIC X(10).
+       05 FILLER PIC X(2) VALUE SPACES.
+       05 FILLER PIC X(7) VALUE "value: ".
+       05 WS-EXC-VALUE PIC X(15).
+
+01 NUMBERS1.                      *> an array of 1000 numbers
+       05 NUMBERS1-TABLE PIC 9(10) OCCURS 1000 TIMES.
+01 NUMBERS2.                      *> an array of 1000 numbers
+       05 NUMBERS2-TABLE PIC 9(10) OCCURS 1000 TIMES.
+01 WS-INDEX PIC 9(10) VALUE 1.    *> 1-based index that effectively contains the size of the NUMBERSX arrays
+01 I PIC 9(10).
+01 WS-J PIC 9(10).                *> inner loop index for the bubble sort
+01 WS-SWAP PIC 9(10).             *> temp holder used while swapping two table entries
+01 WS-DIFF PIC S9(10).
+01 WS-ABSDIFF PIC 9(10).
+01 WS-DISTANCE PIC 9(10) VALUE 0.
+
+01 WS-REPORT-LINE.
+       05 WS-REPORT-N1 PIC Z(9)9.
+       05 FILLER PIC X(3) VALUE SPACES.
+       05 WS-REPORT-N2 PIC Z(9)9.
+       05 FILLER PIC X(3) VALUE SPACES.
+       05 WS-REPORT-DIFF PIC Z(9)9.
+       05 FILLER PIC X(3) VALUE SPACES.
+       05 WS-REPORT-TOTAL PIC Z(9)9.
+
+01 WS-DUP-LINE.
+       05 WS-DUP-LIST PIC X(6).
+       05 FILLER PIC X(2) VALUE SPACES.
+       05 WS-DUP-ID PIC Z(9)9.
+       05 FILLER PIC X(3) VALUE SPACES.
+       05 FILLER PIC X(12) VALUE "occurrences:".
+       05 WS-DUP-COUNT PIC ZZZ9.
+01 WS-DUP-RUNCOUNT PIC 9(10).
+
+PROCEDURE DIVISION.
+       PERFORM READ-PARAMETERS
+       PERFORM OPEN-AUDIT-FILE
+       MOVE "START" TO WS-AUDIT-EVENT
+       MOVE "Run started" TO WS-AUDIT-DETAIL
+       PERFORM WriteAuditLine
+       PERFORM OPEN-REJECT-FILE
+       PERFORM OPEN-RESULT-LOG
+
+       OPEN INPUT INPUT-FILE
+       IF WS-INPUT-STATUS NOT = "00"
+           DISPLAY "ERROR: could not open " FUNCTION TRIM(WS-INPUT-FILENAME)
+               " (status " WS-INPUT-STATUS ")"
+           MOVE 8 TO RETURN-CODE
+           MOVE "ERROR" TO WS-AUDIT-EVENT
+           MOVE "Input file open failed" TO WS-AUDIT-DETAIL
+           PERFORM WriteAuditLine
+           CLOSE AUDIT-FILE
+           GO TO END-RUN
+       END-IF
+       OPEN OUTPUT EXCEPTIONS-REPORT
+
+       PERFORM ReadInputLoop
+
+       CLOSE INPUT-FILE
+       CLOSE REJECTED-RECORDS
+       CLOSE EXCEPTIONS-REPORT
+       PERFORM ArchiveInputDrop
+
+       IF WS-REJECT-COUNT > 0
+           DISPLAY "Rejected records: " WS-REJECT-COUNT
+       END-IF
+       IF WS-EXCEPTION-COUNT > 0
+           DISPLAY "Value exceptions: " WS-EXCEPTION-COUNT
+       END-IF
+
+       SUBTRACT 1 FROM WS-INDEX GIVING I
+       PERFORM SORT-NUMBERS1
+       PERFORM SORT-NUMBERS2
+
+       OPEN OUTPUT DUPLICATES-REPORT
+       PERFORM FIND-DUPLICATES-1
+       PERFORM FIND-DUPLICATES-2
+       CLOSE DUPLICATES-REPORT
+
+       OPEN OUTPUT DISTANCE-REPORT
+       PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-INDEX - 1
+           SUBTRACT NUMBERS2-TABLE(I) FROM NUMBERS1-TABLE(I) GIVING WS-DIFF
+           COMPUTE WS-ABSDIFF = FUNCTION ABS(WS-DIFF)
+           ADD WS-ABSDIFF TO WS-DISTANCE
+
+           *> Detail line: sorted list-1 value, its matched list-2 value,
+           *> the pair's distance, and the running total distance so far.
+           MOVE NUMBERS1-TABLE(I) TO WS-REPORT-N1
+           MOVE NUMBERS2-TABLE(I) TO WS-REPORT-N2
+           MOVE WS-ABSDIFF TO WS-REPORT-DIFF
+           MOVE WS-DISTANCE TO WS-REPORT-TOTAL
+           MOVE WS-REPORT-LINE TO DISTANCE-REPORT-LINE
+           WRITE DISTANCE-REPORT-LINE
+       END-PERFORM
+       CLOSE DISTANCE-REPORT
+
+       DISPLAY "Distance:"
+       DISPLAY WS-DISTANCE
+
+       IF WS-IS-SELFTEST
+           PERFORM CheckSelfTestResult
+       ELSE
+           MOVE "Distance" TO WS-RESULT-LABEL
+           MOVE WS-DISTANCE TO WS-RESULT-VALUE
+           PERFORM WriteResultLine
+       END-IF
+       CLOSE RESULT-LOG
+
+       MOVE "END" TO WS-AUDIT-EVENT
+       MOVE "Distance:" TO WS-AUDIT-DETAIL
+       MOVE WS-DISTANCE TO WS-AUDIT-DETAIL(11:10)
+       PERFORM WriteAuditLine
+       CLOSE AUDIT-FILE
+
+       IF WS-REJECT-COUNT > 0 OR WS-EXCEPTION-COUNT > 0
+           MOVE 4 TO RETURN-CODE
+       END-IF
+
+       GO TO END-RUN.
+
+*> Common exit point: a fatal input-open failure jumps straight here
+*> with RETURN-CODE already set to 8; the normal path falls through
+*> from just above with RETURN-CODE 0 (success) or 4 (completed with
+*> rejected/excepted records) so driver/run-all.cob can tell a bad run
+*> apart from a clean one without parsing DISPLAY output.
+END-RUN.
+       STOP RUN.
+
+*> Lets the day's extract be pointed at by a run-time parameter
+*> instead of always being a file literally called "input".
+READ-PARAMETERS.
+       ACCEPT WS-SELFTEST FROM ENVIRONMENT "AOC202401P1_SELFTEST"
+           ON EXCEPTION CONTINUE
+       END-ACCEPT
+       IF WS-IS-SELFTEST
+           PERFORM WriteSelfTestSample
+           MOVE ".selftest-input" TO WS-INPUT-FILENAME
+       ELSE
+           ACCEPT WS-INPUT-FILENAME FROM ENVIRONMENT "AOC202401P1_INPUT"
+               ON EXCEPTION CONTINUE
+           END-ACCEPT
+           IF WS-INPUT-FILENAME = SPACES
+               MOVE "input" TO WS-INPUT-FILENAME
+           END-IF
+           IF WS-INPUT-FILENAME = "input"
+               PERFORM ResolveInputDrop
+           END-IF
+       END-IF.
+
+*> Writes the puzzle page's own sample data to a scratch file and
+*> points WS-INPUT-FILENAME at it, so a self-test run reads exactly
+*> the same known-answer sample every time regardless of what "input"
+*> holds in this directory.
+WriteSelfTestSample.
+       OPEN OUTPUT SELFTEST-SAMPLE
+       MOVE "3   4" TO SELFTEST-SAMPLE-LINE
+       WRITE SELFTEST-SAMPLE-LINE
+       MOVE "4   3" TO SELFTEST-SAMPLE-LINE
+       WRITE SELFTEST-SAMPLE-LINE
+       MOVE "2   5" TO SELFTEST-SAMPLE-LINE
+       WRITE SELFTEST-SAMPLE-LINE
+       MOVE "1   3" TO SELFTEST-SAMPLE-LINE
+       WRITE SELFTEST-SAMPLE-LINE
+       MOVE "3   9" TO SELFTEST-SAMPLE-LINE
+       WRITE SELFTEST-SAMPLE-LINE
+       MOVE "3   3" TO SELFTEST-SAMPLE-LINE
+       WRITE SELFTEST-SAMPLE-LINE
+       CLOSE SELFTEST-SAMPLE.
+
+*> Opens the shared run audit-trail file for appending, creating it on
+*> the very first run since OPEN EXTEND fails against a file that does
+*> not exist yet.
+OPEN-AUDIT-FILE.
+       OPEN EXTEND AUDIT-FILE
+       IF WS-AUDIT-STATUS NOT = "00"
+           OPEN OUTPUT AUDIT-FILE
+       END-IF.
+
+COPY "AuditTrail.cpy"
+    REPLACING ==:PROGRAM-NAME:==  BY =="AOC202401P1"==
+              ==:FILE-NAME:==    BY ==AUDIT-FILE==
+              ==:EVENT-FIELD:==  BY ==WS-AUDIT-EVENT==
+              ==:DETAIL-FIELD:== BY ==WS-AUDIT-DETAIL==.
+
+*> Opens the shared rejected-records file for appending, creating it on
+*> the very first run since OPEN EXTEND fails against a file that does
+*> not exist yet.
+OPEN-REJECT-FILE.
+       OPEN EXTEND REJECTED-RECORDS
+       IF WS-REJECT-STATUS NOT = "00"
+           OPEN OUTPUT REJECTED-RECORDS
+       END-IF.
+
+COPY "RejectWriter.cpy"
+    REPLACING ==:PROGRAM-NAME:==     BY =="AOC202401P1"==
+              ==:FILE-NAME:==       BY ==REJECTED-RECORDS==
+              ==:RECORDNUM-FIELD:== BY ==WS-RECORDS-READ==
+              ==:REASON-FIELD:==    BY ==WS-REJECT-REASON==
+              ==:TEXT-FIELD:==      BY ==INPUT-RECORD==.
+
+*> Opens the shared results-history file for appending, creating it on
+*> the very first run since OPEN EXTEND fails against a file that does
+*> not exist yet.
+OPEN-RESULT-LOG.
+       OPEN EXTEND RESULT-LOG
+       IF WS-RESULT-STATUS NOT = "00"
+           OPEN OUTPUT RESULT-LOG
+       END-IF.
+
+COPY "ResultWriter.cpy"
+    REPLACING ==:PROGRAM-NAME:== BY =="AOC202401P1"==
+              ==:FILE-NAME:==   BY ==RESULT-LOG==
+              ==:LABEL-FIELD:== BY ==WS-RESULT-LABEL==
+              ==:VALUE-FIELD:== BY ==WS-RESULT-VALUE==.
+
+COPY "SelfTestCheck.cpy"
+    REPLACING ==:ACTUAL-FIELD:==   BY ==WS-DISTANCE==
+              ==:EXPECTED-FIELD:== BY ==WS-SELFTEST-EXPECTED==
+              ==:RESULT-LABEL:==   BY =="Distance"==.
+
+COPY "InputDropResolve.cpy"
+    REPLACING ==:LIST-CMD:==       BY =="ls -1 input-* 2>/dev/null | sort | tail -1 > .drop-candidate"==
+              ==:CLEANUP-CMD:==   BY =="rm -f .drop-candidate"==
+              ==:FILE-NAME:==     BY ==DROP-CANDIDATE==
+              ==:STATUS-FIELD:==  BY ==WS-DROP-STATUS==
+              ==:USED-DROP-FILE:== BY ==WS-USED-DROP-FILE==
+              ==:INPUT-FILENAME:== BY ==WS-INPUT-FILENAME==.
+
+COPY "InputDropArchive.cpy"
+    REPLACING ==:USED-DROP-FILE:==    BY ==WS-USED-DROP-FILE==
+              ==:ARCHIVE-CMD-FIELD:== BY ==WS-ARCHIVE-CMD==.
+
+COPY "ReadLoop.cpy"
+    REPLACING ==:EOF-FLAG:==    BY ==WS-EOF==
+==:EOF-VALUE:==   BY =="Y"==
+              ==:FILE-NAME:==   BY ==INPUT-FILE==
+              ==:RECORD-NAME:== BY ==INPUT-RECORD==
+              ==:RECORD-NUM:==  BY ==WS-RECORDS-READ==
+              ==:PROCESS-ROW:== BY ==PERFORM PARSE-NUMBERS
+        IF WS-LINE-VALID = "Y"
+            MOVE WS-NUMBER1 TO NUMBERS1-TABLE(WS-INDEX)
+            MOVE WS-NUMBER2 TO NUMBERS2-TABLE(WS-INDEX)
+            ADD 1 TO WS-INDEX
+        ELSE
+            ADD 1 TO WS-REJECT-COUNT
+            MOVE WS-PARSE-REASON TO WS-REJECT-REASON
+            PERFORM WriteRejectLine
+        END-IF==.
+
+*> Validates that a line holds exactly two numeric fields (and nothing
+*> left over) before it is trusted into the location-ID lists, then
+*> range-checks each field against a leading sign or a width too wide
+*> for the 10-digit location-ID fields.
+PARSE-NUMBERS.
+       MOVE "Y" TO WS-LINE-VALID
+       MOVE 0 TO WS-NUMBER1
+       MOVE 0 TO WS-NUMBER2
+       MOVE SPACES TO WS-TOK1
+       MOVE SPACES TO WS-TOK2
+       MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-TEMP
+       MOVE 1 TO WS-PTR
+       MOVE 0 TO WS-FIELD-COUNT
+       UNSTRING WS-TEMP
+           DELIMITED BY ALL SPACES
+           INTO WS-TOK1 WS-TOK2
+           WITH POINTER WS-PTR
+           TALLYING IN WS-FIELD-COUNT
+
+       IF WS-FIELD-COUNT NOT = 2
+           MOVE "N" TO WS-LINE-VALID
+           MOVE "BAD-FIELD-COUNT" TO WS-PARSE-REASON
+       ELSE
+           IF WS-PTR <= FUNCTION LENGTH(WS-TEMP)
+               IF WS-TEMP(WS-PTR:) NOT = SPACES
+                   MOVE "N" TO WS-LINE-VALID
+                   MOVE "BAD-FIELD-COUNT" TO WS-PARSE-REASON
+               END-IF
+           END-IF
+       END-IF
+
+       IF WS-LINE-VALID = "Y"
+           MOVE WS-TOK1 TO WS-CHECK-TOKEN
+           PERFORM VALIDATE-TOKEN-RANGE
+           IF WS-LINE-VALID = "Y"
+               MOVE WS-CHECK-VALUE TO WS-NUMBER1
+           END-IF
+       END-IF
+
+       IF WS-LINE-VALID = "Y"
+           MOVE WS-TOK2 TO WS-CHECK-TOKEN
+           PERFORM VALIDATE-TOKEN-RANGE
+           IF WS-LINE-VALID = "Y"
+               MOVE WS-CHECK-VALUE TO WS-NUMBER2
+           END-IF
+       END-IF.
+
+*> Guards a single location-ID token against a leading sign (negative
+*> IDs make no sense for this puzzle) and against more digits than
+*> WS-NUMBER1/2 can hold, writing a value-exceptions-report line and
+*> failing the record rather than letting a numeric MOVE silently wrap
+*> or truncate a bad value into the location-ID lists.
+VALIDATE-TOKEN-RANGE.
+       MOVE FUNCTION TRIM(WS-CHECK-TOKEN) TO WS-CHECK-TRIMMED
+       MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-CHECK-TOKEN)) TO WS-CHECK-LEN
+       IF WS-CHECK-TRIMMED(1:1) = "-"
+           MOVE "N" TO WS-LINE-VALID
+           MOVE "NEGATIVE-VALUE" TO WS-PARSE-REASON
+           MOVE "NEGATIVE" TO WS-EXC-REASON
+           PERFORM WriteExceptionLine
+       ELSE
+           IF WS-CHECK-LEN > 10
+               MOVE "N" TO WS-LINE-VALID
+               MOVE "VALUE-OVERFLOW" TO WS-PARSE-REASON
+               MOVE "OVERFLOW" TO WS-EXC-REASON
+               PERFORM WriteExceptionLine
+           ELSE
+               IF WS-CHECK-TRIMMED(1:WS-CHECK-LEN) NOT NUMERIC
+                   MOVE "N" TO WS-LINE-VALID
+                   MOVE "BAD-FIELD-COUNT" TO WS-PARSE-REASON
+               ELSE
+                   MOVE FUNCTION NUMVAL(WS-CHECK-TRIMMED(1:WS-CHECK-LEN))
+                       TO WS-CHECK-VALUE
+               END-IF
+           END-IF
+       END-IF.
+
+*> Records a location-ID token that failed the negative-value/overflow
+*> guard.
+WriteExceptionLine.
+       ADD 1 TO WS-EXCEPTION-COUNT
+       MOVE WS-RECORDS-READ TO WS-EXC-RECNUM
+       MOVE WS-CHECK-TOKEN TO WS-EXC-VALUE
+       MOVE WS-EXCEPTION-LINE TO EXCEPTIONS-REPORT-LINE
+       WRITE EXCEPTIONS-REPORT-LINE.
+
+*> Simple bubble sort, in-place, ascending.
+SORT-NUMBERS1.
+       PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-INDEX - 2
+           PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-INDEX - 1 - I
+               IF NUMBERS1-TABLE(WS-J) > NUMBERS1-TABLE(WS-J + 1)
+                   MOVE NUMBERS1-TABLE(WS-J) TO WS-SWAP
+                   MOVE NUMBERS1-TABLE(WS-J + 1) TO NUMBERS1-TABLE(WS-J)
+                   MOVE WS-SWAP TO NUMBERS1-TABLE(WS-J + 1)
+               END-IF
+           END-PERFORM
+       END-PERFORM.
+
+SORT-NUMBERS2.
+       PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-INDEX - 2
+           PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-INDEX - 1 - I
+               IF NUMBERS2-TABLE(WS-J) > NUMBERS2-TABLE(WS-J + 1)
+                   MOVE NUMBERS2-TABLE(WS-J) TO WS-SWAP
+                   MOVE NUMBERS2-TABLE(WS-J + 1) TO NUMBERS2-TABLE(WS-J)
+                   MOVE WS-SWAP TO NUMBERS2-TABLE(WS-J + 1)
+               END-IF
+           END-PERFORM
+       END-PERFORM.
+
+*> Since both tables are sorted at this point, repeated location IDs
+*> show up as runs of equal, adjacent entries.
+FIND-DUPLICATES-1.
+       MOVE 1 TO I
+       PERFORM UNTIL I > WS-INDEX - 1
+           MOVE 1 TO WS-DUP-RUNCOUNT
+           ADD I 1 GIVING WS-J
+           PERFORM VARYING WS-J FROM WS-J BY 1
+                   UNTIL (WS-J > WS-INDEX - 1) OR (NUMBERS1-TABLE(WS-J) NOT = NUMBERS1-TABLE(I))
+               ADD 1 TO WS-DUP-RUNCOUNT
+           END-PERFORM
+           IF WS-DUP-RUNCOUNT > 1
+               MOVE "LIST 1" TO WS-DUP-LIST
+               MOVE NUMBERS1-TABLE(I) TO WS-DUP-ID
+               MOVE WS-DUP-RUNCOUNT TO WS-DUP-COUNT
+               MOVE WS-DUP-LINE TO DUPLICATES-REPORT-LINE
+               WRITE DUPLICATES-REPORT-LINE
+           END-IF
+           ADD WS-DUP-RUNCOUNT TO I
+       END-PERFORM.
+
+FIND-DUPLICATES-2.
+       MOVE 1 TO I
+       PERFORM UNTIL I > WS-INDEX - 1
+           MOVE 1 TO WS-DUP-RUNCOUNT
+           ADD I 1 GIVING WS-J
+           PERFORM VARYING WS-J FROM WS-J BY 1
+                   UNTIL (WS-J > WS-INDEX - 1) OR (NUMBERS2-TABLE(WS-J) NOT = NUMBERS2-TABLE(I))
+               ADD 1 TO WS-DUP-RUNCOUNT
+           END-PERFORM
+           IF WS-DUP-RUNCOUNT > 1
+               MOVE "LIST 2" TO WS-DUP-LIST
+               MOVE NUMBERS2-TABLE(I) TO WS-DUP-ID
+               MOVE WS-DUP-RUNCOUNT TO WS-DUP-COUNT
+               MOVE WS-DUP-LINE TO DUPLICATES-REPORT-LINE
+               WRITE DUPLICATES-REPORT-LINE
+           END-IF
+           ADD WS-DUP-RUNCOUNT TO I
+       END-PERFORM.
