@@ -4,24 +4,96 @@ program-id. AOC202406P1.
 environment division.
 input-output section.
 file-control.
-       select InputFile assign to 'input'
-           organization is line sequential.  
+       select InputFile assign to wsInputFilename
+           organization is line sequential
+           file status is wsInputStatus.
+       select PatrolMapReport assign to 'patrol-trail-map'
+           organization is line sequential.
+
+       select AuditFile assign to 'audit-trail'
+           organization is line sequential
+           file status is wsAuditStatus.
+       select RejectedRecords assign to 'rejected-records'
+           organization is line sequential
+           file status is wsRejectStatus.
+       select DropCandidate assign to '.drop-candidate'
+           organization is line sequential
+           file status is wsDropStatus.
+       select ResultLog assign to 'results-history'
+           organization is line sequential
+           file status is wsResultStatus.
+       select SelfTestSample assign to '.selftest-input'
+           organization is line sequential.
 
 data division.
 file section.
 FD InputFile
-       record varying 1 to 131 depending on wsLineLength.
-01 InputRecord pic X(131).
+       record varying 1 to 250 depending on wsLineLength.
+01 InputRecord pic X(250).
+
+*> A visual copy of the grid showing the guard's patrol trail, for
+*> operators who want to see the walked path rather than just its count.
+FD PatrolMapReport
+       record varying 1 to 250 depending on wsMapLineLength.
+01 PatrolMapLine pic X(250).
+
+*> Scratch file for self-test mode: the puzzle page's own sample grid
+*> is written here and then read back in through InputFile via the
+*> program's normal GridLoad copybook, so a self-test run exercises
+*> the exact same walk engine as a production run.
+FD SelfTestSample.
+01 SelfTestSampleLine pic X(80).
+
+copy "AuditRecord.cpy"
+    replacing ==:FILE-NAME:== by ==AuditFile==.
+
+copy "RejectRecord.cpy"
+    replacing ==:FILE-NAME:== by ==RejectedRecords==.
+
+copy "InputDropCandidate.cpy"
+    replacing ==:FILE-NAME:== by ==DropCandidate==.
+
+copy "ResultRecord.cpy"
+    replacing ==:FILE-NAME:== by ==ResultLog==.
 
 working-storage section.
+01 wsAuditStatus pic X(2).
+01 wsAuditEvent pic X(8).
+01 wsAuditDetail pic X(60).
+01 wsRejectStatus pic X(2).
+01 wsRejectReason pic X(20).
+01 wsRejectCount pic 9(5) value 0.
+01 wsDropStatus pic X(2).
+01 wsUsedDropFile pic X(150) value spaces.  *> dated input-drop file consumed this run, if any
+01 wsArchiveCmd pic X(200).
+01 wsResultStatus pic X(2).
+01 wsResultLabel pic X(20).
+01 wsResultValue pic 9(15).
+01 wsExpectedLineLength pic 9(3) value 0.
 01 wsLineLength pic 9(3).
-01 wsLineCount pic 9(3).
+01 wsLineCount pic 9(5) value 0.
 01 wsY pic S9(3) value 0.
 01 wsX pic S9(3).
 01 wsCellIdx pic 9(5).
 01 wsEof pic A(1) value 'n'.
+
+*> Grid-size ceiling, raised well past the original fixed 131x131 so
+*> a bigger patrol area doesn't silently truncate. AOC202406_MAX_GRID
+*> can lower it further; it can never raise it past the compiled
+*> 62500-cell table below.
+01 wsMaxGridSize pic 9(3) value 250.
+01 wsParm pic X(20).
+       01 wsInputStatus pic X(2).      *> set by open input InputFile; a fatal return-code is raised if it's not "00"
+       01 wsInputFilename pic X(100) value "input".
+
+*> Self-test mode feeds the puzzle page's own sample grid through this
+*> job and checks the result against the known sample answer, rather
+*> than a real day's extract.
+01 wsSelftest pic A(1) value "N".  *> set by AOC202406P1_SELFTEST
+    88 wsIsSelftest value "Y".
+01 wsSelftestExpected pic 9(5) value 41.
 01 wsCells.
-       05 wsCell pic A(1) occurs 16900 times.
+       05 wsCell pic A(1) occurs 62500 times.
 01 wsStartX pic S9(3).
 01 wsStartY pic S9(3).
 01 wsNextX pic S9(3).
@@ -29,66 +101,252 @@ working-storage section.
 01 wsDirection pic A(1) value 'N'. *> North
 01 wsCount pic 9(5) value 0.
 
+*> Tags each (cell, direction) the guard passes through, so a patrol
+*> that loops back on its own path can be caught instead of hanging
+*> this job forever.
+01 wsDirIdx pic 9(1).
+01 wsVisited.
+       05 wsVisitedCell occurs 62500 times.
+           10 wsVisitedDir pic A(1) occurs 4 times value "n".
+01 wsInfiniteWalk pic A(1) value "n".
+01 wsMapLineLength pic 9(3).
+
 procedure division.
+       perform ReadParameters
+       perform OpenAuditFile
+       move "START" to wsAuditEvent
+       move "Run started" to wsAuditDetail
+       perform WriteAuditLine
+       perform OpenRejectFile
+       perform OpenResultLog
+
        open input InputFile
+       if wsInputStatus not = "00"
+           display "ERROR: could not open " function trim(wsInputFilename)
+               " (status " wsInputStatus ")"
+           move 8 to return-code
+           move "ERROR" to wsAuditEvent
+           move "Input file open failed" to wsAuditDetail
+           perform WriteAuditLine
+           close AuditFile
+           go to EndRun
+       end-if
 
-       perform until wsEof = "y"
-           read InputFile into InputRecord
-               at end move "y" to wsEof
-           end-read
-
-           if wsEof not = "y"
-               perform varying wsX from 0 by 1 until wsX = wsLineLength
-                   compute wsCellIdx = wsX + (wsY * wsLineLength)
-                   move InputRecord((wsX + 1):1) to wsCell(wsCellIdx)
-                   if wsCell(wsCellIdx) = "^"
-                       move wsX to wsStartX
-                       move wsY to wsStartY
-                   end-if
-               end-perform
-
-               add 1 to wsY
-           end-if
-       end-perform
-       move wsY to wsLineCount *> wsY is 0-based, so this works
+       perform LoadGridRows
 
        close InputFile
+       perform ArchiveInputDrop
+       if wsRejectCount > 0
+           display "Rejected records: " wsRejectCount
+       end-if
+
+       if wsLineLength > wsMaxGridSize or wsLineCount > wsMaxGridSize
+           display "ERROR: grid exceeds max size " wsMaxGridSize
+           close RejectedRecords
+           move 8 to return-code
+           go to EndRun
+       end-if
 
        *> walk
        move wsStartX to wsX
        move wsStartY to wsY
-       perform until (wsX < 0) or (wsY < 0) or (wsX >= wsLineLength) or (wsY >= wsLineCount)
+       perform until (wsInfiniteWalk = "y") or (wsX < 0) or (wsY < 0) or (wsX >= wsLineLength) or (wsY >= wsLineCount)
            *> "color" the current cell
            compute wsCellIdx = wsX + (wsY * wsLineLength)
            move "X" to wsCell(wsCellIdx)
 
-           perform set-next
-           compute wsCellIdx = wsNextX + (wsNextY * wsLineLength)
-           if wsCell(wsCellIdx) = "#"
-               *> turn right (and stay)
-               perform turn-right
+           *> a (cell, direction) seen twice means the guard is retracing
+           *> its own path and will never walk off the grid
+           perform dir-index
+           if wsVisitedDir(wsCellIdx + 1, wsDirIdx) = "y"
+               move "y" to wsInfiniteWalk
            else
-               *> go to next cell
-               move wsNextX to wsX
-               move wsNextY to wsY
+               move "y" to wsVisitedDir(wsCellIdx + 1, wsDirIdx)
+
+               perform set-next
+               compute wsCellIdx = wsNextX + (wsNextY * wsLineLength)
+               if wsCell(wsCellIdx) = "#"
+                   *> turn right (and stay)
+                   perform turn-right
+               else
+                   *> go to next cell
+                   move wsNextX to wsX
+                   move wsNextY to wsY
+               end-if
            end-if
        end-perform
 
-       *> count
+       if wsInfiniteWalk = "y"
+           display "ERROR: guard patrol never leaves the grid, aborting"
+           close RejectedRecords
+           move 8 to return-code
+           go to EndRun
+       end-if
+
+       *> count, and lay down the visual trail map alongside it
+       open output PatrolMapReport
        perform varying wsY from 0 by 1 until wsY = wsLineCount
+           move spaces to PatrolMapLine
            perform varying wsX from 0 by 1 until wsX = wsLineLength
                compute wsCellIdx = wsX + (wsY * wsLineLength)
+               move wsCell(wsCellIdx) to PatrolMapLine(wsX + 1:1)
                if wsCell(wsCellIdx) = "X"
                    add 1 to wsCount
                end-if
            end-perform
+           move wsLineLength to wsMapLineLength
+           write PatrolMapLine
        end-perform
+       close PatrolMapReport
+       close RejectedRecords
+
+       if wsIsSelftest
+           perform CheckSelfTestResult
+       else
+           move "Count" to wsResultLabel
+           move wsCount to wsResultValue
+           perform WriteResultLine
+       end-if
+       close ResultLog
 
        *> 5086
        display "Count: " wsCount
 
+       move "END" to wsAuditEvent
+       move "Run completed" to wsAuditDetail
+       perform WriteAuditLine
+       close AuditFile
+
+       if wsRejectCount > 0
+           move 4 to return-code
+       end-if
+
+       go to EndRun.
+
+*> Common exit point: a fatal input-open failure or an unrecoverable
+*> grid condition (oversized grid, patrol that never leaves the grid)
+*> jumps straight here with return-code already set to 8; the normal
+*> path falls through from just above with return-code 0 (success) or
+*> 4 (completed with rejected records) so driver/run-all.cob can tell
+*> a bad run apart from a clean one without parsing DISPLAY output.
+EndRun.
        stop run.
 
+*> Flattens the just-read row into wsCells and records the guard's
+*> starting position if it's in this row, after first rejecting blank
+*> rows and rows whose width doesn't match the grid's established
+*> width (the walk below assumes a rectangular grid).
+StackGridRow.
+       if wsLineLength = 0
+           add 1 to wsRejectCount
+           move "BLANK-ROW" to wsRejectReason
+           perform WriteRejectLine
+           subtract 1 from wsLineCount
+           move wsExpectedLineLength to wsLineLength
+       else
+           if (wsLineCount > 1) and (wsLineLength not = wsExpectedLineLength)
+               add 1 to wsRejectCount
+               move "RAGGED-ROW" to wsRejectReason
+               perform WriteRejectLine
+               subtract 1 from wsLineCount
+               move wsExpectedLineLength to wsLineLength
+           else
+               if wsLineCount = 1
+                   move wsLineLength to wsExpectedLineLength
+               end-if
+               *> stop before writing past wsCells rather than after the
+               *> fact - an oversize grid still trips the post-load check
+               *> below since wsEof forces LoadGridRows to stop reading
+               if (wsLineLength > wsMaxGridSize) or (wsLineCount > wsMaxGridSize)
+                   move "y" to wsEof
+               else
+                   subtract 1 from wsLineCount giving wsY
+                   perform varying wsX from 0 by 1 until wsX = wsLineLength
+                       compute wsCellIdx = wsX + (wsY * wsLineLength)
+                       move InputRecord((wsX + 1):1) to wsCell(wsCellIdx)
+                       if wsCell(wsCellIdx) = "^"
+                           move wsX to wsStartX
+                           move wsY to wsStartY
+                       end-if
+                   end-perform
+               end-if
+           end-if
+       end-if.
+
+copy "GridLoad.cpy"
+    replacing ==:EOF-FLAG:==    by ==wsEof==
+              ==:LINE-COUNT:==  by ==wsLineCount==
+              ==:FILE-NAME:==   by ==InputFile==
+              ==:RECORD-NAME:== by ==InputRecord==
+              ==:STACK-ROW:==   by ==perform StackGridRow==.
+
+*> Pulls the grid-size ceiling out of an environment variable, falling
+*> back to the historical 131x131-derived default when it isn't set.
+ReadParameters.
+       move spaces to wsParm
+       accept wsParm from environment "AOC202406_MAX_GRID"
+           on exception continue
+       end-accept
+       if wsParm not = spaces
+           move function numval(wsParm) to wsMaxGridSize
+       end-if
+
+       accept wsSelftest from environment "AOC202406P1_SELFTEST"
+           on exception continue
+       end-accept
+       if wsIsSelftest
+           perform WriteSelfTestSample
+           move ".selftest-input" to wsInputFilename
+       else
+           accept wsInputFilename from environment "AOC202406P1_INPUT"
+               on exception continue
+           end-accept
+           if wsInputFilename = spaces
+               move "input" to wsInputFilename
+           end-if
+           if wsInputFilename = "input"
+               perform ResolveInputDrop
+           end-if
+       end-if.
+
+*> Writes the puzzle page's own sample grid out to the self-test scratch
+*> file, for self-test mode to read back in through InputFile.
+WriteSelfTestSample.
+       open output SelfTestSample
+       move "....#....." to SelfTestSampleLine
+       write SelfTestSampleLine
+       move ".........#" to SelfTestSampleLine
+       write SelfTestSampleLine
+       move ".........." to SelfTestSampleLine
+       write SelfTestSampleLine
+       move "..#......." to SelfTestSampleLine
+       write SelfTestSampleLine
+       move ".......#.." to SelfTestSampleLine
+       write SelfTestSampleLine
+       move ".........." to SelfTestSampleLine
+       write SelfTestSampleLine
+       move ".#..^....." to SelfTestSampleLine
+       write SelfTestSampleLine
+       move "........#." to SelfTestSampleLine
+       write SelfTestSampleLine
+       move "#........." to SelfTestSampleLine
+       write SelfTestSampleLine
+       move "......#..." to SelfTestSampleLine
+       write SelfTestSampleLine
+       close SelfTestSample.
+
+*> Maps the current heading to its 1-4 slot in wsVisitedDir.
+dir-index.
+       if wsDirection = "N"
+           move 1 to wsDirIdx
+       else if wsDirection = "E"
+           move 2 to wsDirIdx
+       else if wsDirection = "W"
+           move 3 to wsDirIdx
+       else if wsDirection = "S"
+           move 4 to wsDirIdx
+       end-if.
+
 set-next.
        if wsDirection = 'N'
            move wsX to wsNextX
@@ -113,3 +371,66 @@ turn-right.
        else if wsDirection = 'S'
            move "W" to wsDirection
        end-if.
+
+*> Opens the shared run audit-trail file for appending, creating it on
+*> the very first run since OPEN EXTEND fails against a file that does
+*> not exist yet.
+OpenAuditFile.
+       open extend AuditFile
+       if wsAuditStatus not = "00"
+           open output AuditFile
+       end-if.
+
+copy "AuditTrail.cpy"
+    replacing ==:PROGRAM-NAME:==  by =="AOC202406P1"==
+              ==:FILE-NAME:==    by ==AuditFile==
+              ==:EVENT-FIELD:==  by ==wsAuditEvent==
+              ==:DETAIL-FIELD:== by ==wsAuditDetail==.
+
+*> Opens the shared rejected-records file for appending, creating it on
+*> the very first run since OPEN EXTEND fails against a file that does
+*> not exist yet.
+OpenRejectFile.
+       open extend RejectedRecords
+       if wsRejectStatus not = "00"
+           open output RejectedRecords
+       end-if.
+
+copy "RejectWriter.cpy"
+    replacing ==:PROGRAM-NAME:==     by =="AOC202406P1"==
+              ==:FILE-NAME:==       by ==RejectedRecords==
+              ==:RECORDNUM-FIELD:== by ==wsLineCount==
+              ==:REASON-FIELD:==    by ==wsRejectReason==
+              ==:TEXT-FIELD:==      by ==InputRecord==.
+
+*> Opens the shared results-history file for appending, creating it on
+*> the very first run since OPEN EXTEND fails against a file that does
+*> not exist yet.
+OpenResultLog.
+       open extend ResultLog
+       if wsResultStatus not = "00"
+           open output ResultLog
+       end-if.
+
+copy "ResultWriter.cpy"
+    replacing ==:PROGRAM-NAME:== by =="AOC202406P1"==
+              ==:FILE-NAME:==    by ==ResultLog==
+              ==:LABEL-FIELD:==  by ==wsResultLabel==
+              ==:VALUE-FIELD:==  by ==wsResultValue==.
+
+copy "SelfTestCheck.cpy"
+    replacing ==:ACTUAL-FIELD:==   by ==wsCount==
+              ==:EXPECTED-FIELD:== by ==wsSelftestExpected==
+              ==:RESULT-LABEL:==   by =="Count"==.
+
+copy "InputDropResolve.cpy"
+    replacing ==:LIST-CMD:==        by =="ls -1 input-* 2>/dev/null | sort | tail -1 > .drop-candidate"==
+              ==:CLEANUP-CMD:==    by =="rm -f .drop-candidate"==
+              ==:FILE-NAME:==      by ==DropCandidate==
+              ==:STATUS-FIELD:==   by ==wsDropStatus==
+              ==:USED-DROP-FILE:== by ==wsUsedDropFile==
+              ==:INPUT-FILENAME:== by ==wsInputFilename==.
+
+copy "InputDropArchive.cpy"
+    replacing ==:USED-DROP-FILE:==    by ==wsUsedDropFile==
+              ==:ARCHIVE-CMD-FIELD:== by ==wsArchiveCmd==.
