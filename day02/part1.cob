@@ -1,22 +1,78 @@
 IDENTIFICATION DIVISION.
-PROGRAM-ID. AOC202401P1.
+PROGRAM-ID. AOC202402P1.
 
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-       SELECT INPUT-FILE ASSIGN TO 'input'
-           ORGANIZATION IS LINE SEQUENTIAL.  
+       SELECT INPUT-FILE ASSIGN TO WS-INPUT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-INPUT-STATUS.
+       SELECT UNSAFE-REPORT ASSIGN TO 'unsafe-reasons-report'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT AUDIT-FILE ASSIGN TO 'audit-trail'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-STATUS.
+       SELECT REJECTED-RECORDS ASSIGN TO 'rejected-records'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-REJECT-STATUS.
+       SELECT DROP-CANDIDATE ASSIGN TO '.drop-candidate'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DROP-STATUS.
+       SELECT RESULT-LOG ASSIGN TO 'results-history'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RESULT-STATUS.
+       SELECT SELFTEST-SAMPLE ASSIGN TO '.selftest-input'
+           ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
 FILE SECTION.
 FD INPUT-FILE.
 01 INPUT-RECORD PIC X(100).
 
+FD UNSAFE-REPORT.
+01 UNSAFE-REPORT-LINE PIC X(80).
+
+*> Holds the classic puzzle-page sample lines this job writes out for
+*> itself when run in self-test mode (see WS-IS-SELFTEST), so the
+*> normal ReadInputLoop path is exercised unchanged against a known
+*> result rather than needing a second, parallel parsing path.
+FD SELFTEST-SAMPLE.
+01 SELFTEST-SAMPLE-LINE PIC X(80).
+
+COPY "AuditRecord.cpy"
+    REPLACING ==:FILE-NAME:== BY ==AUDIT-FILE==.
+
+COPY "RejectRecord.cpy"
+    REPLACING ==:FILE-NAME:== BY ==REJECTED-RECORDS==.
+
+COPY "InputDropCandidate.cpy"
+    REPLACING ==:FILE-NAME:== BY ==DROP-CANDIDATE==.
+
+COPY "ResultRecord.cpy"
+    REPLACING ==:FILE-NAME:== BY ==RESULT-LOG==.
+
 WORKING-STORAGE SECTION.
+01 WS-AUDIT-STATUS PIC X(2).
+01 WS-AUDIT-EVENT PIC X(8).
+01 WS-AUDIT-DETAIL PIC X(60).
+01 WS-REJECT-STATUS PIC X(2).
+01 WS-REJECT-REASON PIC X(20).
+01 WS-REJECT-COUNT PIC 9(4) VALUE 0.
+01 WS-DROP-STATUS PIC X(2).
+01 WS-USED-DROP-FILE PIC X(150) VALUE SPACES.  *> dated input-drop file consumed this run, if any
+01 WS-ARCHIVE-CMD PIC X(200).
+01 WS-RESULT-STATUS PIC X(2).
+01 WS-RESULT-LABEL PIC X(20).
+01 WS-RESULT-VALUE PIC 9(15).
 01 WS-EOF PIC A(1) VALUE "N".     *> for end-of-file detection
+01 WS-MAX-LEVELS PIC 9(2) VALUE 10.  *> number of readings per line the job is prepared for
 01 WS-NUMBERS.
-       05 WS-NUMBER OCCURS 10 TIMES PIC 9(3).
+       05 WS-NUMBER OCCURS 30 TIMES PIC 9(3).
 01 WS-TEMP PIC X(80).             *> temp variable used when parsing a line
+01 WS-PTR PIC 9(3).                *> AOC2024NUMPARSE scan pointer into WS-TEMP
+01 WS-PARSE-VALUE PIC 9(10).      *> numeric token last returned by AOC2024NUMPARSE
+01 WS-PARSE-FOUND PIC A(1).        *> "Y"/"N" - did AOC2024NUMPARSE find another token
 01 WS-IDX PIC 9(2).
 01 WS-DIFF PIC S9(3).
 01 WS-SIGNLASTDIFF PIC S9(3).
@@ -25,56 +81,335 @@ WORKING-STORAGE SECTION.
 01 WS-SAFE PIC A(1).
 01 WS-SAFECOUNT PIC 9(4) VALUE 0.
 
+*> Run parameters, defaulted to the original hardcoded values but
+*> overridable so the safe-band and reading-count limits don't need
+*> a recompile whenever engineering revises them.
+01 WS-MIN-TOLERANCE PIC S9(3) VALUE 1.
+01 WS-MAX-TOLERANCE PIC S9(3) VALUE 3.
+01 WS-PARM PIC X(10).
+01 WS-INPUT-STATUS PIC X(2).      *> set by OPEN INPUT INPUT-FILE; a fatal RETURN-CODE is raised if it's not "00"
+01 WS-INPUT-FILENAME PIC X(100) VALUE "input".  *> overridden by AOC202402P1_INPUT
+
+*> "What-if" mode: run the safety check against whatever tolerances
+*> and reading-count limit were passed in, but leave the persistent
+*> results-history and unsafe-reasons-report untouched, so an operator
+*> can try out a parameter change without disturbing the trend an
+*> official run would otherwise contribute to.
+01 WS-DRY-RUN PIC A(1) VALUE "N".
+    88 WS-IS-DRY-RUN VALUE "Y".
+
+*> Self-test mode feeds the puzzle page's own sample data through this
+*> job and checks the result against the known sample answer, rather
+*> than a real day's extract. Implies WS-IS-DRY-RUN so the sample run
+*> never disturbs results-history or unsafe-reasons-report.
+01 WS-SELFTEST PIC A(1) VALUE "N".  *> set by AOC202402P1_SELFTEST
+    88 WS-IS-SELFTEST VALUE "Y".
+01 WS-SELFTEST-EXPECTED PIC 9(4) VALUE 2.  *> known SafeCount for the sample above
+
+01 WS-REPORT-NUM PIC 9(6) VALUE 0.  *> sequential number of the report line being examined
+01 WS-UNSAFE-LINE.
+       05 FILLER PIC X(7) VALUE "Report ".
+       05 WS-UR-REPORT PIC Z(5)9.
+       05 FILLER PIC X(11) VALUE " position: ".
+       05 WS-UR-POSITION PIC Z9.
+       05 FILLER PIC X(7) VALUE " rule: ".
+       05 WS-UR-RULE PIC X(30).
+
 PROCEDURE DIVISION.
+       PERFORM READ-PARAMETERS
+       PERFORM OPEN-AUDIT-FILE
+       MOVE "START" TO WS-AUDIT-EVENT
+       MOVE "Run started" TO WS-AUDIT-DETAIL
+       PERFORM WriteAuditLine
+       PERFORM OPEN-REJECT-FILE
+       IF NOT WS-IS-DRY-RUN
+           PERFORM OPEN-RESULT-LOG
+       END-IF
+
        OPEN INPUT INPUT-FILE
+       IF WS-INPUT-STATUS NOT = "00"
+           DISPLAY "ERROR: could not open " FUNCTION TRIM(WS-INPUT-FILENAME)
+               " (status " WS-INPUT-STATUS ")"
+           MOVE 8 TO RETURN-CODE
+           MOVE "ERROR" TO WS-AUDIT-EVENT
+           MOVE "Input file open failed" TO WS-AUDIT-DETAIL
+           PERFORM WriteAuditLine
+           CLOSE AUDIT-FILE
+           GO TO END-RUN
+       END-IF
+       OPEN OUTPUT UNSAFE-REPORT
 
-       PERFORM UNTIL WS-EOF='Y'
-           READ INPUT-FILE INTO INPUT-RECORD
-               AT END MOVE "Y" TO WS-EOF
-           END-READ
-
-           IF WS-EOF NOT = "Y"
-               MOVE "Y" TO WS-SAFE
-               PERFORM PARSE-NUMBERS
-
-               PERFORM VARYING WS-IDX FROM 2 BY 1 UNTIL WS-IDX > 10
-                   IF WS-NUMBER(WS-IDX) NOT = 0
-                       SUBTRACT WS-NUMBER(WS-IDX - 1) FROM WS-NUMBER(WS-IDX) GIVING WS-DIFF
-                       COMPUTE WS-ABSDIFF = FUNCTION ABS(WS-DIFF)
-                       COMPUTE WS-SIGNDIFF = FUNCTION SIGN(WS-DIFF)
-                       
-                       IF (WS-ABSDIFF < 1) OR (WS-ABSDIFF > 3)
-                           *> Diff is too large
-                           MOVE "N" TO WS-SAFE
-                       END-IF
-                       IF (WS-IDX > 2) AND (WS-SIGNDIFF <> WS-SIGNLASTDIFF)
-                           *> Not all increasing or decreasing
-                           MOVE "N" TO WS-SAFE
-                       END-IF
-
-                       MOVE WS-SIGNDIFF TO WS-SIGNLASTDIFF
-                   END-IF
-               END-PERFORM
+       PERFORM ReadInputLoop
+
+       DISPLAY "SAFE: " WS-SAFECOUNT
+       IF WS-REJECT-COUNT > 0
+           DISPLAY "Rejected records: " WS-REJECT-COUNT
+       END-IF
+       IF WS-IS-SELFTEST
+           PERFORM CheckSelfTestResult
+       ELSE
+           IF WS-IS-DRY-RUN
+               DISPLAY "DRY RUN - results-history not written"
+           END-IF
+       END-IF
+
+       CLOSE INPUT-FILE
+       CLOSE UNSAFE-REPORT
+       CLOSE REJECTED-RECORDS
+       PERFORM ArchiveInputDrop
+
+       IF NOT WS-IS-DRY-RUN
+           MOVE "SafeCount" TO WS-RESULT-LABEL
+           MOVE WS-SAFECOUNT TO WS-RESULT-VALUE
+           PERFORM WriteResultLine
+           CLOSE RESULT-LOG
+       END-IF
+
+       MOVE "END" TO WS-AUDIT-EVENT
+       IF WS-IS-DRY-RUN
+           MOVE "Dry run completed" TO WS-AUDIT-DETAIL
+       ELSE
+           MOVE "Run completed" TO WS-AUDIT-DETAIL
+       END-IF
+       PERFORM WriteAuditLine
+       CLOSE AUDIT-FILE
+
+       IF WS-REJECT-COUNT > 0
+           MOVE 4 TO RETURN-CODE
+       END-IF
+
+       GO TO END-RUN.
+
+*> Common exit point: a fatal input-open failure jumps straight here
+*> with RETURN-CODE already set to 8; the normal path falls through
+*> from just above with RETURN-CODE 0 (success) or 4 (completed with
+*> rejected records) so driver/run-all.cob can tell a bad run apart
+*> from a clean one without parsing DISPLAY output.
+END-RUN.
+       STOP RUN.
+
+COPY "ReadLoop.cpy"
+    REPLACING ==:EOF-FLAG:==    BY ==WS-EOF==
+==:EOF-VALUE:==   BY =="Y"==
+              ==:FILE-NAME:==   BY ==INPUT-FILE==
+              ==:RECORD-NAME:== BY ==INPUT-RECORD==
+              ==:RECORD-NUM:==  BY ==WS-REPORT-NUM==
+              ==:PROCESS-ROW:== BY ==PERFORM PROCESS-REPORT-LINE THRU PROCESS-REPORT-LINE-EXIT==.
+
+*> Applies the safety rules to one reactor report line, after first
+*> screening out blank records so they cannot be mistaken for a
+*> safe report on the strength of the zero-as-terminator convention.
+PROCESS-REPORT-LINE.
+       IF FUNCTION TRIM(INPUT-RECORD) = SPACES
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE "BLANK-RECORD" TO WS-REJECT-REASON
+           PERFORM WriteRejectLine
+           GO TO PROCESS-REPORT-LINE-EXIT
+       END-IF
 
-               IF WS-SAFE = "Y"
-                   ADD 1 TO WS-SAFECOUNT
+       MOVE "Y" TO WS-SAFE
+       PERFORM PARSE-NUMBERS
+
+       PERFORM VARYING WS-IDX FROM 2 BY 1 UNTIL WS-IDX > WS-MAX-LEVELS
+           IF WS-NUMBER(WS-IDX) NOT = 0
+               SUBTRACT WS-NUMBER(WS-IDX - 1) FROM WS-NUMBER(WS-IDX) GIVING WS-DIFF
+               COMPUTE WS-ABSDIFF = FUNCTION ABS(WS-DIFF)
+               COMPUTE WS-SIGNDIFF = FUNCTION SIGN(WS-DIFF)
+
+               IF (WS-ABSDIFF < WS-MIN-TOLERANCE) OR (WS-ABSDIFF > WS-MAX-TOLERANCE)
+                   *> Diff is too large
+                   MOVE "N" TO WS-SAFE
+                   PERFORM WRITE-UNSAFE-REASON
+               END-IF
+               IF (WS-IDX > 2) AND (WS-SIGNDIFF <> WS-SIGNLASTDIFF)
+                   *> Not all increasing or decreasing
+                   MOVE "N" TO WS-SAFE
+                   MOVE "SIGN-CHANGE" TO WS-UR-RULE
+                   MOVE WS-IDX TO WS-UR-POSITION
+                   MOVE WS-REPORT-NUM TO WS-UR-REPORT
+                   MOVE WS-UNSAFE-LINE TO UNSAFE-REPORT-LINE
+                   IF NOT WS-IS-DRY-RUN
+                       WRITE UNSAFE-REPORT-LINE
+                   END-IF
                END-IF
+
+               MOVE WS-SIGNDIFF TO WS-SIGNLASTDIFF
            END-IF
        END-PERFORM
 
-       DISPLAY "SAFE: " WS-SAFECOUNT
+       IF WS-SAFE = "Y"
+           ADD 1 TO WS-SAFECOUNT
+       END-IF.
 
-       CLOSE INPUT-FILE
+PROCESS-REPORT-LINE-EXIT.
+       EXIT.
 
-       STOP RUN.
+*> Records which reading position tripped the ABSDIFF-out-of-range rule.
+WRITE-UNSAFE-REASON.
+       MOVE "ABSDIFF-OUT-OF-RANGE" TO WS-UR-RULE
+       MOVE WS-IDX TO WS-UR-POSITION
+       MOVE WS-REPORT-NUM TO WS-UR-REPORT
+       MOVE WS-UNSAFE-LINE TO UNSAFE-REPORT-LINE
+       IF NOT WS-IS-DRY-RUN
+           WRITE UNSAFE-REPORT-LINE
+       END-IF.
+
+*> Pulls the safe-band tolerances and the max-reading-count out of
+*> environment variables, falling back to the historical defaults
+*> (1-3, 10 readings) when they aren't set.
+READ-PARAMETERS.
+       MOVE SPACES TO WS-PARM
+       ACCEPT WS-PARM FROM ENVIRONMENT "AOC202402_MIN_TOLERANCE"
+           ON EXCEPTION CONTINUE
+       END-ACCEPT
+       IF WS-PARM NOT = SPACES
+           MOVE FUNCTION NUMVAL(WS-PARM) TO WS-MIN-TOLERANCE
+       END-IF
+
+       MOVE SPACES TO WS-PARM
+       ACCEPT WS-PARM FROM ENVIRONMENT "AOC202402_MAX_TOLERANCE"
+           ON EXCEPTION CONTINUE
+       END-ACCEPT
+       IF WS-PARM NOT = SPACES
+           MOVE FUNCTION NUMVAL(WS-PARM) TO WS-MAX-TOLERANCE
+       END-IF
+
+       MOVE SPACES TO WS-PARM
+       ACCEPT WS-PARM FROM ENVIRONMENT "AOC202402_MAX_LEVELS"
+           ON EXCEPTION CONTINUE
+       END-ACCEPT
+       IF WS-PARM NOT = SPACES
+           MOVE FUNCTION NUMVAL(WS-PARM) TO WS-MAX-LEVELS
+       END-IF
+       IF WS-MAX-LEVELS > 30
+           MOVE 30 TO WS-MAX-LEVELS
+       END-IF
+
+       MOVE SPACES TO WS-PARM
+       ACCEPT WS-PARM FROM ENVIRONMENT "AOC202402_DRYRUN"
+           ON EXCEPTION CONTINUE
+       END-ACCEPT
+       IF WS-PARM = "Y" OR WS-PARM = "y"
+           MOVE "Y" TO WS-DRY-RUN
+       END-IF
+
+       ACCEPT WS-SELFTEST FROM ENVIRONMENT "AOC202402P1_SELFTEST"
+           ON EXCEPTION CONTINUE
+       END-ACCEPT
+       IF WS-IS-SELFTEST
+           MOVE "Y" TO WS-DRY-RUN
+           PERFORM WriteSelfTestSample
+           MOVE ".selftest-input" TO WS-INPUT-FILENAME
+       ELSE
+           ACCEPT WS-INPUT-FILENAME FROM ENVIRONMENT "AOC202402P1_INPUT"
+               ON EXCEPTION CONTINUE
+           END-ACCEPT
+           IF WS-INPUT-FILENAME = SPACES
+               MOVE "input" TO WS-INPUT-FILENAME
+           END-IF
+           IF WS-INPUT-FILENAME = "input"
+               PERFORM ResolveInputDrop
+           END-IF
+       END-IF.
+
+*> Writes the puzzle page's own sample data to a scratch file and
+*> points WS-INPUT-FILENAME at it, so a self-test run reads exactly
+*> the same known-answer sample every time regardless of what "input"
+*> holds in this directory.
+WriteSelfTestSample.
+       OPEN OUTPUT SELFTEST-SAMPLE
+       MOVE "7 6 4 2 1" TO SELFTEST-SAMPLE-LINE
+       WRITE SELFTEST-SAMPLE-LINE
+       MOVE "1 2 7 8 9" TO SELFTEST-SAMPLE-LINE
+       WRITE SELFTEST-SAMPLE-LINE
+       MOVE "9 7 6 2 1" TO SELFTEST-SAMPLE-LINE
+       WRITE SELFTEST-SAMPLE-LINE
+       MOVE "1 3 2 4 5" TO SELFTEST-SAMPLE-LINE
+       WRITE SELFTEST-SAMPLE-LINE
+       MOVE "8 6 4 4 1" TO SELFTEST-SAMPLE-LINE
+       WRITE SELFTEST-SAMPLE-LINE
+       MOVE "1 3 6 7 9" TO SELFTEST-SAMPLE-LINE
+       WRITE SELFTEST-SAMPLE-LINE
+       CLOSE SELFTEST-SAMPLE.
 
 PARSE-NUMBERS.
        *> Clear the array first. There are no zero numbers in the input,
        *> so we can use 0 as an end-of-list indicator.
-       PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 10
+       PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-MAX-LEVELS
            MOVE 0 TO WS-NUMBER(WS-IDX)
        END-PERFORM
        MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-TEMP
-       UNSTRING WS-TEMP
-           DELIMITED BY ALL SPACES
-           INTO WS-NUMBER(1), WS-NUMBER(2), WS-NUMBER(3), WS-NUMBER(4), WS-NUMBER(5), WS-NUMBER(6), WS-NUMBER(7), WS-NUMBER(8), WS-NUMBER(9), WS-NUMBER(10).
+       MOVE 1 TO WS-PTR
+       MOVE "Y" TO WS-PARSE-FOUND
+       MOVE 0 TO WS-IDX
+       PERFORM UNTIL WS-PARSE-FOUND = "N" OR WS-IDX >= 30
+           CALL "AOC2024NUMPARSE" USING WS-TEMP WS-PTR WS-PARSE-VALUE
+               WS-PARSE-FOUND
+           IF WS-PARSE-FOUND = "Y"
+               ADD 1 TO WS-IDX
+               MOVE WS-PARSE-VALUE TO WS-NUMBER(WS-IDX)
+           END-IF
+       END-PERFORM.
+
+*> Opens the shared run audit-trail file for appending, creating it on
+*> the very first run since OPEN EXTEND fails against a file that does
+*> not exist yet.
+OPEN-AUDIT-FILE.
+       OPEN EXTEND AUDIT-FILE
+       IF WS-AUDIT-STATUS NOT = "00"
+           OPEN OUTPUT AUDIT-FILE
+       END-IF.
+
+COPY "AuditTrail.cpy"
+    REPLACING ==:PROGRAM-NAME:==  BY =="AOC202402P1"==
+              ==:FILE-NAME:==    BY ==AUDIT-FILE==
+              ==:EVENT-FIELD:==  BY ==WS-AUDIT-EVENT==
+              ==:DETAIL-FIELD:== BY ==WS-AUDIT-DETAIL==.
+
+*> Opens the shared rejected-records file for appending, creating it on
+*> the very first run since OPEN EXTEND fails against a file that does
+*> not exist yet.
+OPEN-REJECT-FILE.
+       OPEN EXTEND REJECTED-RECORDS
+       IF WS-REJECT-STATUS NOT = "00"
+           OPEN OUTPUT REJECTED-RECORDS
+       END-IF.
+
+COPY "RejectWriter.cpy"
+    REPLACING ==:PROGRAM-NAME:==     BY =="AOC202402P1"==
+              ==:FILE-NAME:==       BY ==REJECTED-RECORDS==
+              ==:RECORDNUM-FIELD:== BY ==WS-REPORT-NUM==
+              ==:REASON-FIELD:==    BY ==WS-REJECT-REASON==
+              ==:TEXT-FIELD:==      BY ==INPUT-RECORD==.
+
+COPY "SelfTestCheck.cpy"
+    REPLACING ==:ACTUAL-FIELD:==   BY ==WS-SAFECOUNT==
+              ==:EXPECTED-FIELD:== BY ==WS-SELFTEST-EXPECTED==
+              ==:RESULT-LABEL:==   BY =="SafeCount"==.
+
+COPY "InputDropResolve.cpy"
+    REPLACING ==:LIST-CMD:==       BY =="ls -1 input-* 2>/dev/null | sort | tail -1 > .drop-candidate"==
+              ==:CLEANUP-CMD:==   BY =="rm -f .drop-candidate"==
+              ==:FILE-NAME:==     BY ==DROP-CANDIDATE==
+              ==:STATUS-FIELD:==  BY ==WS-DROP-STATUS==
+              ==:USED-DROP-FILE:== BY ==WS-USED-DROP-FILE==
+              ==:INPUT-FILENAME:== BY ==WS-INPUT-FILENAME==.
+
+COPY "InputDropArchive.cpy"
+    REPLACING ==:USED-DROP-FILE:==    BY ==WS-USED-DROP-FILE==
+              ==:ARCHIVE-CMD-FIELD:== BY ==WS-ARCHIVE-CMD==.
+
+*> Opens the shared results-history file for appending, creating it on
+*> the very first run since OPEN EXTEND fails against a file that does
+*> not exist yet.
+OPEN-RESULT-LOG.
+       OPEN EXTEND RESULT-LOG
+       IF WS-RESULT-STATUS NOT = "00"
+           OPEN OUTPUT RESULT-LOG
+       END-IF.
+
+COPY "ResultWriter.cpy"
+    REPLACING ==:PROGRAM-NAME:== BY =="AOC202402P1"==
+              ==:FILE-NAME:==   BY ==RESULT-LOG==
+              ==:LABEL-FIELD:== BY ==WS-RESULT-LABEL==
+              ==:VALUE-FIELD:== BY ==WS-RESULT-VALUE==.
