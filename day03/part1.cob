@@ -4,15 +4,72 @@ PROGRAM-ID. AOC202403P1.
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-       SELECT INPUT-FILE ASSIGN TO 'input'
-           ORGANIZATION IS LINE SEQUENTIAL.  
+       SELECT INPUT-FILE ASSIGN TO WS-INPUT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-INPUT-STATUS.
+       SELECT MATCHES-REPORT ASSIGN TO 'mul-matches-report'
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT TRUNCATION-REPORT ASSIGN TO 'truncated-records-report'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT AUDIT-FILE ASSIGN TO 'audit-trail'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-STATUS.
+       SELECT REJECTED-RECORDS ASSIGN TO 'rejected-records'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-REJECT-STATUS.
+       SELECT DROP-CANDIDATE ASSIGN TO '.drop-candidate'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DROP-STATUS.
+       SELECT RESULT-LOG ASSIGN TO 'results-history'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RESULT-STATUS.
+       SELECT SELFTEST-SAMPLE ASSIGN TO '.selftest-input'
+           ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
 FILE SECTION.
 FD INPUT-FILE.
-01 INPUT-RECORD PIC X(25000).
+01 INPUT-RECORD PIC X(65000).
+
+FD MATCHES-REPORT.
+01 MATCHES-REPORT-LINE PIC X(80).
+
+FD TRUNCATION-REPORT.
+01 TRUNCATION-REPORT-LINE PIC X(80).
+
+*> Holds the classic puzzle-page sample line this job writes out for
+*> itself when run in self-test mode (see WS-IS-SELFTEST), so the
+*> normal ReadInputLoop path is exercised unchanged against a known
+*> result rather than needing a second, parallel parsing path.
+FD SELFTEST-SAMPLE.
+01 SELFTEST-SAMPLE-LINE PIC X(80).
+
+COPY "AuditRecord.cpy"
+    REPLACING ==:FILE-NAME:== BY ==AUDIT-FILE==.
+
+COPY "RejectRecord.cpy"
+    REPLACING ==:FILE-NAME:== BY ==REJECTED-RECORDS==.
+
+COPY "InputDropCandidate.cpy"
+    REPLACING ==:FILE-NAME:== BY ==DROP-CANDIDATE==.
+
+COPY "ResultRecord.cpy"
+    REPLACING ==:FILE-NAME:== BY ==RESULT-LOG==.
 
 WORKING-STORAGE SECTION.
+01 WS-AUDIT-STATUS PIC X(2).
+01 WS-AUDIT-EVENT PIC X(8).
+01 WS-AUDIT-DETAIL PIC X(60).
+01 WS-REJECT-STATUS PIC X(2).
+01 WS-REJECT-REASON PIC X(20).
+01 WS-REJECT-COUNT PIC 9(6) VALUE 0.
+01 WS-DROP-STATUS PIC X(2).
+01 WS-USED-DROP-FILE PIC X(150) VALUE SPACES.  *> dated input-drop file consumed this run, if any
+01 WS-ARCHIVE-CMD PIC X(200).
+01 WS-RESULT-STATUS PIC X(2).
+01 WS-RESULT-LABEL PIC X(20).
+01 WS-RESULT-VALUE PIC 9(15).
 01 WS-SUBSTR PIC X(10).
 01 WS-IDX PIC 9(5).
 01 WS-START PIC 9(5).
@@ -23,52 +80,297 @@ WORKING-STORAGE SECTION.
 
 01 WS-PRODUCT PIC 9(10).
 01 WS-SUM PIC 9(10) VALUE 0.
+
+*> A mul() instruction is at most 13 characters ("mul(999,999)"), so
+*> carrying the last 20 characters of each record's real content into
+*> the next one's scan is enough to catch an instruction split across
+*> a record boundary.
+01 WS-CARRY PIC X(20) VALUE SPACES.
+01 WS-LINE PIC X(65020).
+01 WS-REALLEN PIC 9(5).
+01 WS-CARRY-START PIC 9(5).
+01 WS-LIMIT PIC 9(5).             *> last position in WS-LINE eligible to start an instruction this pass
+
+*> INPUT-RECORD's physical capacity. A line read at exactly this many
+*> real characters may have been silently truncated by LINE SEQUENTIAL
+*> (GnuCOBOL gives no reliable signal beyond that), so it's also used
+*> as the truncation-flag threshold; override to flag earlier if a
+*> feed is known to run shorter.
+01 WS-MAX-RECLEN PIC 9(5) VALUE 65000.
+01 WS-PARM PIC X(10).
+01 WS-INPUT-STATUS PIC X(2).      *> set by OPEN INPUT INPUT-FILE; a fatal RETURN-CODE is raised if it's not "00"
+01 WS-INPUT-FILENAME PIC X(100) VALUE "input".  *> overridden by AOC202403P1_INPUT
+
+*> "What-if" mode: run the scan against whatever truncation threshold
+*> was passed in, but leave the persistent results-history and the
+*> matches/truncation reports untouched, so an operator can try out a
+*> parameter change without disturbing the trend an official run
+*> would otherwise contribute to.
+01 WS-DRY-RUN PIC A(1) VALUE "N".
+    88 WS-IS-DRY-RUN VALUE "Y".
+
+*> Self-test mode feeds the puzzle page's own sample data through this
+*> job and checks the result against the known sample answer, rather
+*> than a real day's extract. Implies WS-IS-DRY-RUN so the sample run
+*> never disturbs results-history or the matches/truncation reports.
+01 WS-SELFTEST PIC A(1) VALUE "N".  *> set by AOC202403P1_SELFTEST
+    88 WS-IS-SELFTEST VALUE "Y".
+01 WS-SELFTEST-EXPECTED PIC 9(10) VALUE 161.  *> known Sum for the sample above
+01 WS-TRUNC-COUNT PIC 9(6) VALUE 0.
+01 WS-TRUNC-LINE.
+       05 FILLER PIC X(7) VALUE "Record ".
+       05 WS-TR-REPORT PIC Z(5)9.
+       05 FILLER PIC X(23) VALUE " possibly truncated at ".
+       05 WS-TR-LEN PIC Z(5)9.
+       05 FILLER PIC X(19) VALUE " characters (limit ".
+       05 WS-TR-LIMIT PIC Z(5)9.
+       05 FILLER PIC X(1) VALUE ")".
+
+01 WS-REPORT-NUM PIC 9(6) VALUE 0.  *> input record number currently being scanned
+01 WS-OFFSET PIC S9(5).             *> match position relative to the start of WS-REPORT-NUM's record
+01 WS-MATCH-START PIC 9(5).         *> position of the "mul(" token itself, before WS-START gets reused for the second operand
+01 WS-MATCH-LINE.
+       05 FILLER PIC X(7) VALUE "Record ".
+       05 WS-MR-REPORT PIC Z(5)9.
+       05 FILLER PIC X(10) VALUE " offset: ".
+       05 WS-MR-OFFSET PIC -(4)9.
+       05 FILLER PIC X(4) VALUE " x: ".
+       05 WS-MR-NUM1 PIC ZZ9.
+       05 FILLER PIC X(4) VALUE " y: ".
+       05 WS-MR-NUM2 PIC ZZ9.
+       05 FILLER PIC X(9) VALUE " total: ".
+       05 WS-MR-TOTAL PIC Z(9)9.
+
 PROCEDURE DIVISION.
+       PERFORM READ-PARAMETERS
+       PERFORM OPEN-AUDIT-FILE
+       MOVE "START" TO WS-AUDIT-EVENT
+       MOVE "Run started" TO WS-AUDIT-DETAIL
+       PERFORM WriteAuditLine
+       PERFORM OPEN-REJECT-FILE
+       IF NOT WS-IS-DRY-RUN
+           PERFORM OPEN-RESULT-LOG
+       END-IF
+
        OPEN INPUT INPUT-FILE
+       IF WS-INPUT-STATUS NOT = "00"
+           DISPLAY "ERROR: could not open " FUNCTION TRIM(WS-INPUT-FILENAME)
+               " (status " WS-INPUT-STATUS ")"
+           MOVE 8 TO RETURN-CODE
+           MOVE "ERROR" TO WS-AUDIT-EVENT
+           MOVE "Input file open failed" TO WS-AUDIT-DETAIL
+           PERFORM WriteAuditLine
+           CLOSE AUDIT-FILE
+           GO TO END-RUN
+       END-IF
+       OPEN OUTPUT MATCHES-REPORT
+       OPEN OUTPUT TRUNCATION-REPORT
 
-       PERFORM UNTIL WS-EOF='Y'
-           READ INPUT-FILE INTO INPUT-RECORD
-               AT END MOVE "Y" TO WS-EOF
-           END-READ
+       PERFORM ReadInputLoop
 
-           IF WS-EOF NOT = "Y"
-               PERFORM EXECUTE
-            *>    153469856
-               DISPLAY "Sum: " WS-SUM
+       *> Flush a trailing partial instruction left over from the final
+       *> record; nothing more will ever arrive to complete it, so the
+       *> full carry is now eligible to start a match.
+       MOVE WS-CARRY TO WS-LINE(1:20)
+       MOVE SPACES TO WS-LINE(21:65000)
+       MOVE 20 TO WS-LIMIT
+       PERFORM EXECUTE
+       DISPLAY "Sum: " WS-SUM
+       IF WS-REJECT-COUNT > 0
+           DISPLAY "Rejected records: " WS-REJECT-COUNT
+       END-IF
+       IF WS-IS-SELFTEST
+           PERFORM CheckSelfTestResult
+       ELSE
+           IF WS-IS-DRY-RUN
+               DISPLAY "DRY RUN - results-history not written"
            END-IF
-       END-PERFORM
+       END-IF
 
        CLOSE INPUT-FILE
+       CLOSE MATCHES-REPORT
+       CLOSE TRUNCATION-REPORT
+       CLOSE REJECTED-RECORDS
+       PERFORM ArchiveInputDrop
+
+       IF NOT WS-IS-DRY-RUN
+           MOVE "Sum" TO WS-RESULT-LABEL
+           MOVE WS-SUM TO WS-RESULT-VALUE
+           PERFORM WriteResultLine
+           CLOSE RESULT-LOG
+       END-IF
+
+       MOVE "END" TO WS-AUDIT-EVENT
+       IF WS-IS-DRY-RUN
+           MOVE "Dry run completed" TO WS-AUDIT-DETAIL
+       ELSE
+           MOVE "Run completed" TO WS-AUDIT-DETAIL
+       END-IF
+       PERFORM WriteAuditLine
+       CLOSE AUDIT-FILE
+
+       IF WS-REJECT-COUNT > 0
+           MOVE 4 TO RETURN-CODE
+       END-IF
+
+       GO TO END-RUN.
 
+*> Common exit point: a fatal input-open failure jumps straight here
+*> with RETURN-CODE already set to 8; the normal path falls through
+*> from just above with RETURN-CODE 0 (success) or 4 (completed with
+*> rejected records) so driver/run-all.cob can tell a bad run apart
+*> from a clean one without parsing DISPLAY output.
+END-RUN.
        STOP RUN.
 
+COPY "ReadLoop.cpy"
+    REPLACING ==:EOF-FLAG:==    BY ==WS-EOF==
+==:EOF-VALUE:==   BY =="Y"==
+              ==:FILE-NAME:==   BY ==INPUT-FILE==
+              ==:RECORD-NAME:== BY ==INPUT-RECORD==
+              ==:RECORD-NUM:==  BY ==WS-REPORT-NUM==
+              ==:PROCESS-ROW:== BY ==PERFORM SCAN-RECORD==.
+
+*> Carries the corrupted-memory scan forward across the record just
+*> read, so a mul() instruction split across a line break is still
+*> matched using the small lookback/continuation buffer in WS-LINE.
+SCAN-RECORD.
+       MOVE FUNCTION LENGTH(FUNCTION TRIM(INPUT-RECORD, TRAILING)) TO WS-REALLEN
+       IF WS-REALLEN >= WS-MAX-RECLEN
+           PERFORM WRITE-TRUNCATION-WARNING
+       END-IF
+       IF WS-REALLEN = 0
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE "EMPTY-RECORD" TO WS-REJECT-REASON
+           PERFORM WriteRejectLine
+       END-IF
+       MOVE WS-CARRY TO WS-LINE(1:20)
+       MOVE SPACES TO WS-LINE(21:65000)
+       IF WS-REALLEN > 0
+           MOVE INPUT-RECORD(1:WS-REALLEN) TO WS-LINE(21:WS-REALLEN)
+       END-IF
+       *> Reserve the last 20 characters of real content (old
+       *> carry plus this record) as lookahead only - an
+       *> instruction starting there might still be split by the
+       *> next record, so don't treat it as a match start yet.
+       MOVE WS-REALLEN TO WS-LIMIT
+       PERFORM EXECUTE
+       *> Carry forward that same reserved tail into the next
+       *> record's scan, not a fixed position, since short
+       *> records leave the rest of WS-LINE blank and a fixed
+       *> slice would just grab padding.
+       ADD WS-REALLEN 1 GIVING WS-CARRY-START
+       MOVE WS-LINE(WS-CARRY-START:20) TO WS-CARRY
+    *>    153469856
+       DISPLAY "Sum: " WS-SUM.
+
+*> Flags a record read at (or past) the configured length threshold,
+*> since GnuCOBOL's LINE SEQUENTIAL silently drops anything beyond
+*> INPUT-RECORD's physical capacity with no other indication.
+WRITE-TRUNCATION-WARNING.
+       ADD 1 TO WS-TRUNC-COUNT
+       MOVE WS-REPORT-NUM TO WS-TR-REPORT
+       MOVE WS-REALLEN TO WS-TR-LEN
+       MOVE WS-MAX-RECLEN TO WS-TR-LIMIT
+       MOVE WS-TRUNC-LINE TO TRUNCATION-REPORT-LINE
+       IF NOT WS-IS-DRY-RUN
+           WRITE TRUNCATION-REPORT-LINE
+       END-IF
+       ADD 1 TO WS-REJECT-COUNT
+       MOVE "TRUNCATED" TO WS-REJECT-REASON
+       PERFORM WriteRejectLine.
+
+*> Lets the truncation-flag threshold be tightened below the physical
+*> INPUT-RECORD capacity when a feed is known to run shorter.
+READ-PARAMETERS.
+       MOVE SPACES TO WS-PARM
+       ACCEPT WS-PARM FROM ENVIRONMENT "AOC202403_MAX_RECLEN"
+           ON EXCEPTION CONTINUE
+       END-ACCEPT
+       IF WS-PARM NOT = SPACES
+           MOVE FUNCTION NUMVAL(WS-PARM) TO WS-MAX-RECLEN
+       END-IF
+
+       MOVE SPACES TO WS-PARM
+       ACCEPT WS-PARM FROM ENVIRONMENT "AOC202403_DRYRUN"
+           ON EXCEPTION CONTINUE
+       END-ACCEPT
+       IF WS-PARM = "Y" OR WS-PARM = "y"
+           MOVE "Y" TO WS-DRY-RUN
+       END-IF
+
+       ACCEPT WS-SELFTEST FROM ENVIRONMENT "AOC202403P1_SELFTEST"
+           ON EXCEPTION CONTINUE
+       END-ACCEPT
+       IF WS-IS-SELFTEST
+           MOVE "Y" TO WS-DRY-RUN
+           PERFORM WriteSelfTestSample
+           MOVE ".selftest-input" TO WS-INPUT-FILENAME
+       ELSE
+           ACCEPT WS-INPUT-FILENAME FROM ENVIRONMENT "AOC202403P1_INPUT"
+               ON EXCEPTION CONTINUE
+           END-ACCEPT
+           IF WS-INPUT-FILENAME = SPACES
+               MOVE "input" TO WS-INPUT-FILENAME
+           END-IF
+           IF WS-INPUT-FILENAME = "input"
+               PERFORM ResolveInputDrop
+           END-IF
+       END-IF.
+
+*> Writes the puzzle page's own sample data to a scratch file and
+*> points WS-INPUT-FILENAME at it, so a self-test run reads exactly
+*> the same known-answer sample every time regardless of what "input"
+*> holds in this directory.
+WriteSelfTestSample.
+       OPEN OUTPUT SELFTEST-SAMPLE
+       MOVE "xmul(2,4)%&mul[3,7]!@^do_not_mul(5,5)+mul(32,64]then(mul(11,8)mul(8,5))"
+           TO SELFTEST-SAMPLE-LINE
+       WRITE SELFTEST-SAMPLE-LINE
+       CLOSE SELFTEST-SAMPLE.
+
 EXECUTE.
        MOVE 1 TO WS-IDX
-       PERFORM UNTIL WS-IDX > 25000
-           MOVE INPUT-RECORD(WS-IDX:4) TO WS-SUBSTR
+       PERFORM UNTIL WS-IDX > WS-LIMIT
+           MOVE WS-LINE(WS-IDX:4) TO WS-SUBSTR
            ADD 1 TO WS-IDX
            IF WS-SUBSTR = "mul("
                *> skip "ul("
                ADD 3 TO WS-IDX
                MOVE WS-IDX to WS-START
+               COMPUTE WS-MATCH-START = WS-START - 4
                MOVE "go" TO WS-STATE
                *> reset numbers so that mul(xxx) just yields 0
                MOVE 0 TO WS-NUM1
                MOVE 0 TO WS-NUM2
-               PERFORM UNTIL (WS-IDX > 25000) OR (WS-STATE = "stop")
-                   IF INPUT-RECORD(WS-IDX:1) IS NUMERIC
+               PERFORM UNTIL (WS-IDX > 65020) OR (WS-STATE = "stop")
+                   IF WS-LINE(WS-IDX:1) IS NUMERIC
                        *> Digit, continue
                        ADD 1 TO WS-IDX
-                   ELSE IF INPUT-RECORD(WS-IDX:1) = ","
+                   ELSE IF WS-LINE(WS-IDX:1) = ","
                        *> End first number, start second
-                       MOVE INPUT-RECORD(WS-START:(WS-IDX - WS-START)) TO WS-NUM1
+                       MOVE WS-LINE(WS-START:(WS-IDX - WS-START)) TO WS-NUM1
                        ADD 1 TO WS-IDX
                        MOVE WS-IDX to WS-START
-                   ELSE IF INPUT-RECORD(WS-IDX:1) = ")"
+                   ELSE IF WS-LINE(WS-IDX:1) = ")"
                        *> End second number, calculate!
-                       MOVE INPUT-RECORD(WS-START:(WS-IDX - WS-START)) TO WS-NUM2
+                       MOVE WS-LINE(WS-START:(WS-IDX - WS-START)) TO WS-NUM2
                        MULTIPLY WS-NUM1 BY WS-NUM2 GIVING WS-PRODUCT
                        ADD WS-PRODUCT TO WS-SUM
+                       *> Offset is relative to this record's real content
+                       *> (WS-LINE position 21); a negative offset means
+                       *> the match actually started in the prior record's
+                       *> carried-over tail.
+                       COMPUTE WS-OFFSET = WS-MATCH-START - 21
+                       MOVE WS-REPORT-NUM TO WS-MR-REPORT
+                       MOVE WS-OFFSET TO WS-MR-OFFSET
+                       MOVE WS-NUM1 TO WS-MR-NUM1
+                       MOVE WS-NUM2 TO WS-MR-NUM2
+                       MOVE WS-SUM TO WS-MR-TOTAL
+                       MOVE WS-MATCH-LINE TO MATCHES-REPORT-LINE
+                       IF NOT WS-IS-DRY-RUN
+                           WRITE MATCHES-REPORT-LINE
+                       END-IF
                        MOVE "stop" TO WS-STATE
                        ADD 1 TO WS-IDX
                    ELSE
@@ -77,3 +379,66 @@ EXECUTE.
                END-PERFORM
            END-IF
        END-PERFORM.
+
+*> Opens the shared run audit-trail file for appending, creating it on
+*> the very first run since OPEN EXTEND fails against a file that does
+*> not exist yet.
+OPEN-AUDIT-FILE.
+       OPEN EXTEND AUDIT-FILE
+       IF WS-AUDIT-STATUS NOT = "00"
+           OPEN OUTPUT AUDIT-FILE
+       END-IF.
+
+COPY "AuditTrail.cpy"
+    REPLACING ==:PROGRAM-NAME:==  BY =="AOC202403P1"==
+              ==:FILE-NAME:==    BY ==AUDIT-FILE==
+              ==:EVENT-FIELD:==  BY ==WS-AUDIT-EVENT==
+              ==:DETAIL-FIELD:== BY ==WS-AUDIT-DETAIL==.
+
+*> Opens the shared rejected-records file for appending, creating it on
+*> the very first run since OPEN EXTEND fails against a file that does
+*> not exist yet.
+OPEN-REJECT-FILE.
+       OPEN EXTEND REJECTED-RECORDS
+       IF WS-REJECT-STATUS NOT = "00"
+           OPEN OUTPUT REJECTED-RECORDS
+       END-IF.
+
+COPY "RejectWriter.cpy"
+    REPLACING ==:PROGRAM-NAME:==     BY =="AOC202403P1"==
+              ==:FILE-NAME:==       BY ==REJECTED-RECORDS==
+              ==:RECORDNUM-FIELD:== BY ==WS-REPORT-NUM==
+              ==:REASON-FIELD:==    BY ==WS-REJECT-REASON==
+              ==:TEXT-FIELD:==      BY ==INPUT-RECORD==.
+
+COPY "InputDropResolve.cpy"
+    REPLACING ==:LIST-CMD:==        BY =="ls -1 input-* 2>/dev/null | sort | tail -1 > .drop-candidate"==
+              ==:CLEANUP-CMD:==    BY =="rm -f .drop-candidate"==
+              ==:FILE-NAME:==      BY ==DROP-CANDIDATE==
+              ==:STATUS-FIELD:==   BY ==WS-DROP-STATUS==
+              ==:USED-DROP-FILE:== BY ==WS-USED-DROP-FILE==
+              ==:INPUT-FILENAME:== BY ==WS-INPUT-FILENAME==.
+
+COPY "InputDropArchive.cpy"
+    REPLACING ==:USED-DROP-FILE:==    BY ==WS-USED-DROP-FILE==
+              ==:ARCHIVE-CMD-FIELD:== BY ==WS-ARCHIVE-CMD==.
+
+COPY "SelfTestCheck.cpy"
+    REPLACING ==:ACTUAL-FIELD:==   BY ==WS-SUM==
+              ==:EXPECTED-FIELD:== BY ==WS-SELFTEST-EXPECTED==
+              ==:RESULT-LABEL:==   BY =="Sum"==.
+
+*> Opens the shared results-history file for appending, creating it on
+*> the very first run since OPEN EXTEND fails against a file that does
+*> not exist yet.
+OPEN-RESULT-LOG.
+       OPEN EXTEND RESULT-LOG
+       IF WS-RESULT-STATUS NOT = "00"
+           OPEN OUTPUT RESULT-LOG
+       END-IF.
+
+COPY "ResultWriter.cpy"
+    REPLACING ==:PROGRAM-NAME:== BY =="AOC202403P1"==
+              ==:FILE-NAME:==   BY ==RESULT-LOG==
+              ==:LABEL-FIELD:== BY ==WS-RESULT-LABEL==
+              ==:VALUE-FIELD:== BY ==WS-RESULT-VALUE==.
