@@ -4,8 +4,36 @@ program-id. AOC202405P2.
 environment division.
 input-output section.
 file-control.
-       select InputFile assign to 'input'
-           organization is line sequential.  
+       select InputFile assign to wsInputFilename
+           organization is line sequential
+           file status is wsInputStatus.
+       select RulesFile assign to wsRulesFilename
+           organization is line sequential.
+       select ViolationsReport assign to 'ordering-violations-report'
+           organization is line sequential.
+       select CorrectedOrderReport assign to 'corrected-page-order'
+           organization is line sequential.
+       select RulesIndex assign to 'ordering-rules-index'
+           organization is indexed
+           access mode is dynamic
+           record key is RiKey.
+
+       select AuditFile assign to 'audit-trail'
+           organization is line sequential
+           file status is wsAuditStatus.
+       select RejectedRecords assign to 'rejected-records'
+           organization is line sequential
+           file status is wsRejectStatus.
+       select DropCandidate assign to '.drop-candidate'
+           organization is line sequential
+           file status is wsDropStatus.
+       select ResultLog assign to 'results-history'
+           organization is line sequential
+           file status is wsResultStatus.
+       select SelfTestSample assign to '.selftest-input'
+           organization is line sequential.
+       select SelfTestRules assign to '.selftest-rules'
+           organization is line sequential.
 
 data division.
 file section.
@@ -13,107 +41,434 @@ FD InputFile
        record varying 1 to 100 depending on wsLineLength.
 01 InputRecord pic X(100).
 
+*> The ordering-rule pairs, kept in their own reusable reference file
+*> since the same rule set is reused across many daily update batches.
+FD RulesFile
+       record varying 1 to 5 depending on wsRuleLineLength.
+01 RuleRecord pic X(5).
+
+FD ViolationsReport.
+01 ViolationsReportLine pic X(80).
+
+*> Holds the corrected page order for every update that had to be
+*> reordered, one comma-separated line per update.
+FD CorrectedOrderReport.
+01 CorrectedOrderLine pic X(100).
+
+*> Direct-access lookup table built from the ordering-rule pairs once
+*> at load time, so checking whether a page pair violates a rule is a
+*> single keyed read instead of a scan through every rule loaded.
+FD RulesIndex.
+01 RulesIndexRecord.
+    05 RiKey pic X(5).
+
+*> Scratch files for self-test mode: the puzzle page's own sample rules
+*> and update batch are written here and then read back in through
+*> RulesFile/InputFile via the program's normal load/read paragraphs,
+*> so a self-test run exercises the exact same logic as a production run.
+FD SelfTestSample.
+01 SelfTestSampleLine pic X(80).
+
+FD SelfTestRules.
+01 SelfTestRulesLine pic X(80).
+
+copy "AuditRecord.cpy"
+    replacing ==:FILE-NAME:== by ==AuditFile==.
+
+copy "RejectRecord.cpy"
+    replacing ==:FILE-NAME:== by ==RejectedRecords==.
+
+copy "InputDropCandidate.cpy"
+    replacing ==:FILE-NAME:== by ==DropCandidate==.
+
+copy "ResultRecord.cpy"
+    replacing ==:FILE-NAME:== by ==ResultLog==.
+
 working-storage section.
-01 wsState pic A(1) value 'a'.
+01 wsAuditStatus pic X(2).
+01 wsAuditEvent pic X(8).
+01 wsAuditDetail pic X(60).
+01 wsRejectStatus pic X(2).
+01 wsRejectReason pic X(20).
+01 wsRejectCount pic 9(6) value 0.
+01 wsRejectRecNum pic 9(10).
+01 wsRejectText pic X(100).
+01 wsState pic A(1) value 'b'.
 01 wsLineLength pic 9(3).
-01 wsPairs.
-       05 wsPair pic X(5) occurs 1500 times indexed by f.
+01 wsRuleLineLength pic 9(1).
+01 wsRulesEof pic A(1) value 'N'.
+01 wsRecordsRead pic 9(10) value 0.  *> last input record number processed, for restart
+01 wsRulesRead pic 9(10) value 0.    *> last rules-file record number processed, for restart
+01 wsInputStatus pic X(2).      *> set by open input InputFile; a fatal return-code is raised if it's not "00"
+01 wsInputFilename pic X(100) value "input".        *> overridden by AOC202405P2_INPUT
+01 wsRulesFilename pic X(100) value "ordering-rules".  *> overridden by AOC202405P2_RULES
+01 wsDropStatus pic X(2).
+01 wsUsedDropFile pic X(150) value spaces.       *> dated input-drop file consumed this run, if any
+01 wsRulesUsedDropFile pic X(150) value spaces.  *> dated ordering-rules drop consumed this run, if any
+01 wsArchiveCmd pic X(200).
+01 wsRulesArchiveCmd pic X(200).
+01 wsResultStatus pic X(2).
+01 wsResultLabel pic X(20).
+01 wsResultValue pic 9(15).
+
+*> Self-test mode feeds the puzzle page's own sample rules and update
+*> batch through this job and checks the result against the known
+*> sample answer, rather than a real day's extract.
+01 wsSelftest pic A(1) value "N".  *> set by AOC202405P2_SELFTEST
+    88 wsIsSelftest value "Y".
+01 wsSelftestExpected pic 9(5) value 123.
+
+*> Ordering-rule and page-number table limits, raised well past the
+*> original 1500/100 so a growing rule set or a long update doesn't
+*> get silently truncated. A rule set or update that still overruns
+*> these halts the run instead of corrupting the table.
+01 wsMaxPairs pic 9(5) value 20000.
+01 wsMaxPageNumbers pic 9(3) value 500.
+
 01 wsPageNumbers.
-       05 wsPageNumber pic 9(2) occurs 100 times indexed by p, a, b.
+       05 wsPageNumber pic 9(2) occurs 500 times indexed by p, a, b.
 
-01 wsIdx pic 9(4) value 1.
-01 wsIdx2 pic 9(4) value 1.
+01 wsIdx2 pic 9(5) value 1.
 01 wsStart pic 9(3).
 01 wsNumCount pic 9(3).
 01 wsTmp pic 9(3).
-01 wsPairCount pic 9(4).
+01 wsPairCount pic 9(5) value 0.
 01 wsTestPair pic X(5).
 01 wsOrdered pic X(1).
 01 wsCurOrdered pic X(1).
 01 wsSum pic 9(5) value 0.
 01 wsMiddleIdx pic 9(3).
 01 wsSwap pic 9(2).
+01 wsUpdateNum pic 9(5) value 0.
+01 wsCoIdx pic 9(3).
 
-procedure division.
-       open input InputFile
+*> Names each rule that forced a reorder, so print-shop operators can
+*> see which upstream rule their manual page list keeps breaking
+*> instead of only getting a corrected sum.
+01 wsViolationLine.
+       05 filler pic x(7) value "Update ".
+       05 wsVlUpdate pic z(4)9.
+       05 filler pic x(15) value " violates rule ".
+       05 wsVlRule pic x(5).
 
-       move 1 to wsIdx
-       perform until wsState = "x"
-           read InputFile into InputRecord
-               at end move "x" to wsState
-           end-read
-
-           if wsLineLength = 0
-               *> empty line, done reading pairs
-               move "b" to wsState
-               move wsIdx to wsPairCount
-               subtract 1 from wsPairCount
-               add 1 to wsIdx
-           else if wsState = "a"
-               *> line that has a pair
-               move InputRecord(1:wsLineLength) to wsPair(wsIdx)
-               add 1 to wsIdx
-           else if wsState = "b"
-               *> line that has a list of numbers
-               perform split-numbers
-
-               *> calc the 1-based index of the middle number
-               compute wsMiddleIdx = (wsNumCount + 1) / 2
-
-               *> tracks ordered-status of this line
-               move "y" to wsOrdered
-
-               *> sort pairs using bubble sort
-               perform varying a from 1 by 1 until a > wsNumCount
-                   compute wsTmp = a + 1 *> stupid!
-                   perform varying b from wsTmp by 1 until b > wsNumCount
-                       *> create wsTestPair which contains the pages in the OPPOSITE order.
-                       *> if this pair exists in wsPairs, the the line has incorrect order.
-                       string wsPageNumber(b) delimited by size
-                           "|" delimited by size
-                           wsPageNumber(a) delimited by size
-                           into wsTestPair
-                       end-string
-
-                       move "y" to wsCurOrdered
-                       perform varying f from 1 by 1 until (f > wsPairCount) or (wsCurOrdered = "n")
-                           if wsPair(f) = wsTestPair
-                               *> indicate that this line is unordered
-                               move "n" to wsOrdered
-                               *> must be swapped
-                               move "n" to wsCurOrdered
-                           end-if
-                       end-perform
-
-                       if wsCurOrdered = "n"
-                           move wsPageNumber(a) to wsSwap
-                           move wsPageNumber(b) to wsPageNumber(a)
-                           move wsSwap to wsPageNumber(b)
-                       end-if
-                   end-perform
-               end-perform
+procedure division.
+       perform ReadParameters
+       perform OpenAuditFile
+       move "START" to wsAuditEvent
+       move "Run started" to wsAuditDetail
+       perform WriteAuditLine
+       perform OpenRejectFile
+       perform OpenResultLog
+       perform LoadRules
 
-               if wsOrdered = "n"
-                   compute wsSum = wsSum + wsPageNumber(wsMiddleIdx)
-               end-if
+       open input InputFile
+       if wsInputStatus not = "00"
+           display "ERROR: could not open " function trim(wsInputFilename)
+               " (status " wsInputStatus ")"
+           move 8 to return-code
+           move "ERROR" to wsAuditEvent
+           move "Input file open failed" to wsAuditDetail
+           perform WriteAuditLine
+           close AuditFile
+           close RulesIndex
+           go to EndRun
+       end-if
+       open output ViolationsReport
+       open output CorrectedOrderReport
 
-               add 1 to wsIdx
-           end-if
-       end-perform
+       perform ReadUpdatesLoop
 
        close InputFile
+       perform ArchiveInputDrop
+       perform ArchiveRulesDrop
+       close ViolationsReport
+       close CorrectedOrderReport
+       close RulesIndex
+       close RejectedRecords
+
+       if wsIsSelftest
+           perform CheckSelfTestResult
+       else
+           move "Sum" to wsResultLabel
+           move wsSum to wsResultValue
+           perform WriteResultLine
+       end-if
+       close ResultLog
 
        *> 6257
        display "Sum: " wsSum
+       if wsRejectCount > 0
+           display "Rejected records: " wsRejectCount
+       end-if
+
+       move "END" to wsAuditEvent
+       move "Run completed" to wsAuditDetail
+       perform WriteAuditLine
+       close AuditFile
 
+       if wsRejectCount > 0
+           move 4 to return-code
+       end-if
+
+       go to EndRun.
+
+*> Common exit point: a fatal input-open failure jumps straight here
+*> with return-code already set to 8; the normal path falls through
+*> from just above with return-code 0 (success) or 4 (completed with
+*> rejected records) so driver/run-all.cob can tell a bad run apart
+*> from a clean one without parsing DISPLAY output.
+EndRun.
        stop run.
 
+COPY "ReadLoop.cpy"
+    REPLACING ==ReadInputLoop== BY ==ReadUpdatesLoop==
+              ==:EOF-FLAG:==    BY ==wsState==
+==:EOF-VALUE:==   BY =="Y"==
+              ==:FILE-NAME:==   BY ==InputFile==
+              ==:RECORD-NAME:== BY ==InputRecord==
+              ==:RECORD-NUM:==  BY ==wsRecordsRead==
+              ==:PROCESS-ROW:== BY ==perform ProcessUpdateLine==.
+
+*> Tolerates a stray blank line in the update list; anything else is
+*> a line that has a list of numbers to check (and, if needed, sort
+*> back into order) against the rules.
+ProcessUpdateLine.
+       if wsLineLength = 0
+           add 1 to wsRejectCount
+           move wsRecordsRead to wsRejectRecNum
+           move "BLANK-RECORD" to wsRejectReason
+           move spaces to wsRejectText
+           perform WriteRejectLine
+       else
+           add 1 to wsUpdateNum
+           perform split-numbers
+
+           *> calc the 1-based index of the middle number
+           compute wsMiddleIdx = (wsNumCount + 1) / 2
+
+           *> tracks ordered-status of this line
+           move "y" to wsOrdered
+
+           *> sort pairs using bubble sort
+           perform varying a from 1 by 1 until a > wsNumCount
+               compute wsTmp = a + 1 *> stupid!
+               perform varying b from wsTmp by 1 until b > wsNumCount
+                   *> create wsTestPair which contains the pages in the OPPOSITE order.
+                   *> if this pair exists in wsPairs, the the line has incorrect order.
+                   string wsPageNumber(b) delimited by size
+                       "|" delimited by size
+                       wsPageNumber(a) delimited by size
+                       into wsTestPair
+                   end-string
+
+                   move "y" to wsCurOrdered
+                   move wsTestPair to RiKey
+                   read RulesIndex
+                       invalid key
+                           continue
+                       not invalid key
+                           *> indicate that this line is unordered
+                           move "n" to wsOrdered
+                           *> must be swapped
+                           move "n" to wsCurOrdered
+                           perform WriteViolation
+                   end-read
+
+                   if wsCurOrdered = "n"
+                       move wsPageNumber(a) to wsSwap
+                       move wsPageNumber(b) to wsPageNumber(a)
+                       move wsSwap to wsPageNumber(b)
+                   end-if
+               end-perform
+           end-perform
+
+           if wsOrdered = "n"
+               compute wsSum = wsSum + wsPageNumber(wsMiddleIdx)
+               perform WriteCorrectedOrder
+           end-if
+       end-if.
+
+*> Lets the day's update batch and its ordering-rule reference file
+*> each be pointed at by a run-time parameter instead of always being
+*> files literally called "input" and "ordering-rules".
+ReadParameters.
+       accept wsSelftest from environment "AOC202405P2_SELFTEST"
+           on exception continue
+       end-accept
+       if wsIsSelftest
+           perform WriteSelfTestSample
+           move ".selftest-input" to wsInputFilename
+           move ".selftest-rules" to wsRulesFilename
+       else
+           accept wsInputFilename from environment "AOC202405P2_INPUT"
+               on exception continue
+           end-accept
+           if wsInputFilename = spaces
+               move "input" to wsInputFilename
+           end-if
+           if wsInputFilename = "input"
+               perform ResolveInputDrop
+           end-if
+
+           accept wsRulesFilename from environment "AOC202405P2_RULES"
+               on exception continue
+           end-accept
+           if wsRulesFilename = spaces
+               move "ordering-rules" to wsRulesFilename
+           end-if
+           if wsRulesFilename = "ordering-rules"
+               perform ResolveRulesDrop
+           end-if
+       end-if.
+
+*> Writes the puzzle page's own sample rules and update batch out to
+*> the self-test scratch files, for self-test mode to read back in
+*> through RulesFile/InputFile.
+WriteSelfTestSample.
+       open output SelfTestRules
+       move "47|53" to SelfTestRulesLine
+       write SelfTestRulesLine
+       move "97|13" to SelfTestRulesLine
+       write SelfTestRulesLine
+       move "97|61" to SelfTestRulesLine
+       write SelfTestRulesLine
+       move "97|47" to SelfTestRulesLine
+       write SelfTestRulesLine
+       move "75|29" to SelfTestRulesLine
+       write SelfTestRulesLine
+       move "61|13" to SelfTestRulesLine
+       write SelfTestRulesLine
+       move "75|53" to SelfTestRulesLine
+       write SelfTestRulesLine
+       move "29|13" to SelfTestRulesLine
+       write SelfTestRulesLine
+       move "97|29" to SelfTestRulesLine
+       write SelfTestRulesLine
+       move "53|29" to SelfTestRulesLine
+       write SelfTestRulesLine
+       move "61|53" to SelfTestRulesLine
+       write SelfTestRulesLine
+       move "97|53" to SelfTestRulesLine
+       write SelfTestRulesLine
+       move "61|29" to SelfTestRulesLine
+       write SelfTestRulesLine
+       move "47|13" to SelfTestRulesLine
+       write SelfTestRulesLine
+       move "75|47" to SelfTestRulesLine
+       write SelfTestRulesLine
+       move "97|75" to SelfTestRulesLine
+       write SelfTestRulesLine
+       move "47|61" to SelfTestRulesLine
+       write SelfTestRulesLine
+       move "75|61" to SelfTestRulesLine
+       write SelfTestRulesLine
+       move "47|29" to SelfTestRulesLine
+       write SelfTestRulesLine
+       move "75|13" to SelfTestRulesLine
+       write SelfTestRulesLine
+       move "53|13" to SelfTestRulesLine
+       write SelfTestRulesLine
+       close SelfTestRules
+
+       open output SelfTestSample
+       move "75,47,61,53,29" to SelfTestSampleLine
+       write SelfTestSampleLine
+       move "97,61,53,29,13" to SelfTestSampleLine
+       write SelfTestSampleLine
+       move "75,29,13" to SelfTestSampleLine
+       write SelfTestSampleLine
+       move "75,97,47,61,53" to SelfTestSampleLine
+       write SelfTestSampleLine
+       move "61,13,29" to SelfTestSampleLine
+       write SelfTestSampleLine
+       move "97,13,75,29,47" to SelfTestSampleLine
+       write SelfTestSampleLine
+       close SelfTestSample.
+
+*> Loads the ordering-rule pairs from their own reference file, once,
+*> ahead of the day's update batch, building the direct-access lookup
+*> table each update line is checked against.
+LoadRules.
+       open output RulesIndex
+       open input RulesFile
+       perform ReadRulesLoop
+       close RulesFile
+       close RulesIndex
+       open input RulesIndex.
+
+COPY "ReadLoop.cpy"
+    REPLACING ==ReadInputLoop== BY ==ReadRulesLoop==
+              ==:EOF-FLAG:==    BY ==wsRulesEof==
+==:EOF-VALUE:==   BY =="Y"==
+              ==:FILE-NAME:==   BY ==RulesFile==
+              ==:RECORD-NAME:== BY ==RuleRecord==
+              ==:RECORD-NUM:==  BY ==wsRulesRead==
+              ==:PROCESS-ROW:== BY ==perform StackRule==.
+
+*> Adds one ordering-rule pair to the RulesIndex lookup table, unless
+*> the rule set has already outgrown the configured ceiling. Rejects
+*> anything that isn't blank (tolerated) or the full "nn|nn" rule shape.
+StackRule.
+       if wsRuleLineLength = 0
+           continue
+       else
+           if wsRuleLineLength < 5
+               add 1 to wsRejectCount
+               move wsRulesRead to wsRejectRecNum
+               move "BAD-RULE-FORMAT" to wsRejectReason
+               move RuleRecord to wsRejectText
+               perform WriteRejectLine
+           else
+               if wsPairCount >= wsMaxPairs
+                   display "ERROR: too many ordering rules, max " wsMaxPairs
+                   close RejectedRecords
+                   move 8 to return-code
+                   go to EndRun
+               else
+                   add 1 to wsPairCount
+                   move RuleRecord(1:wsRuleLineLength) to RiKey
+                   write RulesIndexRecord
+                       invalid key
+                           continue
+                   end-write
+               end-if
+           end-if
+       end-if.
+
+*> Writes the now-sorted wsPageNumber list for this update to the
+*> corrected-page-order file, comma-separated, matching the input
+*> format the numbers were originally read from.
+WriteCorrectedOrder.
+       move spaces to CorrectedOrderLine
+       move wsPageNumber(1) to CorrectedOrderLine(1:2)
+       move 3 to wsCoIdx
+       perform varying p from 2 by 1 until p > wsNumCount
+           move "," to CorrectedOrderLine(wsCoIdx:1)
+           add 1 to wsCoIdx
+           move wsPageNumber(p) to CorrectedOrderLine(wsCoIdx:2)
+           add 2 to wsCoIdx
+       end-perform
+       write CorrectedOrderLine.
+
+*> Records which specific ordering rule forced a reorder.
+WriteViolation.
+       move wsUpdateNum to wsVlUpdate
+       move wsTestPair to wsVlRule
+       move wsViolationLine to ViolationsReportLine
+       write ViolationsReportLine.
+
 split-numbers.
        move 1 to wsStart
        move 1 to p
        move 1 to wsIdx2
        perform until wsIdx2 > wsLineLength
            if InputRecord(wsIdx2:1) = ","
+               if p > wsMaxPageNumbers
+                   display "ERROR: too many page numbers on one update, max " wsMaxPageNumbers
+                   close RejectedRecords
+                   move 8 to return-code
+                   go to EndRun
+               end-if
                move InputRecord(wsStart:(wsIdx2 + (-wsStart))) to wsPageNumber(p)
                add 1 to p
 
@@ -122,6 +477,93 @@ split-numbers.
            end-if
            add 1 to wsIdx2
        end-perform
+       if p > wsMaxPageNumbers
+           display "ERROR: too many page numbers on one update, max " wsMaxPageNumbers
+           close RejectedRecords
+           move 8 to return-code
+           go to EndRun
+       end-if
        move p to wsNumCount
        move InputRecord(wsStart:(wsIdx2 + (-wsStart))) to wsPageNumber(p)
        .
+
+*> Opens the shared run audit-trail file for appending, creating it on
+*> the very first run since OPEN EXTEND fails against a file that does
+*> not exist yet.
+OpenAuditFile.
+       open extend AuditFile
+       if wsAuditStatus not = "00"
+           open output AuditFile
+       end-if.
+
+copy "AuditTrail.cpy"
+    replacing ==:PROGRAM-NAME:==  by =="AOC202405P2"==
+              ==:FILE-NAME:==    by ==AuditFile==
+              ==:EVENT-FIELD:==  by ==wsAuditEvent==
+              ==:DETAIL-FIELD:== by ==wsAuditDetail==.
+
+*> Opens the shared rejected-records file for appending, creating it on
+*> the very first run since OPEN EXTEND fails against a file that does
+*> not exist yet.
+OpenRejectFile.
+       open extend RejectedRecords
+       if wsRejectStatus not = "00"
+           open output RejectedRecords
+       end-if.
+
+copy "RejectWriter.cpy"
+    replacing ==:PROGRAM-NAME:==     by =="AOC202405P2"==
+              ==:FILE-NAME:==       by ==RejectedRecords==
+              ==:RECORDNUM-FIELD:== by ==wsRejectRecNum==
+              ==:REASON-FIELD:==    by ==wsRejectReason==
+              ==:TEXT-FIELD:==      by ==wsRejectText==.
+
+*> Opens the shared results-history file for appending, creating it on
+*> the very first run since OPEN EXTEND fails against a file that does
+*> not exist yet.
+OpenResultLog.
+       open extend ResultLog
+       if wsResultStatus not = "00"
+           open output ResultLog
+       end-if.
+
+copy "ResultWriter.cpy"
+    replacing ==:PROGRAM-NAME:== by =="AOC202405P2"==
+              ==:FILE-NAME:==    by ==ResultLog==
+              ==:LABEL-FIELD:==  by ==wsResultLabel==
+              ==:VALUE-FIELD:==  by ==wsResultValue==.
+
+copy "SelfTestCheck.cpy"
+    replacing ==:ACTUAL-FIELD:==   by ==wsSum==
+              ==:EXPECTED-FIELD:== by ==wsSelftestExpected==
+              ==:RESULT-LABEL:==   by =="Sum"==.
+
+copy "InputDropResolve.cpy"
+    replacing ==ResolveInputDrop== by ==ResolveInputDrop==
+              ==:LIST-CMD:==        by =="ls -1 input-* 2>/dev/null | sort | tail -1 > .drop-candidate"==
+              ==:CLEANUP-CMD:==    by =="rm -f .drop-candidate"==
+              ==:FILE-NAME:==      by ==DropCandidate==
+              ==:STATUS-FIELD:==   by ==wsDropStatus==
+              ==:USED-DROP-FILE:== by ==wsUsedDropFile==
+              ==:INPUT-FILENAME:== by ==wsInputFilename==.
+
+copy "InputDropArchive.cpy"
+    replacing ==ArchiveInputDrop==     by ==ArchiveInputDrop==
+              ==:USED-DROP-FILE:==    by ==wsUsedDropFile==
+              ==:ARCHIVE-CMD-FIELD:== by ==wsArchiveCmd==.
+
+*> Same dated-drop-and-archival treatment as the day's update batch,
+*> applied to the reusable ordering-rule reference file.
+copy "InputDropResolve.cpy"
+    replacing ==ResolveInputDrop== by ==ResolveRulesDrop==
+              ==:LIST-CMD:==        by =="ls -1 ordering-rules-* 2>/dev/null | sort | tail -1 > .drop-candidate"==
+              ==:CLEANUP-CMD:==    by =="rm -f .drop-candidate"==
+              ==:FILE-NAME:==      by ==DropCandidate==
+              ==:STATUS-FIELD:==   by ==wsDropStatus==
+              ==:USED-DROP-FILE:== by ==wsRulesUsedDropFile==
+              ==:INPUT-FILENAME:== by ==wsRulesFilename==.
+
+copy "InputDropArchive.cpy"
+    replacing ==ArchiveInputDrop==     by ==ArchiveRulesDrop==
+              ==:USED-DROP-FILE:==    by ==wsRulesUsedDropFile==
+              ==:ARCHIVE-CMD-FIELD:== by ==wsRulesArchiveCmd==.
