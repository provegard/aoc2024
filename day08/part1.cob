@@ -4,109 +4,395 @@ program-id. AOC202408P1.
 environment division.
 input-output section.
 file-control.
-       select InputFile assign to 'input'
-           organization is line sequential.  
+       select InputFile assign to wsInputFilename
+           organization is line sequential
+           file status is wsInputStatus.
+       select AntinodeMapReport assign to 'antinode-map'
+           organization is line sequential.
+       select SelfTestSample assign to '.selftest-input'
+           organization is line sequential.
+
+       select AuditFile assign to 'audit-trail'
+           organization is line sequential
+           file status is wsAuditStatus.
+       select RejectedRecords assign to 'rejected-records'
+           organization is line sequential
+           file status is wsRejectStatus.
+       select DropCandidate assign to '.drop-candidate'
+           organization is line sequential
+           file status is wsDropStatus.
+       select ResultLog assign to 'results-history'
+           organization is line sequential
+           file status is wsResultStatus.
 
 data division.
 file section.
        FD InputFile
-           record varying 1 to 50 depending on wsLineLength.
-       01 InputRecord pic X(50).
+           record varying 1 to 250 depending on wsLineLength.
+       01 InputRecord pic X(250).
+
+*> A visual copy of the grid with every antinode marked "#", for
+*> operators who want to see where the antinodes fell rather than
+*> just their count. Antenna characters are left in place even
+*> where an antinode coincides with one.
+       FD AntinodeMapReport
+           record varying 1 to 250 depending on wsMapLineLength.
+       01 AntinodeMapLine pic X(250).
+
+*> Scratch file for self-test mode: the puzzle page's own sample grid
+*> is written here and then read back in through InputFile via the
+*> program's normal GridLoad copybook, so a self-test run exercises
+*> the exact same scan engine as a production run.
+       FD SelfTestSample.
+       01 SelfTestSampleLine pic X(80).
+
+copy "AuditRecord.cpy"
+    replacing ==:FILE-NAME:== by ==AuditFile==.
+
+copy "RejectRecord.cpy"
+    replacing ==:FILE-NAME:== by ==RejectedRecords==.
+
+copy "InputDropCandidate.cpy"
+    replacing ==:FILE-NAME:== by ==DropCandidate==.
+
+copy "ResultRecord.cpy"
+    replacing ==:FILE-NAME:== by ==ResultLog==.
 
 working-storage section.
-       01 wsLineLength pic 9(2).
+01 wsAuditStatus pic X(2).
+01 wsAuditEvent pic X(8).
+01 wsAuditDetail pic X(60).
+01 wsRejectStatus pic X(2).
+01 wsRejectReason pic X(20).
+01 wsRejectCount pic 9(5) value 0.
+01 wsDropStatus pic X(2).
+01 wsUsedDropFile pic X(150) value spaces.  *> dated input-drop file consumed this run, if any
+01 wsArchiveCmd pic X(200).
+01 wsResultStatus pic X(2).
+01 wsResultLabel pic X(20).
+01 wsResultValue pic 9(15).
+
+*> Mode 1 and mode 2 are one compiled job; part2.cob's harmonic rule
+*> was folded into this program - but the two modes are still two
+*> distinct metrics, so they
+*> are tracked as two distinct results-history/reconcile/digest/trend
+*> rows under the historical AOC202408P1/AOC202408P2 program-ids, the
+*> same ids the two source members carried before being merged.
+01 wsResultProgram pic X(12) value "AOC202408P1".
+01 wsExpectedLineLength pic 9(3) value 0.
+       01 wsLineLength pic 9(3).
+       01 wsLineCount binary-short value 0.
        01 wsEof pic A(1) value "n".
        01 wsX binary-short.
        01 wsY binary-short value 0.
-       01 wsIdx binary-short.
        01 wsIdxA binary-short.
        01 wsIdxB binary-short.
        01 wsFreq pic A(1).
-       *> Counts the unique frequencies found so far.
+       *> Counts the unique frequencies found so far. The grid alphabet
+       *> (0-9, a-z, A-Z) tops out at 62 distinct characters, so this
+       *> ceiling isn't grid-size-driven and is left as-is.
        01 wsFreqCount binary-short value 0.
+
+       *> Grid-size ceiling, raised well past the original fixed 50x50
+       *> so a bigger antenna field doesn't silently truncate.
+       *> AOC202408_MAX_GRID can lower it further; it can never raise
+       *> it past the compiled 62500-cell tables below.
+       01 wsMaxGridSize pic 9(3) value 250.
+       01 wsParm pic X(20).
+       01 wsInputStatus pic X(2).      *> set by open input InputFile; a fatal return-code is raised if it's not "00"
+       01 wsInputFilename pic X(100) value "input".
+
+       *> Per-frequency antenna ceiling, raised past the original 100
+       *> so a denser antenna field doesn't silently truncate.
+       01 wsMaxAntennasPerFreq binary-short value 1000.
        01 wsFrequencies.
            02 wsFreqency pic A(1) occurs 100 times indexed by ixFreq.  *> the frequency
            02 wsAntennaCount binary-short occurs 100 times.            *> number of antennas using this frequency
            02 wsAntennas occurs 100 times.
-               03 wsAntennaY binary-short occurs 100 times.
-               03 wsAntennaX binary-short occurs 100 times.
-       01 wsAntiNodeCount binary-short value 0.
-       01 wsAntiNodes.
-           02 wsAntiNodeY binary-short signed occurs 1000 times indexed by ixAN.
-           02 wsAntiNodeX binary-short signed occurs 1000 times.
+               03 wsAntennaY binary-short occurs 1000 times.
+               03 wsAntennaX binary-short occurs 1000 times.
+       *> Marks each cell that already holds an antinode, so a repeat
+       *> hit on the same cell is a direct 62500-entry lookup by cell
+       *> index instead of a scan through every antinode found so far.
+       01 wsAntiNodeCount binary-long value 0.
+       01 wsAntiNodeFlags.
+           02 wsAntiNodeFlag pic A(1) occurs 62500 times value "n".
        01 wsDX binary-short signed. *> delta-X between antennas
        01 wsDY binary-short signed. *> delta-Y between antennas
        01 wsANX binary-short signed. *> Anti-node X
        01 wsANY binary-short signed. *> Anti-node Y
        01 wsFreqIdx binary-short.
+       01 wsMul binary-short.
+       01 wsOutsideGrid pic A(1).
+       01 wsCellIdx binary-long.
+       01 wsCells.
+           02 wsCell pic A(1) occurs 62500 times.
+       01 wsMapLineLength pic 9(3).
+
+       *> Selects which antinode rule the job applies: "1" keeps the
+       *> single antinode immediately beyond each antenna pair (the
+       *> original Part 1 rule); "2" walks the whole line through both
+       *> antennas, marking every in-bounds point - including the
+       *> antennas themselves - as an antinode (the Part 2 rule).
+       *> AOC202408_MODE selects between them; the historical default
+       *> of "1" keeps this job's original behavior unchanged.
+       01 wsMode pic X(1) value "1".
+
+*> Self-test mode feeds the puzzle page's own sample antenna grid
+*> through this job and checks the result against the known sample
+*> answer for whichever mode is active, rather than a real day's
+*> extract.
+       01 wsSelftest pic A(1) value "N".  *> set by AOC202408P1_SELFTEST
+           88 wsIsSelftest value "Y".
+       01 wsSelftestExpected pic 9(5) value 14.
 
 procedure division.
+       perform ReadParameters
+       perform OpenAuditFile
+       move "START" to wsAuditEvent
+       move "Run started" to wsAuditDetail
+       perform WriteAuditLine
+       perform OpenRejectFile
+       perform OpenResultLog
+
        open input InputFile
+       if wsInputStatus not = "00"
+           display "ERROR: could not open " function trim(wsInputFilename)
+               " (status " wsInputStatus ")"
+           move 8 to return-code
+           move "ERROR" to wsAuditEvent
+           move "Input file open failed" to wsAuditDetail
+           perform WriteAuditLine
+           close AuditFile
+           go to EndRun
+       end-if
 
-       perform until wsEof = "y"
-           read InputFile into InputRecord
-               at end move "y" to wsEof
-           end-read
-
-           if wsEof not = "y"
-               perform parse-record
-               add 1 to wsY
-           end-if
-       end-perform
+       perform LoadGridRows
+       move wsLineCount to wsY
 
        close InputFile
+       perform ArchiveInputDrop
+       if wsRejectCount > 0
+           display "Rejected records: " wsRejectCount
+       end-if
+
+       if wsLineLength > wsMaxGridSize or wsLineCount > wsMaxGridSize
+           display "ERROR: grid exceeds max size " wsMaxGridSize
+           close RejectedRecords
+           move 8 to return-code
+           go to EndRun
+       end-if
 
        perform find-antinodes
 
-       *> input => 379
+       perform write-antinode-map
+
+       *> input => 379 (mode 1), 1339 (mode 2)
        display "RESULT = " wsAntiNodeCount
+       close RejectedRecords
+
+       move "AntiNodes" to wsResultLabel
+       move wsAntiNodeCount to wsResultValue
+       perform WriteResultLine
+       close ResultLog
+
+       if wsIsSelftest
+           perform CheckSelfTestResult
+       end-if
+
+       move "END" to wsAuditEvent
+       move "Run completed" to wsAuditDetail
+       perform WriteAuditLine
+       close AuditFile
+
+       if wsRejectCount > 0
+           move 4 to return-code
+       end-if
 
+       go to EndRun.
+
+*> Common exit point: a fatal input-open failure, an oversized grid, or
+*> too many antennas on one frequency jumps straight here with
+*> return-code already set to 8; the normal path falls through from
+*> just above with return-code 0 (success) or 4 (completed with
+*> rejected records) so driver/run-all.cob can tell a bad run apart
+*> from a clean one without parsing DISPLAY output.
+EndRun.
        stop run.
 
+*> Overlays every antinode onto the loaded grid as "#" (antenna
+*> characters win where the two coincide) and writes it out row by
+*> row, the same way AOC202406P1's patrol-trail-map does.
+write-antinode-map.
+       open output AntinodeMapReport
+       perform varying wsY from 0 by 1 until wsY = wsLineCount
+           move spaces to AntinodeMapLine
+           perform varying wsX from 0 by 1 until wsX = wsLineLength
+               compute wsCellIdx = wsX + (wsY * wsLineLength)
+               if wsAntiNodeFlag(wsCellIdx + 1) = "y" and wsCell(wsCellIdx) = "."
+                   move "#" to wsCell(wsCellIdx)
+               end-if
+               move wsCell(wsCellIdx) to AntinodeMapLine(wsX + 1:1)
+           end-perform
+           move wsLineLength to wsMapLineLength
+           write AntinodeMapLine
+       end-perform
+       close AntinodeMapReport.
+
+*> Pulls the antinode-mode switch and the grid-size ceiling out of
+*> environment variables, falling back to the original single-antinode
+*> rule and the historical 50x50-derived default when they aren't set.
+ReadParameters.
+       move spaces to wsParm
+       accept wsParm from environment "AOC202408_MODE"
+           on exception continue
+       end-accept
+       if wsParm not = spaces
+           move wsParm(1:1) to wsMode
+       end-if
+
+       if wsMode = "2"
+           move 34 to wsSelftestExpected
+           move "AOC202408P2" to wsResultProgram
+       else
+           move 14 to wsSelftestExpected
+           move "AOC202408P1" to wsResultProgram
+       end-if
+
+       accept wsSelftest from environment "AOC202408P1_SELFTEST"
+           on exception continue
+       end-accept
+       if wsIsSelftest
+           perform WriteSelfTestSample
+           move ".selftest-input" to wsInputFilename
+       else
+           move spaces to wsParm
+           accept wsParm from environment "AOC202408_MAX_GRID"
+               on exception continue
+           end-accept
+           if wsParm not = spaces
+               move function numval(wsParm) to wsMaxGridSize
+           end-if
+
+           accept wsInputFilename from environment "AOC202408P1_INPUT"
+               on exception continue
+           end-accept
+           if wsInputFilename = spaces
+               move "input" to wsInputFilename
+           end-if
+           if wsInputFilename = "input"
+               perform ResolveInputDrop
+           end-if
+       end-if.
+
+*> Writes the puzzle page's own 12x12 sample antenna grid, used by both
+*> antinode-rule modes.
+WriteSelfTestSample.
+       open output SelfTestSample
+       move "............" to SelfTestSampleLine
+       write SelfTestSampleLine
+       move "........0..." to SelfTestSampleLine
+       write SelfTestSampleLine
+       move ".....0......" to SelfTestSampleLine
+       write SelfTestSampleLine
+       move ".......0...." to SelfTestSampleLine
+       write SelfTestSampleLine
+       move "....0......." to SelfTestSampleLine
+       write SelfTestSampleLine
+       move "......A....." to SelfTestSampleLine
+       write SelfTestSampleLine
+       move "............" to SelfTestSampleLine
+       write SelfTestSampleLine
+       move "............" to SelfTestSampleLine
+       write SelfTestSampleLine
+       move "........A..." to SelfTestSampleLine
+       write SelfTestSampleLine
+       move ".........A.." to SelfTestSampleLine
+       write SelfTestSampleLine
+       move "............" to SelfTestSampleLine
+       write SelfTestSampleLine
+       move "............" to SelfTestSampleLine
+       write SelfTestSampleLine
+       close SelfTestSample.
+
 find-antinodes.
-       perform varying wsIdx from 1 by 1 until wsIdx > wsFreqCount
+       perform varying wsFreqIdx from 1 by 1 until wsFreqIdx > wsFreqCount
            perform find-for-freq
        end-perform.
 
 find-for-freq.
        *> Go through antennas pairwise
-       perform varying wsIdxA from 1 by 1 until wsIdxA > wsAntennaCount(wsIdx)
+       perform varying wsIdxA from 1 by 1 until wsIdxA > wsAntennaCount(wsFreqIdx)
            add 1 to wsIdxA giving wsIdxB
-           perform until wsIdxB > wsAntennaCount(wsIdx)
-               subtract wsAntennaY(wsIdx, wsIdxA) from wsAntennaY(wsIdx, wsIdxB) giving wsDY
-               subtract wsAntennaX(wsIdx, wsIdxA) from wsAntennaX(wsIdx, wsIdxB) giving wsDX
-               
-               *> First antinode, add to B
-               compute wsANX = wsAntennaX(wsIdx, wsIdxB) + wsDX
-               compute wsANY = wsAntennaY(wsIdx, wsIdxB) + wsDY
-               perform try-add-antinode
-
-               *> Second antinode, subtract from A
-               compute wsANX = wsAntennaX(wsIdx, wsIdxA) - wsDX
-               compute wsANY = wsAntennaY(wsIdx, wsIdxA) - wsDY
-               perform try-add-antinode
+           perform until wsIdxB > wsAntennaCount(wsFreqIdx)
+               subtract wsAntennaY(wsFreqIdx, wsIdxA) from wsAntennaY(wsFreqIdx, wsIdxB) giving wsDY
+               subtract wsAntennaX(wsFreqIdx, wsIdxA) from wsAntennaX(wsFreqIdx, wsIdxB) giving wsDX
+
+               if wsMode = "2"
+                   perform walk-antinodes-from-b
+                   perform walk-antinodes-from-a
+               else
+                   *> First antinode, just beyond B
+                   compute wsANX = wsAntennaX(wsFreqIdx, wsIdxB) + wsDX
+                   compute wsANY = wsAntennaY(wsFreqIdx, wsIdxB) + wsDY
+                   perform try-add-antinode
+
+                   *> Second antinode, just beyond A
+                   compute wsANX = wsAntennaX(wsFreqIdx, wsIdxA) - wsDX
+                   compute wsANY = wsAntennaY(wsFreqIdx, wsIdxA) - wsDY
+                   perform try-add-antinode
+               end-if
 
                add 1 to wsIdxB
            end-perform
        end-perform.
 
+*> Mode 2 only: walks outward from B (including B itself) until a
+*> point falls off the grid.
+walk-antinodes-from-b.
+       move 0 to wsMul
+       move "n" to wsOutsideGrid
+       perform until wsOutsideGrid = "y"
+           compute wsANX = wsAntennaX(wsFreqIdx, wsIdxB) + wsMul * wsDX
+           compute wsANY = wsAntennaY(wsFreqIdx, wsIdxB) + wsMul * wsDY
+           perform try-add-antinode
+           add 1 to wsMul
+       end-perform.
+
+*> Mode 2 only: walks outward from A (including A itself) until a
+*> point falls off the grid.
+walk-antinodes-from-a.
+       move 0 to wsMul
+       move "n" to wsOutsideGrid
+       perform until wsOutsideGrid = "y"
+           compute wsANX = wsAntennaX(wsFreqIdx, wsIdxA) - wsMul * wsDX
+           compute wsANY = wsAntennaY(wsFreqIdx, wsIdxA) - wsMul * wsDY
+           perform try-add-antinode
+           add 1 to wsMul
+       end-perform.
+
 try-add-antinode.
-       *> Adds the antinode at WSANY,wsANX, unless it is outside the grid
+       *> Adds the antinode at wsANY,wsANX, unless it is outside the
+       *> grid. The flag is looked up directly by cell index, so a
+       *> repeat hit costs one table read instead of a scan through
+       *> every antinode found so far.
+       move "n" to wsOutsideGrid
        if wsANX >= 0 and wsANX < wsLineLength and wsANY >= 0 and wsANY < wsY
-           set ixAN to 1
-           search wsAntiNodeY
-               at end
-                   add 1 to wsAntiNodeCount
-                   move wsANY to wsAntiNodeY(wsAntiNodeCount)
-                   move wsANX to wsAntiNodeX(wsAntiNodeCount)
-               when wsAntiNodeY(ixAN) = wsANY and wsAntiNodeX(ixAN) = wsANX
-                   continue
-           end-search
+           compute wsCellIdx = wsANX + (wsANY * wsLineLength)
+           if wsAntiNodeFlag(wsCellIdx + 1) = "n"
+               move "y" to wsAntiNodeFlag(wsCellIdx + 1)
+               add 1 to wsAntiNodeCount
+           end-if
+       else
+           move "y" to wsOutsideGrid
        end-if.
 
 parse-record.
+       subtract 1 from wsLineCount giving wsY
        perform varying wsX from 0 by 1 until wsX = wsLineLength
            move InputRecord((wsX + 1):1) to wsFreq
+           compute wsCellIdx = wsX + (wsY * wsLineLength)
+           move wsFreq to wsCell(wsCellIdx)
            if wsFreq not = "."
                set ixFreq to 1
                search wsFreqency
@@ -125,8 +411,116 @@ parse-record.
        end-perform.
 
 add-antenna.
+       if wsAntennaCount(wsFreqIdx) >= wsMaxAntennasPerFreq
+           display "ERROR: too many antennas for one frequency, max " wsMaxAntennasPerFreq
+           close RejectedRecords
+           move 8 to return-code
+           go to EndRun
+       end-if
        add 1 to wsAntennaCount(wsFreqIdx)
        move wsY to wsAntennaY(wsFreqIdx, wsAntennaCount(wsFreqIdx))
        move wsX to wsAntennaX(wsFreqIdx, wsAntennaCount(wsFreqIdx)).
 
+*> Rejects blank rows and rows whose width doesn't match the grid's
+*> established width, since the antenna scan below assumes a
+*> rectangular grid; hands everything else to parse-record.
+StackGridRow.
+       if wsLineLength = 0
+           add 1 to wsRejectCount
+           move "BLANK-ROW" to wsRejectReason
+           perform WriteRejectLine
+           subtract 1 from wsLineCount
+           move wsExpectedLineLength to wsLineLength
+       else
+           if (wsLineCount > 1) and (wsLineLength not = wsExpectedLineLength)
+               add 1 to wsRejectCount
+               move "RAGGED-ROW" to wsRejectReason
+               perform WriteRejectLine
+               subtract 1 from wsLineCount
+               move wsExpectedLineLength to wsLineLength
+           else
+               if wsLineCount = 1
+                   move wsLineLength to wsExpectedLineLength
+               end-if
+               *> stop before writing past wsCells rather than after the
+               *> fact - an oversize grid still trips the post-load check
+               *> below since wsEof forces LoadGridRows to stop reading
+               if (wsLineLength > wsMaxGridSize) or (wsLineCount > wsMaxGridSize)
+                   move "y" to wsEof
+               else
+                   perform parse-record
+               end-if
+           end-if
+       end-if.
+
+copy "GridLoad.cpy"
+    replacing ==:EOF-FLAG:==    by ==wsEof==
+              ==:LINE-COUNT:==  by ==wsLineCount==
+              ==:FILE-NAME:==   by ==InputFile==
+              ==:RECORD-NAME:== by ==InputRecord==
+              ==:STACK-ROW:==   by ==perform StackGridRow==.
+
+*> Opens the shared run audit-trail file for appending, creating it on
+*> the very first run since OPEN EXTEND fails against a file that does
+*> not exist yet.
+OpenAuditFile.
+       open extend AuditFile
+       if wsAuditStatus not = "00"
+           open output AuditFile
+       end-if.
+
+copy "AuditTrail.cpy"
+    replacing ==:PROGRAM-NAME:==  by =="AOC202408P1"==
+              ==:FILE-NAME:==    by ==AuditFile==
+              ==:EVENT-FIELD:==  by ==wsAuditEvent==
+              ==:DETAIL-FIELD:== by ==wsAuditDetail==.
+
+*> Opens the shared rejected-records file for appending, creating it on
+*> the very first run since OPEN EXTEND fails against a file that does
+*> not exist yet.
+OpenRejectFile.
+       open extend RejectedRecords
+       if wsRejectStatus not = "00"
+           open output RejectedRecords
+       end-if.
+
+copy "RejectWriter.cpy"
+    replacing ==:PROGRAM-NAME:==     by =="AOC202408P1"==
+              ==:FILE-NAME:==       by ==RejectedRecords==
+              ==:RECORDNUM-FIELD:== by ==wsLineCount==
+              ==:REASON-FIELD:==    by ==wsRejectReason==
+              ==:TEXT-FIELD:==      by ==InputRecord==.
+
+copy "InputDropResolve.cpy"
+    replacing ==:LIST-CMD:==        by =="ls -1 input-* 2>/dev/null | sort | tail -1 > .drop-candidate"==
+              ==:CLEANUP-CMD:==    by =="rm -f .drop-candidate"==
+              ==:FILE-NAME:==      by ==DropCandidate==
+              ==:STATUS-FIELD:==   by ==wsDropStatus==
+              ==:USED-DROP-FILE:== by ==wsUsedDropFile==
+              ==:INPUT-FILENAME:== by ==wsInputFilename==.
+
+copy "InputDropArchive.cpy"
+    replacing ==:USED-DROP-FILE:==    by ==wsUsedDropFile==
+              ==:ARCHIVE-CMD-FIELD:== by ==wsArchiveCmd==.
+
+*> Opens the shared results-history file for appending, creating it on
+*> the very first run since OPEN EXTEND fails against a file that does
+*> not exist yet.
+OpenResultLog.
+       open extend ResultLog
+       if wsResultStatus not = "00"
+           open output ResultLog
+       end-if.
+
+copy "ResultWriter.cpy"
+    replacing ==:PROGRAM-NAME:== by ==wsResultProgram==
+              ==:FILE-NAME:==    by ==ResultLog==
+              ==:LABEL-FIELD:==  by ==wsResultLabel==
+              ==:VALUE-FIELD:==  by ==wsResultValue==.
+
+copy "SelfTestCheck.cpy"
+    replacing ==:ACTUAL-FIELD:==   by ==wsAntiNodeCount==
+              ==:EXPECTED-FIELD:== by ==wsSelftestExpected==
+              ==:RESULT-LABEL:==   by =="AntiNodes"==.
+
 end program AOC202408P1.
