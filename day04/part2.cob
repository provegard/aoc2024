@@ -4,8 +4,26 @@ program-id. AOC202404P2.
 environment division.
 input-output section.
 file-control.
-       select InputFile assign to 'input'
-           organization is line sequential.  
+       select InputFile assign to wsInputFilename
+           organization is line sequential
+           file status is wsInputStatus.
+       select MatchesReport assign to 'word-search-matches-report'
+           organization is line sequential.
+
+       select AuditFile assign to 'audit-trail'
+           organization is line sequential
+           file status is wsAuditStatus.
+       select RejectedRecords assign to 'rejected-records'
+           organization is line sequential
+           file status is wsRejectStatus.
+       select DropCandidate assign to '.drop-candidate'
+           organization is line sequential
+           file status is wsDropStatus.
+       select ResultLog assign to 'results-history'
+           organization is line sequential
+           file status is wsResultStatus.
+       select SelfTestSample assign to '.selftest-input'
+           organization is line sequential.
 
 data division.
 file section.
@@ -13,39 +31,114 @@ FD InputFile
        record varying 1 to 250 depending on wsLineLength.
 01 InputRecord pic X(250).
 
+FD MatchesReport.
+01 MatchesReportLine pic X(80).
+
+*> Scratch file for self-test mode: the puzzle page's own sample grid
+*> is written here and then read back in through InputFile via the
+*> program's normal GridLoad copybook, so a self-test run exercises
+*> the exact same scan engine as a production run.
+FD SelfTestSample.
+01 SelfTestSampleLine pic X(80).
+
+copy "AuditRecord.cpy"
+    replacing ==:FILE-NAME:== by ==AuditFile==.
+
+copy "RejectRecord.cpy"
+    replacing ==:FILE-NAME:== by ==RejectedRecords==.
+
+copy "InputDropCandidate.cpy"
+    replacing ==:FILE-NAME:== by ==DropCandidate==.
+
+copy "ResultRecord.cpy"
+    replacing ==:FILE-NAME:== by ==ResultLog==.
+
 working-storage section.
+01 wsAuditStatus pic X(2).
+01 wsAuditEvent pic X(8).
+01 wsAuditDetail pic X(60).
+01 wsRejectStatus pic X(2).
+01 wsRejectReason pic X(20).
+01 wsRejectCount pic 9(5) value 0.
+01 wsDropStatus pic X(2).
+01 wsUsedDropFile pic X(150) value spaces.  *> dated input-drop file consumed this run, if any
+01 wsArchiveCmd pic X(200).
+01 wsResultStatus pic X(2).
+01 wsResultLabel pic X(20).
+01 wsResultValue pic 9(15).
+01 wsExpectedLineLength pic 9(3) value 0.
 01 wsLineLength pic 9(3).
 01 wsEof pic A(1).
 01 wsLines.
        05 wsLine pic X(250) occurs 250 times.
 01 wsIdx pic 9(3) value 1.
 01 wsIdx2 pic 9(3) value 1.
-01 wsLineCount pic 9(3).
+01 wsLineCount pic 9(3) value 0.
 01 wsRow pic 9(3).
 01 wsCol pic 9(3).
-01 wsWordLen pic 9(2) value 3.  *> MAS
-01 wsWord1 pic a(3).
-01 wsWord2 pic a(3).
+
+*> Target word, defaulted to the original "MAS" but overridable so
+*> the same X-shaped diagonal scan can be pointed at a different
+*> word/length without a recompile. 20 characters is a practical cap
+*> on how long a search word can be.
+01 wsWordLen pic 9(2) value 3.
+01 wsTargetWord pic a(20) value "MAS".
+01 wsWordRev pic a(20).
+01 wsWord1 pic a(20).
+01 wsWord2 pic a(20).
+01 wsParm pic x(20).
+       01 wsInputStatus pic X(2).      *> set by open input InputFile; a fatal return-code is raised if it's not "00"
+       01 wsInputFilename pic X(100) value "input".
+
+*> Self-test mode feeds the puzzle page's own sample grid through this
+*> job and checks the result against the known sample answer, rather
+*> than a real day's extract.
+01 wsSelftest pic A(1) value "N".  *> set by AOC202404P2_SELFTEST
+    88 wsIsSelftest value "Y".
+01 wsSelftestExpected pic 9(5) value 9.
+
 01 wsXmasCount pic 9(5) value 0.
 
+*> One line per match, giving the top-left cell of the scan window
+*> the X was found in, so matches can be overlaid on the original
+*> grid for a visual QA pass.
+01 wsMatchLine.
+       05 filler pic x(4) value "Row ".
+       05 wsMrRow pic zz9.
+       05 filler pic x(5) value " Col ".
+       05 wsMrCol pic zz9.
+       05 filler pic x(12) value " direction ".
+       05 wsMrDirection pic x(20) value "X-SHAPE".
+
 procedure division.
+       perform ReadParameters
+       perform OpenAuditFile
+       move "START" to wsAuditEvent
+       move "Run started" to wsAuditDetail
+       perform WriteAuditLine
+       perform OpenRejectFile
+       perform OpenResultLog
+
        open input InputFile
+       if wsInputStatus not = "00"
+           display "ERROR: could not open " function trim(wsInputFilename)
+               " (status " wsInputStatus ")"
+           move 8 to return-code
+           move "ERROR" to wsAuditEvent
+           move "Input file open failed" to wsAuditDetail
+           perform WriteAuditLine
+           close AuditFile
+           go to EndRun
+       end-if
+       open output MatchesReport
 
-       perform until wsEof = "y"
-           read InputFile into InputRecord
-               at end move "y" to wsEof
-           end-read
-
-           if wsEof not = "y"
-               move InputRecord(1:wsLineLength) to wsLine(wsIdx)
-               add 1 to wsIdx
-           end-if
-       end-perform
+       perform LoadGridRows
 
        close InputFile
-
-       move wsIdx to wsLineCount
-       subtract 1 from wsLineCount
+       perform ArchiveInputDrop
+       if wsRejectCount > 0
+           display "Rejected records: " wsRejectCount
+       end-if
 
        perform varying wsRow from 1 by 1 until wsRow > wsLineCount
            perform varying wsCol from 1 by 1 until wsCol > wsLineLength
@@ -64,14 +157,204 @@ procedure division.
                        add 1 to wsIdx
                    end-perform
 
-                   if ((wsWord1 = "MAS") or (wsWord1 = "SAM")) and ((wsWord2 = "MAS") OR (wsWord2 = "SAM"))
+                   if ((wsWord1(1:wsWordLen) = wsTargetWord(1:wsWordLen)) or (wsWord1(1:wsWordLen) = wsWordRev(1:wsWordLen)))
+                       and ((wsWord2(1:wsWordLen) = wsTargetWord(1:wsWordLen)) or (wsWord2(1:wsWordLen) = wsWordRev(1:wsWordLen)))
                        add 1 to wsXmasCount
+                       perform WriteMatch
                    end-if
                end-if
            end-perform
        end-perform
-       
+
        *> 1900
        display "Count: " wsXmasCount
 
+       close MatchesReport
+       close RejectedRecords
+
+       if wsIsSelftest
+           perform CheckSelfTestResult
+       else
+           move "Count" to wsResultLabel
+           move wsXmasCount to wsResultValue
+           perform WriteResultLine
+       end-if
+       close ResultLog
+
+       move "END" to wsAuditEvent
+       move "Run completed" to wsAuditDetail
+       perform WriteAuditLine
+       close AuditFile
+
+       if wsRejectCount > 0
+           move 4 to return-code
+       end-if
+
+       go to EndRun.
+
+*> Common exit point: a fatal input-open failure jumps straight here
+*> with return-code already set to 8; the normal path falls through
+*> from just above with return-code 0 (success) or 4 (completed with
+*> rejected records) so driver/run-all.cob can tell a bad run apart
+*> from a clean one without parsing DISPLAY output.
+EndRun.
        stop run.
+
+copy "GridLoad.cpy"
+    replacing ==:EOF-FLAG:==    by ==wsEof==
+              ==:LINE-COUNT:==  by ==wsLineCount==
+              ==:FILE-NAME:==   by ==InputFile==
+              ==:RECORD-NAME:== by ==InputRecord==
+              ==:STACK-ROW:==   by ==perform StackGridRow==.
+
+*> Rejects blank rows and rows whose width doesn't match the grid's
+*> established width, since the scan below assumes a rectangular
+*> grid; stacks everything else into wsLine.
+StackGridRow.
+       if wsLineLength = 0
+           add 1 to wsRejectCount
+           move "BLANK-ROW" to wsRejectReason
+           perform WriteRejectLine
+           subtract 1 from wsLineCount
+           move wsExpectedLineLength to wsLineLength
+       else
+           if (wsLineCount > 1) and (wsLineLength not = wsExpectedLineLength)
+               add 1 to wsRejectCount
+               move "RAGGED-ROW" to wsRejectReason
+               perform WriteRejectLine
+               subtract 1 from wsLineCount
+               move wsExpectedLineLength to wsLineLength
+           else
+               if wsLineCount = 1
+                   move wsLineLength to wsExpectedLineLength
+               end-if
+               move InputRecord(1:wsLineLength) to wsLine(wsLineCount)
+           end-if
+       end-if.
+
+*> Records one match's top-left scan-window cell.
+WriteMatch.
+       move wsRow to wsMrRow
+       move wsCol to wsMrCol
+       move wsMatchLine to MatchesReportLine
+       write MatchesReportLine.
+
+*> Pulls the target search word out of an environment variable,
+*> falling back to the historical "MAS" default when it isn't set.
+ReadParameters.
+       move spaces to wsParm
+       accept wsParm from environment "AOC202404_WORD"
+           on exception continue
+       end-accept
+       if wsParm not = spaces
+           move wsParm to wsTargetWord
+       end-if
+       move function length(function trim(wsTargetWord)) to wsWordLen
+       move function reverse(wsTargetWord(1:wsWordLen)) to wsWordRev
+
+       accept wsSelftest from environment "AOC202404P2_SELFTEST"
+           on exception continue
+       end-accept
+       if wsIsSelftest
+           perform WriteSelfTestSample
+           move ".selftest-input" to wsInputFilename
+       else
+           accept wsInputFilename from environment "AOC202404P2_INPUT"
+               on exception continue
+           end-accept
+           if wsInputFilename = spaces
+               move "input" to wsInputFilename
+           end-if
+           if wsInputFilename = "input"
+               perform ResolveInputDrop
+           end-if
+       end-if.
+
+*> Writes the puzzle page's own sample grid out to the self-test scratch
+*> file, for self-test mode to read back in through InputFile.
+WriteSelfTestSample.
+       open output SelfTestSample
+       move "MMMSXXMASM" to SelfTestSampleLine
+       write SelfTestSampleLine
+       move "MSAMXMSMSA" to SelfTestSampleLine
+       write SelfTestSampleLine
+       move "AMXSXMAAMM" to SelfTestSampleLine
+       write SelfTestSampleLine
+       move "MSAMASMSMX" to SelfTestSampleLine
+       write SelfTestSampleLine
+       move "XMASAMXAMM" to SelfTestSampleLine
+       write SelfTestSampleLine
+       move "XXAMMXXAMA" to SelfTestSampleLine
+       write SelfTestSampleLine
+       move "SMSMSASXSS" to SelfTestSampleLine
+       write SelfTestSampleLine
+       move "SAXAMASAAA" to SelfTestSampleLine
+       write SelfTestSampleLine
+       move "MAMMMXMMMM" to SelfTestSampleLine
+       write SelfTestSampleLine
+       move "MXMXAXMASX" to SelfTestSampleLine
+       write SelfTestSampleLine
+       close SelfTestSample.
+
+*> Opens the shared run audit-trail file for appending, creating it on
+*> the very first run since OPEN EXTEND fails against a file that does
+*> not exist yet.
+OpenAuditFile.
+       open extend AuditFile
+       if wsAuditStatus not = "00"
+           open output AuditFile
+       end-if.
+
+copy "AuditTrail.cpy"
+    replacing ==:PROGRAM-NAME:==  by =="AOC202404P2"==
+              ==:FILE-NAME:==    by ==AuditFile==
+              ==:EVENT-FIELD:==  by ==wsAuditEvent==
+              ==:DETAIL-FIELD:== by ==wsAuditDetail==.
+
+*> Opens the shared rejected-records file for appending, creating it on
+*> the very first run since OPEN EXTEND fails against a file that does
+*> not exist yet.
+OpenRejectFile.
+       open extend RejectedRecords
+       if wsRejectStatus not = "00"
+           open output RejectedRecords
+       end-if.
+
+copy "RejectWriter.cpy"
+    replacing ==:PROGRAM-NAME:==     by =="AOC202404P2"==
+              ==:FILE-NAME:==       by ==RejectedRecords==
+              ==:RECORDNUM-FIELD:== by ==wsLineCount==
+              ==:REASON-FIELD:==    by ==wsRejectReason==
+              ==:TEXT-FIELD:==      by ==InputRecord==.
+
+*> Opens the shared results-history file for appending, creating it on
+*> the very first run since OPEN EXTEND fails against a file that does
+*> not exist yet.
+OpenResultLog.
+       open extend ResultLog
+       if wsResultStatus not = "00"
+           open output ResultLog
+       end-if.
+
+copy "ResultWriter.cpy"
+    replacing ==:PROGRAM-NAME:== by =="AOC202404P2"==
+              ==:FILE-NAME:==    by ==ResultLog==
+              ==:LABEL-FIELD:==  by ==wsResultLabel==
+              ==:VALUE-FIELD:==  by ==wsResultValue==.
+
+copy "SelfTestCheck.cpy"
+    replacing ==:ACTUAL-FIELD:==   by ==wsXmasCount==
+              ==:EXPECTED-FIELD:== by ==wsSelftestExpected==
+              ==:RESULT-LABEL:==   by =="Count"==.
+
+copy "InputDropResolve.cpy"
+    replacing ==:LIST-CMD:==        by =="ls -1 input-* 2>/dev/null | sort | tail -1 > .drop-candidate"==
+              ==:CLEANUP-CMD:==    by =="rm -f .drop-candidate"==
+              ==:FILE-NAME:==      by ==DropCandidate==
+              ==:STATUS-FIELD:==   by ==wsDropStatus==
+              ==:USED-DROP-FILE:== by ==wsUsedDropFile==
+              ==:INPUT-FILENAME:== by ==wsInputFilename==.
+
+copy "InputDropArchive.cpy"
+    replacing ==:USED-DROP-FILE:==    by ==wsUsedDropFile==
+              ==:ARCHIVE-CMD-FIELD:== by ==wsArchiveCmd==.
