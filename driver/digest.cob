@@ -0,0 +1,228 @@
+identification division.
+program-id. AOC2024DIGEST.
+
+environment division.
+input-output section.
+file-control.
+       select ResultLog assign to wsResultLogFilename
+           organization is line sequential
+           file status is wsResultStatus.
+       select DigestReport assign to 'management-digest'
+           organization is line sequential
+           file status is wsDigestStatus.
+       select DigestCsv assign to 'management-digest.csv'
+           organization is line sequential
+           file status is wsDigestCsvStatus.
+
+data division.
+file section.
+copy "ResultRecord.cpy"
+    replacing ==:FILE-NAME:== by ==ResultLog==.
+
+copy "DigestRecord.cpy"
+    replacing ==:FILE-NAME:== by ==DigestReport==.
+
+*> A comma-separated twin of DigestReport, written alongside the
+*> fixed-width report for tools (spreadsheets, downstream loaders)
+*> that expect CSV rather than fixed columns.
+FD DigestCsv.
+01 DigestCsvLine pic X(100).
+
+working-storage section.
+       01 wsResultLogFilename pic X(40).
+       01 wsResultStatus pic X(2).
+       01 wsDigestStatus pic X(2).
+       01 wsDigestCsvStatus pic X(2).
+       01 wsCsvValueDisplay pic Z(14)9.
+       01 wsEof pic A(1).
+       01 wsRecordsRead pic 9(10).
+       01 wsDirIdx binary-short.
+       01 wsReportingCount binary-short value 0.
+
+*> The day directories run-all.cob drives, each holding its own
+*> results-history file - the same table driver/reconcile.cob uses.
+       01 wsResultDirValues.
+           05 filler pic X(10) value "day01".
+           05 filler pic X(10) value "day02".
+           05 filler pic X(10) value "day03".
+           05 filler pic X(10) value "day04".
+           05 filler pic X(10) value "day05".
+           05 filler pic X(10) value "day06".
+           05 filler pic X(10) value "day07".
+           05 filler pic X(10) value "day08".
+       01 wsResultDirs redefines wsResultDirValues.
+           05 wsResultDir pic X(10) occurs 8 times.
+
+*> One entry per daily job, mirroring run-all.cob's own hardcoded step
+*> list. Unlike driver/reconcile.cob this table keeps only each job's
+*> single most recent run - a management digest reports where things
+*> stand today, not how they got there.
+       01 wsJobs.
+           05 wsJob occurs 16 times indexed by j.
+               10 wsJobProgram pic X(12).
+               10 wsJobLabel pic X(40).
+               10 wsJobHasRun pic A(1) value "n".
+                   88 wsJobHasRunFlag value "y".
+               10 wsJobLastDate pic X(8).
+               10 wsJobLastValue pic 9(15).
+
+procedure division.
+       perform InitializeJobs
+
+       perform varying wsDirIdx from 1 by 1 until wsDirIdx > 8
+           perform ScanResultDir
+       end-perform
+
+       open output DigestReport
+       open output DigestCsv
+
+       move spaces to DigestCsvLine
+       move "Program,Label,Date,Value" to DigestCsvLine
+       write DigestCsvLine
+
+       perform varying j from 1 by 1 until j > 16
+           perform WriteJobDigestLine
+           perform WriteJobDigestCsvLine
+       end-perform
+
+       close DigestReport
+       close DigestCsv
+
+       display "DIGEST: " wsReportingCount " of 16 job(s) reporting"
+
+       stop run.
+
+*> Opens one day directory's results-history file, if it has ever been
+*> written, and folds every run it holds into the job table - the last
+*> row read for a job ends up as that job's most recent run, since
+*> results-history is written oldest first.
+ScanResultDir.
+       string
+           function trim(wsResultDir(wsDirIdx)) delimited by size
+           "/results-history" delimited by size
+           into wsResultLogFilename
+       end-string
+
+       move "n" to wsEof
+       move 0 to wsRecordsRead
+
+       open input ResultLog
+       if wsResultStatus = "00"
+           perform ReadResultsLoop
+           close ResultLog
+       end-if.
+
+COPY "ReadLoop.cpy"
+    REPLACING ==ReadInputLoop== BY ==ReadResultsLoop==
+              ==:EOF-FLAG:==    BY ==wsEof==
+              ==:EOF-VALUE:==   BY =="y"==
+              ==:FILE-NAME:==   BY ==ResultLog==
+              ==:RECORD-NAME:== BY ==ResultLine==
+              ==:RECORD-NUM:==  BY ==wsRecordsRead==
+              ==:PROCESS-ROW:== BY ==perform RecordJobRun==.
+
+*> Files the just-read results-history row against its job's table
+*> entry, overwriting whatever was there before, so each entry ends up
+*> holding only its latest run.
+RecordJobRun.
+       set j to 1
+       search wsJob
+           at end
+               continue
+           when wsJobProgram(j) = ResultProgram
+               move "y" to wsJobHasRun(j)
+               move ResultDate to wsJobLastDate(j)
+               move ResultValue to wsJobLastValue(j)
+       end-search.
+
+*> Writes one job's digest line - its latest known run, or a "no data
+*> yet" placeholder for a job that has never completed successfully.
+WriteJobDigestLine.
+       if wsJobHasRunFlag(j)
+           perform WriteDigestLine
+           add 1 to wsReportingCount
+       else
+           move "--------" to wsJobLastDate(j)
+           move 0 to wsJobLastValue(j)
+           perform WriteDigestLine
+       end-if.
+
+*> Writes the same job's digest line to the CSV twin, once
+*> WriteJobDigestLine has already filled in the "no data yet"
+*> placeholder date/value for a job that has never reported.
+WriteJobDigestCsvLine.
+       move wsJobLastValue(j) to wsCsvValueDisplay
+       move spaces to DigestCsvLine
+       string
+           function trim(wsJobProgram(j)) delimited by size
+           "," delimited by size
+           function trim(wsJobLabel(j)) delimited by size
+           "," delimited by size
+           wsJobLastDate(j) delimited by size
+           "," delimited by size
+           function trim(wsCsvValueDisplay) delimited by size
+           into DigestCsvLine
+       end-string
+       write DigestCsvLine.
+
+copy "DigestWriter.cpy"
+    replacing ==:PROGRAM-NAME:== by ==wsJobProgram(j)==
+              ==:FILE-NAME:==    by ==DigestReport==
+              ==:LABEL-FIELD:==  by ==wsJobLabel(j)==
+              ==:DATE-FIELD:==   by ==wsJobLastDate(j)==
+              ==:VALUE-FIELD:==  by ==wsJobLastValue(j)==.
+
+*> Hardcodes the same 16 daily jobs run-all.cob drives (day08 counts as
+*> two - one row per antinode mode), one MOVE block
+*> per job, so this program's job table stays a plain, readable list
+*> rather than something built up dynamically from the day directories.
+InitializeJobs.
+       move "AOC202401P1" to wsJobProgram(1)
+       move "Day 1 Part 1 - Distance" to wsJobLabel(1)
+
+       move "AOC202401P2" to wsJobProgram(2)
+       move "Day 1 Part 2 - Score" to wsJobLabel(2)
+
+       move "AOC202402P1" to wsJobProgram(3)
+       move "Day 2 Part 1 - SafeCount" to wsJobLabel(3)
+
+       move "AOC202402P2" to wsJobProgram(4)
+       move "Day 2 Part 2 - SafeCount" to wsJobLabel(4)
+
+       move "AOC202403P1" to wsJobProgram(5)
+       move "Day 3 Part 1 - Sum" to wsJobLabel(5)
+
+       move "AOC202403P2" to wsJobProgram(6)
+       move "Day 3 Part 2 - Sum" to wsJobLabel(6)
+
+       move "AOC202404P1" to wsJobProgram(7)
+       move "Day 4 Part 1 - Count" to wsJobLabel(7)
+
+       move "AOC202404P2" to wsJobProgram(8)
+       move "Day 4 Part 2 - Count" to wsJobLabel(8)
+
+       move "AOC202405P1" to wsJobProgram(9)
+       move "Day 5 Part 1 - Sum" to wsJobLabel(9)
+
+       move "AOC202405P2" to wsJobProgram(10)
+       move "Day 5 Part 2 - Sum" to wsJobLabel(10)
+
+       move "AOC202406P1" to wsJobProgram(11)
+       move "Day 6 Part 1 - Count" to wsJobLabel(11)
+
+       move "AOC202406P2" to wsJobProgram(12)
+       move "Day 6 Part 2 - LoopCount" to wsJobLabel(12)
+
+       move "AOC202407P1" to wsJobProgram(13)
+       move "Day 7 Part 1 - Sum" to wsJobLabel(13)
+
+       move "AOC202407P2" to wsJobProgram(14)
+       move "Day 7 Part 2 - Sum" to wsJobLabel(14)
+
+       move "AOC202408P1" to wsJobProgram(15)
+       move "Day 8 Mode 1 - AntiNodes" to wsJobLabel(15)
+
+       move "AOC202408P2" to wsJobProgram(16)
+       move "Day 8 Mode 2 - AntiNodes" to wsJobLabel(16).
+
+end program AOC2024DIGEST.
