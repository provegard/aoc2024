@@ -0,0 +1,273 @@
+identification division.
+program-id. AOC2024RECON.
+
+environment division.
+input-output section.
+file-control.
+       select ResultLog assign to wsResultLogFilename
+           organization is line sequential
+           file status is wsResultStatus.
+       select AnomalyReport assign to 'anomaly-report'
+           organization is line sequential
+           file status is wsAnomalyStatus.
+
+data division.
+file section.
+copy "ResultRecord.cpy"
+    replacing ==:FILE-NAME:== by ==ResultLog==.
+
+copy "AnomalyRecord.cpy"
+    replacing ==:FILE-NAME:== by ==AnomalyReport==.
+
+working-storage section.
+       01 wsResultLogFilename pic X(40).
+       01 wsResultStatus pic X(2).
+       01 wsAnomalyStatus pic X(2).
+       01 wsEof pic A(1).
+       01 wsRecordsRead pic 9(10).
+       01 wsJobIdx binary-short.
+       01 wsDirIdx binary-short.
+       01 wsAnomalyCount binary-short value 0.
+
+*> The percentage swing between a job's two most recent runs that is
+*> treated as suspicious, e.g. a 45% jump/drop in Day 1's Distance
+*> between yesterday's and today's dated input drop. Overridable via
+*> AOC2024RECON_THRESHOLD; the historical default of 40 was picked
+*> as a round number well above ordinary day-to-day variance.
+       01 wsThreshold pic 9(3) value 40.
+       01 wsParm pic X(20).
+
+       01 wsDiff pic S9(15).
+       01 wsPctChange pic 9(5)v99.
+       01 wsPctDisplay pic Z(3)9.99.
+       01 wsValueDisplay pic Z(14)9.
+       01 wsPrevValueDisplay pic X(15).
+       01 wsAnomalyCode pic X(12).
+       01 wsAnomalyDetail pic X(100).
+
+*> The day directories run-all.cob drives, each holding its own
+*> results-history file (the same file every job in that directory
+*> appends to). Read one directory's file at a time, the way run-all.cob
+*> steps through the same list to run each day's jobs.
+       01 wsResultDirValues.
+           05 filler pic X(10) value "day01".
+           05 filler pic X(10) value "day02".
+           05 filler pic X(10) value "day03".
+           05 filler pic X(10) value "day04".
+           05 filler pic X(10) value "day05".
+           05 filler pic X(10) value "day06".
+           05 filler pic X(10) value "day07".
+           05 filler pic X(10) value "day08".
+       01 wsResultDirs redefines wsResultDirValues.
+           05 wsResultDir pic X(10) occurs 8 times.
+
+*> One entry per daily job this driver knows about, mirroring
+*> run-all.cob's own hardcoded step list. Each entry tracks the two
+*> most recent results-history runs seen for that job as its
+*> directory's file is read forward, oldest record first.
+       01 wsJobs.
+           05 wsJob occurs 16 times indexed by j.
+               10 wsJobProgram pic X(12).
+               10 wsJobLabel pic X(40).
+               10 wsJobRunCount binary-short value 0.
+               10 wsJobPrevDate pic X(8).
+               10 wsJobPrevValue pic 9(15).
+               10 wsJobLastDate pic X(8).
+               10 wsJobLastValue pic 9(15).
+
+procedure division.
+       perform ReadParameters
+       perform InitializeJobs
+
+       open output AnomalyReport
+
+       perform varying wsDirIdx from 1 by 1 until wsDirIdx > 8
+           perform ScanResultDir
+       end-perform
+
+       perform varying j from 1 by 1 until j > 16
+           if wsJobRunCount(j) >= 2
+               perform CheckJobForAnomalies
+           end-if
+       end-perform
+
+       close AnomalyReport
+
+       display "RECON: " wsAnomalyCount " anomaly(ies) flagged"
+
+       stop run.
+
+*> Opens one day directory's results-history file, if it has ever been
+*> written, and folds every run it holds into the job table.
+ScanResultDir.
+       string
+           function trim(wsResultDir(wsDirIdx)) delimited by size
+           "/results-history" delimited by size
+           into wsResultLogFilename
+       end-string
+
+       move "n" to wsEof
+       move 0 to wsRecordsRead
+
+       open input ResultLog
+       if wsResultStatus = "00"
+           perform ReadResultsLoop
+           close ResultLog
+       end-if.
+
+COPY "ReadLoop.cpy"
+    REPLACING ==ReadInputLoop== BY ==ReadResultsLoop==
+              ==:EOF-FLAG:==    BY ==wsEof==
+              ==:EOF-VALUE:==   BY =="y"==
+              ==:FILE-NAME:==   BY ==ResultLog==
+              ==:RECORD-NAME:== BY ==ResultLine==
+              ==:RECORD-NUM:==  BY ==wsRecordsRead==
+              ==:PROCESS-ROW:== BY ==perform RecordJobRun==.
+
+*> Files the just-read results-history row against its job's table
+*> entry, sliding the prior "last" run down into "prev" first, so each
+*> job entry always holds its two most recent runs.
+RecordJobRun.
+       set j to 1
+       search wsJob
+           at end
+               continue
+           when wsJobProgram(j) = ResultProgram
+               move wsJobLastDate(j) to wsJobPrevDate(j)
+               move wsJobLastValue(j) to wsJobPrevValue(j)
+               move ResultDate to wsJobLastDate(j)
+               move ResultValue to wsJobLastValue(j)
+               add 1 to wsJobRunCount(j)
+       end-search.
+
+*> Flags a job's two most recent runs as "STALE" (identical values,
+*> suspicious since each run is expected to reflect a differently
+*> dated input drop) or "SWING" (a percent change past wsThreshold),
+*> the two anomaly shapes an unattended day-over-day compare can
+*> reasonably catch without knowing what the job's data means.
+CheckJobForAnomalies.
+       if wsJobLastValue(j) = wsJobPrevValue(j)
+           move "STALE" to wsAnomalyCode
+           move wsJobLastValue(j) to wsValueDisplay
+           string
+               "Job " delimited by size
+               function trim(wsJobProgram(j)) delimited by size
+               " unchanged at " delimited by size
+               function trim(wsValueDisplay) delimited by size
+               " across runs on " delimited by size
+               wsJobPrevDate(j) delimited by size
+               " and " delimited by size
+               wsJobLastDate(j) delimited by size
+               into wsAnomalyDetail
+           end-string
+           perform WriteAnomaly
+       else
+           subtract wsJobPrevValue(j) from wsJobLastValue(j) giving wsDiff
+           if wsJobPrevValue(j) = 0
+               move 0 to wsPctChange
+           else
+               compute wsPctChange = (function abs(wsDiff) * 100) / wsJobPrevValue(j)
+           end-if
+           if wsPctChange > wsThreshold
+               move "SWING" to wsAnomalyCode
+               move wsPctChange to wsPctDisplay
+               move wsJobPrevValue(j) to wsValueDisplay
+               move function trim(wsValueDisplay) to wsPrevValueDisplay
+               move wsJobLastValue(j) to wsValueDisplay
+               string
+                   "Job " delimited by size
+                   function trim(wsJobProgram(j)) delimited by size
+                   " changed " delimited by size
+                   function trim(wsPctDisplay) delimited by size
+                   "% from " delimited by size
+                   function trim(wsPrevValueDisplay) delimited by size
+                   " on " delimited by size
+                   wsJobPrevDate(j) delimited by size
+                   " to " delimited by size
+                   function trim(wsValueDisplay) delimited by size
+                   " on " delimited by size
+                   wsJobLastDate(j) delimited by size
+                   into wsAnomalyDetail
+               end-string
+               perform WriteAnomaly
+           end-if
+       end-if.
+
+*> Pulls the swing-percentage threshold out of an environment
+*> variable, falling back to the historical 40% default when it isn't
+*> set.
+ReadParameters.
+       move spaces to wsParm
+       accept wsParm from environment "AOC2024RECON_THRESHOLD"
+           on exception continue
+       end-accept
+       if wsParm not = spaces
+           move function numval(wsParm) to wsThreshold
+       end-if.
+
+copy "AnomalyWriter.cpy"
+    replacing ==:PROGRAM-NAME:== by ==wsJobProgram(j)==
+              ==:FILE-NAME:==    by ==AnomalyReport==
+              ==:CODE-FIELD:==   by ==wsAnomalyCode==
+              ==:DETAIL-FIELD:== by ==wsAnomalyDetail==.
+
+*> WriteAnomalyLine writes the record; this wraps it with the
+*> anomaly-count tally the closing summary displays.
+WriteAnomaly.
+       perform WriteAnomalyLine
+       add 1 to wsAnomalyCount.
+
+*> Hardcodes the same 16 daily jobs run-all.cob drives (day08 counts as
+*> two - one row per antinode mode), one MOVE block
+*> per job, so this program's job table stays a plain, readable list
+*> rather than something built up dynamically from the day directories.
+InitializeJobs.
+       move "AOC202401P1" to wsJobProgram(1)
+       move "Day 1 Part 1 - Distance" to wsJobLabel(1)
+
+       move "AOC202401P2" to wsJobProgram(2)
+       move "Day 1 Part 2 - Score" to wsJobLabel(2)
+
+       move "AOC202402P1" to wsJobProgram(3)
+       move "Day 2 Part 1 - SafeCount" to wsJobLabel(3)
+
+       move "AOC202402P2" to wsJobProgram(4)
+       move "Day 2 Part 2 - SafeCount" to wsJobLabel(4)
+
+       move "AOC202403P1" to wsJobProgram(5)
+       move "Day 3 Part 1 - Sum" to wsJobLabel(5)
+
+       move "AOC202403P2" to wsJobProgram(6)
+       move "Day 3 Part 2 - Sum" to wsJobLabel(6)
+
+       move "AOC202404P1" to wsJobProgram(7)
+       move "Day 4 Part 1 - Count" to wsJobLabel(7)
+
+       move "AOC202404P2" to wsJobProgram(8)
+       move "Day 4 Part 2 - Count" to wsJobLabel(8)
+
+       move "AOC202405P1" to wsJobProgram(9)
+       move "Day 5 Part 1 - Sum" to wsJobLabel(9)
+
+       move "AOC202405P2" to wsJobProgram(10)
+       move "Day 5 Part 2 - Sum" to wsJobLabel(10)
+
+       move "AOC202406P1" to wsJobProgram(11)
+       move "Day 6 Part 1 - Count" to wsJobLabel(11)
+
+       move "AOC202406P2" to wsJobProgram(12)
+       move "Day 6 Part 2 - LoopCount" to wsJobLabel(12)
+
+       move "AOC202407P1" to wsJobProgram(13)
+       move "Day 7 Part 1 - Sum" to wsJobLabel(13)
+
+       move "AOC202407P2" to wsJobProgram(14)
+       move "Day 7 Part 2 - Sum" to wsJobLabel(14)
+
+       move "AOC202408P1" to wsJobProgram(15)
+       move "Day 8 Mode 1 - AntiNodes" to wsJobLabel(15)
+
+       move "AOC202408P2" to wsJobProgram(16)
+       move "Day 8 Mode 2 - AntiNodes" to wsJobLabel(16).
+
+end program AOC2024RECON.
