@@ -0,0 +1,188 @@
+identification division.
+program-id. AOC2024TREND.
+
+environment division.
+input-output section.
+file-control.
+       select ResultLog assign to wsResultLogFilename
+           organization is line sequential
+           file status is wsResultStatus.
+       select TrendFile assign to wsTrendFilename
+           organization is line sequential
+           file status is wsTrendStatus.
+
+data division.
+file section.
+copy "ResultRecord.cpy"
+    replacing ==:FILE-NAME:== by ==ResultLog==.
+
+*> One comma-separated Date,Value row per historical run of a single
+*> job, rebuilt from that job's own results-history entries each time
+*> this program runs, so a spreadsheet or charting tool can plot a
+*> job's value over time without first having to pick its rows back
+*> out of a results-history file that more than one job can share
+*> (e.g. day01's, holding both Part 1 and Part 2 runs).
+FD TrendFile.
+01 TrendLine pic X(40).
+
+working-storage section.
+       01 wsResultLogFilename pic X(40).
+       01 wsTrendFilename pic X(40).
+       01 wsResultStatus pic X(2).
+       01 wsTrendStatus pic X(2).
+       01 wsEof pic A(1).
+       01 wsRecordsRead pic 9(10).
+       01 wsValueDisplay pic Z(14)9.
+       01 wsJobsWritten binary-short value 0.
+
+*> One entry per daily job, mirroring the table run-all.cob/reconcile.cob/
+*> digest.cob already use, plus the day directory each job's own
+*> results-history lives in, so this program can go straight to the one
+*> file that could hold a given job's rows instead of scanning all eight.
+       01 wsJobs.
+           05 wsJob occurs 16 times indexed by j.
+               10 wsJobProgram pic X(12).
+               10 wsJobLabel pic X(40).
+               10 wsJobDir pic X(10).
+
+procedure division.
+       perform InitializeJobs
+
+       perform varying j from 1 by 1 until j > 16
+           perform BuildTrendForJob
+       end-perform
+
+       display "TREND: wrote " wsJobsWritten " trend file(s) of 16 job(s)"
+
+       stop run.
+
+*> Rebuilds one job's trend file from scratch out of its own directory's
+*> results-history, so re-running this program never duplicates rows -
+*> a job that has never completed a run simply gets no trend file.
+BuildTrendForJob.
+       string
+           function trim(wsJobDir(j)) delimited by size
+           "/results-history" delimited by size
+           into wsResultLogFilename
+       end-string
+
+       move "n" to wsEof
+       move 0 to wsRecordsRead
+
+       open input ResultLog
+       if wsResultStatus = "00"
+           string
+               function trim(wsJobDir(j)) delimited by size
+               "/trend-" delimited by size
+               function trim(wsJobProgram(j)) delimited by size
+               ".csv" delimited by size
+               into wsTrendFilename
+           end-string
+
+           open output TrendFile
+           move "Date,Value" to TrendLine
+           write TrendLine
+
+           perform ReadResultsLoop
+
+           close TrendFile
+           add 1 to wsJobsWritten
+           close ResultLog
+       end-if.
+
+COPY "ReadLoop.cpy"
+    REPLACING ==ReadInputLoop== BY ==ReadResultsLoop==
+              ==:EOF-FLAG:==    BY ==wsEof==
+              ==:EOF-VALUE:==   BY =="y"==
+              ==:FILE-NAME:==   BY ==ResultLog==
+              ==:RECORD-NAME:== BY ==ResultLine==
+              ==:RECORD-NUM:==  BY ==wsRecordsRead==
+              ==:PROCESS-ROW:== BY ==perform WriteTrendRowIfMatch==.
+
+*> Only this job's own rows go into its trend file - a shared
+*> results-history file can hold more than one job's runs, and mixing
+*> two jobs' series into one chart would make it meaningless.
+WriteTrendRowIfMatch.
+       if ResultProgram = wsJobProgram(j)
+           move ResultValue to wsValueDisplay
+           move spaces to TrendLine
+           string
+               ResultDate delimited by size
+               "," delimited by size
+               function trim(wsValueDisplay) delimited by size
+               into TrendLine
+           end-string
+           write TrendLine
+       end-if.
+
+*> Hardcodes the same 16 daily jobs run-all.cob drives (day08 counts as
+*> two - one row per antinode mode), plus the day
+*> directory each one's results-history lives in, one MOVE block per
+*> job, so this program's job table stays a plain, readable list rather
+*> than something built up dynamically from the day directories.
+InitializeJobs.
+       move "AOC202401P1" to wsJobProgram(1)
+       move "Day 1 Part 1 - Distance" to wsJobLabel(1)
+       move "day01" to wsJobDir(1)
+
+       move "AOC202401P2" to wsJobProgram(2)
+       move "Day 1 Part 2 - Score" to wsJobLabel(2)
+       move "day01" to wsJobDir(2)
+
+       move "AOC202402P1" to wsJobProgram(3)
+       move "Day 2 Part 1 - SafeCount" to wsJobLabel(3)
+       move "day02" to wsJobDir(3)
+
+       move "AOC202402P2" to wsJobProgram(4)
+       move "Day 2 Part 2 - SafeCount" to wsJobLabel(4)
+       move "day02" to wsJobDir(4)
+
+       move "AOC202403P1" to wsJobProgram(5)
+       move "Day 3 Part 1 - Sum" to wsJobLabel(5)
+       move "day03" to wsJobDir(5)
+
+       move "AOC202403P2" to wsJobProgram(6)
+       move "Day 3 Part 2 - Sum" to wsJobLabel(6)
+       move "day03" to wsJobDir(6)
+
+       move "AOC202404P1" to wsJobProgram(7)
+       move "Day 4 Part 1 - Count" to wsJobLabel(7)
+       move "day04" to wsJobDir(7)
+
+       move "AOC202404P2" to wsJobProgram(8)
+       move "Day 4 Part 2 - Count" to wsJobLabel(8)
+       move "day04" to wsJobDir(8)
+
+       move "AOC202405P1" to wsJobProgram(9)
+       move "Day 5 Part 1 - Sum" to wsJobLabel(9)
+       move "day05" to wsJobDir(9)
+
+       move "AOC202405P2" to wsJobProgram(10)
+       move "Day 5 Part 2 - Sum" to wsJobLabel(10)
+       move "day05" to wsJobDir(10)
+
+       move "AOC202406P1" to wsJobProgram(11)
+       move "Day 6 Part 1 - Count" to wsJobLabel(11)
+       move "day06" to wsJobDir(11)
+
+       move "AOC202406P2" to wsJobProgram(12)
+       move "Day 6 Part 2 - LoopCount" to wsJobLabel(12)
+       move "day06" to wsJobDir(12)
+
+       move "AOC202407P1" to wsJobProgram(13)
+       move "Day 7 Part 1 - Sum" to wsJobLabel(13)
+       move "day07" to wsJobDir(13)
+
+       move "AOC202407P2" to wsJobProgram(14)
+       move "Day 7 Part 2 - Sum" to wsJobLabel(14)
+       move "day07" to wsJobDir(14)
+
+       move "AOC202408P1" to wsJobProgram(15)
+       move "Day 8 Mode 1 - AntiNodes" to wsJobLabel(15)
+       move "day08" to wsJobDir(15)
+
+       move "AOC202408P2" to wsJobProgram(16)
+       move "Day 8 Mode 2 - AntiNodes" to wsJobLabel(16)
+       move "day08" to wsJobDir(16).
+
+end program AOC2024TREND.
