@@ -0,0 +1,143 @@
+identification division.
+program-id. AOC2024MENU.
+
+environment division.
+input-output section.
+file-control.
+       select ResultLog assign to wsResultLogFilename
+           organization is line sequential
+           file status is wsResultStatus.
+       select AnomalyReport assign to 'anomaly-report'
+           organization is line sequential
+           file status is wsAnomalyStatus.
+
+data division.
+file section.
+copy "ResultRecord.cpy"
+    replacing ==:FILE-NAME:== by ==ResultLog==.
+
+copy "AnomalyRecord.cpy"
+    replacing ==:FILE-NAME:== by ==AnomalyReport==.
+
+working-storage section.
+       01 wsResultLogFilename pic X(40).
+       01 wsResultStatus pic X(2).
+       01 wsAnomalyStatus pic X(2).
+       01 wsEof pic A(1).
+       01 wsRecordsRead pic 9(10).
+
+       01 wsChoice pic X(1).
+           88 wsChoiceRunAll value "1".
+           88 wsChoiceReconcile value "2".
+           88 wsChoiceReviewResults value "3".
+           88 wsChoiceReviewAnomalies value "4".
+           88 wsChoiceExit value "5".
+           88 wsChoiceValid value "1" "2" "3" "4" "5".
+
+       01 wsDone pic A(1) value "n".
+           88 wsIsDone value "y".
+
+       01 wsDayInput pic X(10).
+
+procedure division.
+       perform until wsIsDone
+           perform DisplayMenu
+           perform ReadChoice
+
+           evaluate true
+               when wsChoiceRunAll
+                   call "SYSTEM" using "./driver/run-all"
+               when wsChoiceReconcile
+                   call "SYSTEM" using "./driver/reconcile"
+               when wsChoiceReviewResults
+                   perform ReviewResults
+               when wsChoiceReviewAnomalies
+                   perform ReviewAnomalies
+               when wsChoiceExit
+                   move "y" to wsDone
+           end-evaluate
+       end-perform
+
+       display "MENU: exiting"
+       stop run.
+
+*> The operator's home screen. Kept as plain DISPLAY lines rather than
+*> a SCREEN SECTION form, the same line-mode style the rest of this
+*> system's operator-facing output already uses.
+DisplayMenu.
+       display " "
+       display "===== Advent of Code 2024 - Operator Menu ====="
+       display "1) Run all daily jobs"
+       display "2) Run day-over-day reconciliation"
+       display "3) Review a day's results-history"
+       display "4) Review the anomaly report"
+       display "5) Exit"
+       display "Enter choice: " with no advancing.
+
+*> Reads and validates the operator's menu choice, re-prompting on
+*> anything but 1-5 rather than treating a typo as an implicit exit.
+ReadChoice.
+       accept wsChoice from console
+       if not wsChoiceValid
+           display "Please enter 1, 2, 3, 4, or 5."
+           move " " to wsChoice
+       end-if.
+
+*> Prompts for a day directory (e.g. "day01") and lists every run
+*> recorded in that directory's results-history, oldest first - the
+*> same file driver/reconcile.cob reads to spot anomalies.
+ReviewResults.
+       display "Day directory (e.g. day01): " with no advancing
+       accept wsDayInput from console
+
+       string
+           function trim(wsDayInput) delimited by size
+           "/results-history" delimited by size
+           into wsResultLogFilename
+       end-string
+
+       move "n" to wsEof
+       move 0 to wsRecordsRead
+
+       open input ResultLog
+       if wsResultStatus = "00"
+           perform ReadResultsLoop
+           close ResultLog
+           display wsRecordsRead " run(s) on file"
+       else
+           display "No results-history found for " function trim(wsDayInput)
+       end-if.
+
+COPY "ReadLoop.cpy"
+    REPLACING ==ReadInputLoop== BY ==ReadResultsLoop==
+              ==:EOF-FLAG:==    BY ==wsEof==
+              ==:EOF-VALUE:==   BY =="y"==
+              ==:FILE-NAME:==   BY ==ResultLog==
+              ==:RECORD-NAME:== BY ==ResultLine==
+              ==:RECORD-NUM:==  BY ==wsRecordsRead==
+              ==:PROCESS-ROW:== BY ==display ResultProgram space ResultDate space ResultLabel space ResultValue==.
+
+*> Lists every anomaly driver/reconcile.cob's last run flagged.
+ReviewAnomalies.
+       move "n" to wsEof
+       move 0 to wsRecordsRead
+
+       open input AnomalyReport
+       if wsAnomalyStatus = "00"
+           perform ReadAnomaliesLoop
+           close AnomalyReport
+           display wsRecordsRead " anomaly(ies) on file"
+       else
+           display "No anomaly-report found - run reconciliation first"
+       end-if.
+
+COPY "ReadLoop.cpy"
+    REPLACING ==ReadInputLoop== BY ==ReadAnomaliesLoop==
+              ==:EOF-FLAG:==    BY ==wsEof==
+              ==:EOF-VALUE:==   BY =="y"==
+              ==:FILE-NAME:==   BY ==AnomalyReport==
+              ==:RECORD-NAME:== BY ==AnomalyLine==
+              ==:RECORD-NUM:==  BY ==wsRecordsRead==
+              ==:PROCESS-ROW:== BY ==display AnomalyProgram space AnomalyCode space AnomalyDetail==.
+
+end program AOC2024MENU.
