@@ -0,0 +1,205 @@
+identification division.
+program-id. AOC2024DRIVER.
+
+environment division.
+input-output section.
+file-control.
+       select ReadyCandidate assign to '.ready-candidate'
+           organization is line sequential
+           file status is wsReadyStatus.
+
+data division.
+file section.
+*> Transient one-line file the readiness check's "ls | head -1" shell
+*> command writes into, so the presence (or absence) of a step's input
+*> can be tested without a COBOL directory-listing verb.
+FD ReadyCandidate.
+01 ReadyCandidateLine pic X(150).
+
+working-storage section.
+       01 wsStepDir pic X(20).
+       01 wsStepProgram pic X(20).
+       01 wsStepLabel pic X(40).
+       01 wsStepCmd pic X(80).
+       01 wsStepEnv pic X(30) value spaces.
+       01 wsReadyCmd pic X(80).
+       01 wsReadyStatus pic X(2).
+       01 wsStepReady pic A(1).
+       01 wsStepRc binary-long.
+       01 wsFailCount binary-short value 0.
+       01 wsWarnCount binary-short value 0.
+       01 wsSkipCount binary-short value 0.
+
+procedure division.
+       move "day01" to wsStepDir
+       move "part1" to wsStepProgram
+       move "Day 1 Part 1 - Historian Hysteria" to wsStepLabel
+       perform run-step
+
+       move "day01" to wsStepDir
+       move "part2" to wsStepProgram
+       move "Day 1 Part 2 - Historian Hysteria" to wsStepLabel
+       perform run-step
+
+       move "day02" to wsStepDir
+       move "part1" to wsStepProgram
+       move "Day 2 Part 1 - Red-Nosed Reports" to wsStepLabel
+       perform run-step
+
+       move "day02" to wsStepDir
+       move "part2" to wsStepProgram
+       move "Day 2 Part 2 - Red-Nosed Reports" to wsStepLabel
+       perform run-step
+
+       move "day03" to wsStepDir
+       move "part1" to wsStepProgram
+       move "Day 3 Part 1 - Mull It Over" to wsStepLabel
+       perform run-step
+
+       move "day03" to wsStepDir
+       move "part2" to wsStepProgram
+       move "Day 3 Part 2 - Mull It Over" to wsStepLabel
+       perform run-step
+
+       move "day04" to wsStepDir
+       move "part1" to wsStepProgram
+       move "Day 4 Part 1 - Ceres Search" to wsStepLabel
+       perform run-step
+
+       move "day04" to wsStepDir
+       move "part2" to wsStepProgram
+       move "Day 4 Part 2 - Ceres Search" to wsStepLabel
+       perform run-step
+
+       move "day05" to wsStepDir
+       move "part1" to wsStepProgram
+       move "Day 5 Part 1 - Print Queue" to wsStepLabel
+       perform run-step
+
+       move "day05" to wsStepDir
+       move "part2" to wsStepProgram
+       move "Day 5 Part 2 - Print Queue" to wsStepLabel
+       perform run-step
+
+       move "day06" to wsStepDir
+       move "part1" to wsStepProgram
+       move "Day 6 Part 1 - Guard Gallivant" to wsStepLabel
+       perform run-step
+
+       move "day06" to wsStepDir
+       move "part2" to wsStepProgram
+       move "Day 6 Part 2 - Guard Gallivant" to wsStepLabel
+       perform run-step
+
+       move "day07" to wsStepDir
+       move "part1" to wsStepProgram
+       move "Day 7 Part 1 - Bridge Repair" to wsStepLabel
+       perform run-step
+
+       move "day07" to wsStepDir
+       move "part2" to wsStepProgram
+       move "Day 7 Part 2 - Bridge Repair" to wsStepLabel
+       perform run-step
+
+       move "day08" to wsStepDir
+       move "part1" to wsStepProgram
+       move "Day 8 Mode 1 - Resonant Collinearity" to wsStepLabel
+       move spaces to wsStepEnv
+       perform run-step
+
+       move "day08" to wsStepDir
+       move "part1" to wsStepProgram
+       move "Day 8 Mode 2 - Resonant Collinearity" to wsStepLabel
+       move "AOC202408_MODE=2 " to wsStepEnv
+       perform run-step
+       move spaces to wsStepEnv
+
+       if wsFailCount > 0
+           display "DRIVER: " wsFailCount " step(s) failed"
+           move 1 to return-code
+       else
+           if wsWarnCount > 0 or wsSkipCount > 0
+               display "DRIVER: all ready steps completed, " wsWarnCount
+                   " with warnings, " wsSkipCount " skipped (not ready)"
+           else
+               display "DRIVER: all steps completed"
+           end-if
+       end-if
+
+       stop run.
+
+*> Runs one day's already-built job from its own directory - so its
+*> hardcoded 'input' select resolves against that day's input file -
+*> and reports the job's own exit status. Each step's load module is
+*> expected to already exist alongside its source, the way a JCL step
+*> expects its program to already be link-edited into a library; this
+*> job does not build anything itself. A step whose day directory has
+*> no input ready yet (neither the historical fixed-name file nor a
+*> dated drop) is skipped rather than run and reported as a failure,
+*> the way a nightly cycle steps around a job whose upstream feed
+*> hasn't landed instead of aborting the whole run.
+run-step.
+       perform CheckStepReady
+       if not wsStepReady = "Y"
+           display "SKIP " wsStepLabel " (no input ready)"
+           add 1 to wsSkipCount
+       else
+           string
+               "(cd " delimited by size
+               wsStepDir delimited by space
+               " && " delimited by size
+               wsStepEnv delimited by size
+               "./" delimited by size
+               wsStepProgram delimited by space
+               ")" delimited by size
+               into wsStepCmd
+           end-string
+
+           call "SYSTEM" using wsStepCmd
+           move return-code to wsStepRc
+
+           *> Each job's own RETURN-CODE follows the shop-wide 0/4/8
+           *> batch convention: 0 is a clean run, 4 is a completed run
+           *> that still logged rejected/excepted records (a warning,
+           *> not a failure), and 8 (or anything else nonzero) is a
+           *> hard failure such as a missing input file.
+           evaluate wsStepRc
+               when 0
+                   display "OK   " wsStepLabel
+               when 4
+                   display "WARN " wsStepLabel " (rc=4, see rejected-records)"
+                   add 1 to wsWarnCount
+               when other
+                   display "FAIL " wsStepLabel " (rc=" wsStepRc ")"
+                   add 1 to wsFailCount
+           end-evaluate
+       end-if.
+
+*> Tests whether the step's day directory has an input file ready -
+*> either the historical fixed name or a dated input-drop - without a
+*> COBOL directory-listing verb, the same "ls into a candidate file"
+*> technique InputDropResolve.cpy uses to find the newest dated drop.
+CheckStepReady.
+       move "N" to wsStepReady
+       string
+           "ls -1 " delimited by size
+           wsStepDir delimited by space
+           "/input " delimited by size
+           wsStepDir delimited by space
+           "/input-* 2>/dev/null | head -1 > .ready-candidate"
+               delimited by size
+           into wsReadyCmd
+       end-string
+       call "SYSTEM" using wsReadyCmd
+
+       open input ReadyCandidate
+       if wsReadyStatus = "00"
+           read ReadyCandidate into ReadyCandidateLine
+           if wsReadyStatus = "00" and ReadyCandidateLine not = spaces
+               move "Y" to wsStepReady
+           end-if
+           close ReadyCandidate
+       end-if
+       call "SYSTEM" using "rm -f .ready-candidate".
+
+end program AOC2024DRIVER.
