@@ -0,0 +1,33 @@
+      *> ReadLoop.cpy
+      *>
+      *> Shared "OPEN INPUT / PERFORM UNTIL EOF / READ ... AT END /
+      *> CLOSE" loop. Factored out so a new job gets consistent,
+      *> restart-capable input handling via COPY instead of hand-typing
+      *> the same boilerplate with slightly different field names.
+      *>
+      *> The including program supplies these REPLACING values:
+      *>   :EOF-FLAG:     the program's end-of-file switch, PIC A(1)
+      *>   :EOF-VALUE:    the literal the program's convention uses for
+      *>                  "true" in that switch, e.g. "Y" or "y"
+      *>   :FILE-NAME:    the SELECTed file name
+      *>   :RECORD-NAME:  the file's record name
+      *>   :RECORD-NUM:   a counter this loop increments once per
+      *>                  record read, so it always holds the number of
+      *>                  the last input record processed - the value a
+      *>                  restart would resume after
+      *>   :PROCESS-ROW:  the statement (typically PERFORM a paragraph)
+      *>                  that consumes the record just read
+      *>
+      *> The including program must OPEN and CLOSE :FILE-NAME: itself;
+      *> this paragraph only drives the read loop in between.
+       ReadInputLoop.
+           perform until :EOF-FLAG: = :EOF-VALUE:
+               read :FILE-NAME: into :RECORD-NAME:
+                   at end move :EOF-VALUE: to :EOF-FLAG:
+               end-read
+
+               if :EOF-FLAG: not = :EOF-VALUE:
+                   add 1 to :RECORD-NUM:
+                   :PROCESS-ROW:
+               end-if
+           end-perform.
