@@ -0,0 +1,16 @@
+      *> DigestRecord.cpy
+      *>
+      *> Record layout for the shared management-digest report written
+      *> by driver/digest.cob. COPY this into the FILE SECTION, pairing
+      *> it with DigestWriter.cpy's WriteDigestLine paragraph in
+      *> PROCEDURE DIVISION. The including program supplies:
+      *>   :FILE-NAME:  the SELECTed digest file name
+       FD :FILE-NAME:.
+       01 DigestLine.
+           02 DigestProgram pic X(12).
+           02 DigestGap1    pic X(1).
+           02 DigestLabel   pic X(40).
+           02 DigestGap2    pic X(1).
+           02 DigestDate    pic X(8).
+           02 DigestGap3    pic X(1).
+           02 DigestValue   pic Z(14)9.
