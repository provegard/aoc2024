@@ -0,0 +1,54 @@
+      *> InputDropResolve.cpy
+      *>
+      *> Looks for the newest dated input-drop file (named, by
+      *> convention, "<historical-name>-YYYYMMDD") sitting alongside the
+      *> historical fixed-name input file and, if one exists, points
+      *> :INPUT-FILENAME: at it instead. Because the date suffix sorts
+      *> lexicographically the same as chronologically, the shell
+      *> command below only has to sort the matching names and take the
+      *> last one. Leaves :INPUT-FILENAME: untouched when no dated drop
+      *> is present, or when an operator-supplied ..._INPUT override has
+      *> already pointed it somewhere else. The resolved drop's name is
+      *> left in :USED-DROP-FILE: (spaces if none was found) for
+      *> InputDropArchive.cpy to move aside once the run has read it.
+      *>
+      *> Include this once, as its own paragraph in PROCEDURE DIVISION
+      *> (same convention as GridLoad.cpy, ReadLoop.cpy and
+      *> AuditTrail.cpy).
+      *>
+      *> The including program supplies these REPLACING values:
+      *>   ResolveInputDrop  (optional) paragraph name, when a program
+      *>                     needs to resolve more than one dated drop
+      *>                     stream and must give each its own paragraph
+      *>                     (same convention as ReadLoop.cpy's
+      *>                     ReadInputLoop replacement)
+      *>   :LIST-CMD:        shell command that lists the matching drop
+      *>                     files, sorts them, and redirects the
+      *>                     newest name into the drop-candidate file,
+      *>                     e.g. "ls -1 input-* 2>/dev/null | sort |
+      *>                     tail -1 > .drop-candidate"
+      *>   :CLEANUP-CMD:     shell command removing the drop-candidate
+      *>                     file once it has been read, e.g.
+      *>                     "rm -f .drop-candidate"
+      *>   :FILE-NAME:       the SELECTed drop-candidate file name
+      *>   :STATUS-FIELD:    its file status working-storage field
+      *>   :USED-DROP-FILE:  working-storage field to receive the
+      *>                     resolved drop filename (spaces if none)
+      *>   :INPUT-FILENAME:  the field to point at the drop file
+      *>
+      *> The including program must SELECT :FILE-NAME: itself (assigned
+      *> to a literal such as '.drop-candidate', with FILE STATUS in
+      *> :STATUS-FIELD:) and COPY "InputDropCandidate.cpy" into its FILE
+      *> SECTION.
+       ResolveInputDrop.
+           move spaces to :USED-DROP-FILE:
+           call "SYSTEM" using :LIST-CMD:
+           open input :FILE-NAME:
+           if :STATUS-FIELD: = "00"
+               read :FILE-NAME: into :USED-DROP-FILE:
+               close :FILE-NAME:
+           end-if
+           call "SYSTEM" using :CLEANUP-CMD:
+           if :USED-DROP-FILE: not = spaces
+               move :USED-DROP-FILE: to :INPUT-FILENAME:
+           end-if.
