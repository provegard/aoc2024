@@ -0,0 +1,28 @@
+      *> ResultWriter.cpy
+      *>
+      *> Timestamps (by date, not time - one row per day is all
+      *> reconciliation needs) and writes one line to the shared
+      *> results-history file. Include this once, as its own paragraph
+      *> in PROCEDURE DIVISION (same convention as AuditTrail.cpy and
+      *> RejectWriter.cpy).
+      *>
+      *> The including program supplies these REPLACING values:
+      *>   :PROGRAM-NAME:  literal program-id, e.g. "AOC202401P1"
+      *>   :FILE-NAME:     the SELECTed result-log file name
+      *>   :LABEL-FIELD:   the field the program moves a short label into
+      *>                   before PERFORMing this paragraph (e.g. "Distance")
+      *>   :VALUE-FIELD:   the field holding the run's final answer
+      *>
+      *> The including program must SELECT :FILE-NAME: itself (assigned
+      *> to the literal 'results-history', with FILE STATUS in a
+      *> working-storage field), COPY "ResultRecord.cpy" into its FILE
+      *> SECTION, and OPEN/CLOSE :FILE-NAME: itself.
+       WriteResultLine.
+           move spaces to ResultGap1
+           move spaces to ResultGap2
+           move spaces to ResultGap3
+           move :PROGRAM-NAME: to ResultProgram
+           move function current-date(1:8) to ResultDate
+           move :LABEL-FIELD: to ResultLabel
+           move :VALUE-FIELD: to ResultValue
+           write ResultLine.
