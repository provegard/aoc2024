@@ -0,0 +1,16 @@
+      *> AuditRecord.cpy
+      *>
+      *> Record layout for the shared run audit-trail file every daily
+      *> job appends to. COPY this into the FILE SECTION, pairing it
+      *> with AuditTrail.cpy's WriteAuditLine paragraph in PROCEDURE
+      *> DIVISION. The including program supplies:
+      *>   :FILE-NAME:  the SELECTed audit file name
+       FD :FILE-NAME:.
+       01 AuditLine.
+           02 AuditProgram   pic X(12).
+           02 AuditGap1      pic X(1).
+           02 AuditTimestamp pic X(19).
+           02 AuditGap2      pic X(1).
+           02 AuditEvent     pic X(8).
+           02 AuditGap3      pic X(1).
+           02 AuditDetail    pic X(60).
