@@ -0,0 +1,31 @@
+      *> InputDropArchive.cpy
+      *>
+      *> Moves the dated input-drop file a run consumed into an
+      *> archive/ subdirectory (created if needed), so a later re-run of
+      *> the job never picks the same drop up a second time. Does
+      *> nothing when the run read the historical fixed-name input file
+      *> instead of a dated drop.
+      *>
+      *> Include this once, as its own paragraph in PROCEDURE DIVISION,
+      *> right after the including program is done reading the file
+      *> :USED-DROP-FILE: names (same convention as GridLoad.cpy,
+      *> ReadLoop.cpy and AuditTrail.cpy).
+      *>
+      *> The including program supplies these REPLACING values:
+      *>   :USED-DROP-FILE:    working-storage field holding the drop
+      *>                       filename ResolveInputDrop.cpy resolved
+      *>                       (spaces if the run read the historical
+      *>                       fixed-name file instead)
+      *>   :ARCHIVE-CMD-FIELD: working-storage field, at least X(200),
+      *>                       to build the archive shell command in
+       ArchiveInputDrop.
+           if :USED-DROP-FILE: not = spaces
+               string
+                   "mkdir -p archive && mv " delimited by size
+                   :USED-DROP-FILE: delimited by space
+                   " archive/" delimited by size
+                   :USED-DROP-FILE: delimited by space
+                   into :ARCHIVE-CMD-FIELD:
+               end-string
+               call "SYSTEM" using :ARCHIVE-CMD-FIELD:
+           end-if.
