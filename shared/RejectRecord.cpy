@@ -0,0 +1,17 @@
+      *> RejectRecord.cpy
+      *>
+      *> Record layout for the shared rejected-records file every daily
+      *> job appends to whenever it skips a malformed input line. COPY
+      *> this into the FILE SECTION, pairing it with RejectWriter.cpy's
+      *> WriteRejectLine paragraph in PROCEDURE DIVISION. The including
+      *> program supplies:
+      *>   :FILE-NAME:  the SELECTed reject file name
+       FD :FILE-NAME:.
+       01 RejectLine.
+           02 RejectProgram  pic X(12).
+           02 RejectGap1     pic X(1).
+           02 RejectRecNum   pic 9(10).
+           02 RejectGap2     pic X(1).
+           02 RejectReason   pic X(20).
+           02 RejectGap3     pic X(1).
+           02 RejectText     pic X(80).
