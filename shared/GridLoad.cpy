@@ -0,0 +1,28 @@
+      *> GridLoad.cpy
+      *>
+      *> Shared row-ingestion loop for the "read InputFile a line at a
+      *> time, track the line length, hand each row off to be stacked
+      *> into an array" pattern used by the day04/day06/day08-style grid
+      *> jobs. Factored out so a new grid-based job gets this loop via
+      *> COPY instead of re-deriving it.
+      *>
+      *> The including program must already have its file OPENed, and
+      *> supply these REPLACING values:
+      *>   :EOF-FLAG:    the program's end-of-file switch, PIC A(1)
+      *>   :LINE-COUNT:  a counter incremented once per row read, so it
+      *>                 equals the number of rows stacked when done
+      *>   :FILE-NAME:   the SELECTed file name
+      *>   :RECORD-NAME: the file's record name
+      *>   :STACK-ROW:   the statement (typically PERFORM a paragraph)
+      *>                 that stacks/consumes the row just read
+       LoadGridRows.
+           perform until :EOF-FLAG: = "y"
+               read :FILE-NAME: into :RECORD-NAME:
+                   at end move "y" to :EOF-FLAG:
+               end-read
+
+               if :EOF-FLAG: not = "y"
+                   add 1 to :LINE-COUNT:
+                   :STACK-ROW:
+               end-if
+           end-perform.
