@@ -0,0 +1,12 @@
+      *> InputDropCandidate.cpy
+      *>
+      *> Record layout for the transient one-line file ResolveInputDrop
+      *> writes the newest matching dated input-drop filename into, so
+      *> the including program can read back what the shell's
+      *> "ls | sort | tail -1" found. COPY this into the FILE SECTION,
+      *> pairing it with InputDropResolve.cpy's ResolveInputDrop
+      *> paragraph in PROCEDURE DIVISION. The including program
+      *> supplies:
+      *>   :FILE-NAME:  the SELECTed drop-candidate file name
+       FD :FILE-NAME:.
+       01 DropCandidateLine pic X(150).
