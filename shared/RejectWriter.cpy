@@ -0,0 +1,29 @@
+      *> RejectWriter.cpy
+      *>
+      *> Writes one line to the shared rejected-records file. Include
+      *> this once, as its own paragraph in PROCEDURE DIVISION (same
+      *> convention as GridLoad.cpy, ReadLoop.cpy and AuditTrail.cpy).
+      *>
+      *> The including program supplies these REPLACING values:
+      *>   :PROGRAM-NAME:   literal program-id, e.g. "AOC202401P1"
+      *>   :FILE-NAME:      the SELECTed reject file name
+      *>   :RECORDNUM-FIELD: the field holding the current input record
+      *>                    number, moved into RejectRecNum
+      *>   :REASON-FIELD:   the field the program moves a short reason
+      *>                    code into (e.g. "BLANK-RECORD") before
+      *>                    PERFORMing this paragraph
+      *>   :TEXT-FIELD:     the field holding the raw rejected text
+      *>
+      *> The including program must SELECT :FILE-NAME: itself (assigned
+      *> to the literal 'rejected-records', with FILE STATUS in a
+      *> working-storage field), COPY "RejectRecord.cpy" into its FILE
+      *> SECTION, and OPEN/CLOSE :FILE-NAME: itself.
+       WriteRejectLine.
+           move spaces to RejectGap1
+           move spaces to RejectGap2
+           move spaces to RejectGap3
+           move :PROGRAM-NAME: to RejectProgram
+           move :RECORDNUM-FIELD: to RejectRecNum
+           move :REASON-FIELD: to RejectReason
+           move :TEXT-FIELD: to RejectText
+           write RejectLine.
