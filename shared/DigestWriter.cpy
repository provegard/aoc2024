@@ -0,0 +1,26 @@
+      *> DigestWriter.cpy
+      *>
+      *> Writes one line to the shared management-digest report. Include
+      *> this once, as its own paragraph in PROCEDURE DIVISION (same
+      *> convention as AuditTrail.cpy and AnomalyWriter.cpy).
+      *>
+      *> The including program supplies these REPLACING values:
+      *>   :PROGRAM-NAME:  the field holding the job's program-id
+      *>   :FILE-NAME:     the SELECTed digest file name
+      *>   :LABEL-FIELD:   the field holding the job's descriptive label
+      *>   :DATE-FIELD:    the field holding the job's last-run date
+      *>   :VALUE-FIELD:   the field holding the job's last-run value
+      *>
+      *> The including program must SELECT :FILE-NAME: itself (assigned
+      *> to the literal 'management-digest', with FILE STATUS in a
+      *> working-storage field), COPY "DigestRecord.cpy" into its FILE
+      *> SECTION, and OPEN/CLOSE :FILE-NAME: itself.
+       WriteDigestLine.
+           move spaces to DigestGap1
+           move spaces to DigestGap2
+           move spaces to DigestGap3
+           move :PROGRAM-NAME: to DigestProgram
+           move :LABEL-FIELD:  to DigestLabel
+           move :DATE-FIELD:   to DigestDate
+           move :VALUE-FIELD:  to DigestValue
+           write DigestLine.
