@@ -0,0 +1,78 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. AOC2024NUMPARSE.
+
+*> A small, reusable subprogram that pulls the next space-delimited
+*> numeric token off a line, starting at a caller-supplied position.
+*> Factored out of the day-by-day PARSE-NUMBERS paragraphs, which all
+*> hand-rolled the same "skip spaces, scan to the next space, validate
+*> the token is numeric" logic against their own line buffers.
+*>
+*> Called once per token, in a loop, from the including program:
+*>     CALL "AOC2024NUMPARSE" USING WS-TEMP WS-PTR WS-NUMBER WS-FOUND
+*> WS-PTR starts at 1 and is left positioned just past the token that
+*> was found, ready for the next CALL; WS-FOUND comes back "N" once
+*> the line has no more tokens (or the next token isn't numeric), at
+*> which point the caller stops looping.
+*>
+*> USING parameters:
+*>   WS-LINE     the line being scanned, PIC X(80)
+*>   WS-POINTER  in/out 1-based scan position within WS-LINE
+*>   WS-VALUE    out - the numeric value of the token found
+*>   WS-FOUND    out - "Y" if a numeric token was found, "N" otherwise
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 WS-TOKEN PIC X(80).
+01 WS-TOKEN-LEN PIC 9(3) VALUE 0.
+01 WS-NONDIGIT PIC A(1).
+
+LINKAGE SECTION.
+01 WS-LINE PIC X(80).
+01 WS-POINTER PIC 9(3).
+01 WS-VALUE PIC 9(10).
+01 WS-FOUND PIC A(1).
+
+PROCEDURE DIVISION USING WS-LINE WS-POINTER WS-VALUE WS-FOUND.
+       MOVE 0 TO WS-VALUE
+       MOVE "N" TO WS-FOUND
+
+       PERFORM SKIP-SPACES
+
+       IF WS-POINTER <= FUNCTION LENGTH(WS-LINE)
+           PERFORM EXTRACT-TOKEN
+       END-IF
+
+       GOBACK.
+
+*> Advances the scan position past any leading spaces, to the start
+*> of the next token (or past the end of the line, if there is none).
+SKIP-SPACES.
+       PERFORM UNTIL WS-POINTER > FUNCTION LENGTH(WS-LINE)
+               OR WS-LINE(WS-POINTER:1) NOT = SPACE
+           ADD 1 TO WS-POINTER
+       END-PERFORM.
+
+*> Copies the run of non-space characters at the scan position into a
+*> token buffer, advancing the scan position past it, then validates
+*> the token is entirely numeric before handing it back as WS-VALUE.
+EXTRACT-TOKEN.
+       MOVE SPACES TO WS-TOKEN
+       MOVE 0 TO WS-TOKEN-LEN
+       MOVE "N" TO WS-NONDIGIT
+
+       PERFORM UNTIL WS-POINTER > FUNCTION LENGTH(WS-LINE)
+               OR WS-LINE(WS-POINTER:1) = SPACE
+           ADD 1 TO WS-TOKEN-LEN
+           MOVE WS-LINE(WS-POINTER:1) TO WS-TOKEN(WS-TOKEN-LEN:1)
+           IF WS-LINE(WS-POINTER:1) NOT NUMERIC
+               MOVE "Y" TO WS-NONDIGIT
+           END-IF
+           ADD 1 TO WS-POINTER
+       END-PERFORM
+
+       IF WS-TOKEN-LEN > 0 AND WS-NONDIGIT = "N"
+           MOVE FUNCTION NUMVAL(WS-TOKEN(1:WS-TOKEN-LEN)) TO WS-VALUE
+           MOVE "Y" TO WS-FOUND
+       END-IF.
+
+END PROGRAM AOC2024NUMPARSE.
