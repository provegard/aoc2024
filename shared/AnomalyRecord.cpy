@@ -0,0 +1,14 @@
+      *> AnomalyRecord.cpy
+      *>
+      *> Record layout for the shared anomaly-report file written by
+      *> driver/reconcile.cob. COPY this into the FILE SECTION, pairing
+      *> it with AnomalyWriter.cpy's WriteAnomalyLine paragraph in
+      *> PROCEDURE DIVISION. The including program supplies:
+      *>   :FILE-NAME:  the SELECTed anomaly file name
+       FD :FILE-NAME:.
+       01 AnomalyLine.
+           02 AnomalyProgram pic X(12).
+           02 AnomalyGap1    pic X(1).
+           02 AnomalyCode    pic X(12).
+           02 AnomalyGap2    pic X(1).
+           02 AnomalyDetail  pic X(100).
