@@ -0,0 +1,24 @@
+      *> SelfTestCheck.cpy
+      *>
+      *> Compares a computed result against its known sample answer when
+      *> the run is a self-test/regression check (see :FLAG-FIELD: below)
+      *> and reports PASS or FAIL, the same way an operator reconciling a
+      *> batch total against a control total would. A mismatch means the
+      *> program still produced *a* number but the wrong one - a
+      *> regression, not a data-quality condition - so it overrides
+      *> RETURN-CODE straight to 8 regardless of what the ordinary
+      *> reject/exception counts would otherwise have set it to.
+      *>
+      *> The including program supplies these REPLACING values:
+      *>   :ACTUAL-FIELD:   the field holding the run's computed answer
+      *>   :EXPECTED-FIELD: the field (or literal) holding the known
+      *>                    sample answer for the sample input just run
+      *>   :RESULT-LABEL:   literal text naming the result, e.g. "Distance"
+       CheckSelfTestResult.
+           if :ACTUAL-FIELD: = :EXPECTED-FIELD:
+               display "SELFTEST: PASS - " :RESULT-LABEL: " = " :ACTUAL-FIELD:
+           else
+               display "SELFTEST: FAIL - " :RESULT-LABEL: " expected "
+                   :EXPECTED-FIELD: " got " :ACTUAL-FIELD:
+               move 8 to return-code
+           end-if.
