@@ -0,0 +1,25 @@
+      *> AnomalyWriter.cpy
+      *>
+      *> Writes one line to the shared anomaly-report file. Include this
+      *> once, as its own paragraph in PROCEDURE DIVISION (same
+      *> convention as RejectWriter.cpy).
+      *>
+      *> The including program supplies these REPLACING values:
+      *>   :PROGRAM-NAME:  the job's program-id, as recorded against it
+      *>                   in results-history
+      *>   :FILE-NAME:     the SELECTed anomaly file name
+      *>   :CODE-FIELD:    the field the program moves a short anomaly
+      *>                   code into (e.g. "SWING", "STALE") before
+      *>                   PERFORMing this paragraph
+      *>   :DETAIL-FIELD:  the field holding a free-text explanation
+      *>
+      *> The including program must SELECT :FILE-NAME: itself (assigned
+      *> to the literal 'anomaly-report'), COPY "AnomalyRecord.cpy" into
+      *> its FILE SECTION, and OPEN/CLOSE :FILE-NAME: itself.
+       WriteAnomalyLine.
+           move spaces to AnomalyGap1
+           move spaces to AnomalyGap2
+           move :PROGRAM-NAME: to AnomalyProgram
+           move :CODE-FIELD: to AnomalyCode
+           move :DETAIL-FIELD: to AnomalyDetail
+           write AnomalyLine.
