@@ -0,0 +1,20 @@
+      *> ResultRecord.cpy
+      *>
+      *> Record layout for the shared results-history file every daily
+      *> job appends one line to on a clean finish. COPY this into the
+      *> FILE SECTION, pairing it with ResultWriter.cpy's WriteResultLine
+      *> paragraph in PROCEDURE DIVISION. The including program supplies:
+      *>   :FILE-NAME:  the SELECTed result-log file name
+      *>
+      *> The file is the input side of driver/reconcile.cob's day-over-day
+      *> anomaly check, so its layout is meant to stay stable: one row per
+      *> run, oldest first, per program-id.
+       FD :FILE-NAME:.
+       01 ResultLine.
+           02 ResultProgram pic X(12).
+           02 ResultGap1    pic X(1).
+           02 ResultDate    pic X(8).
+           02 ResultGap2    pic X(1).
+           02 ResultLabel   pic X(20).
+           02 ResultGap3    pic X(1).
+           02 ResultValue   pic 9(15).
