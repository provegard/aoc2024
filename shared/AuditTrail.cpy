@@ -0,0 +1,41 @@
+      *> AuditTrail.cpy
+      *>
+      *> Timestamps and writes one line to the shared run audit-trail
+      *> file. Include this once, as its own paragraph in PROCEDURE
+      *> DIVISION (same convention as GridLoad.cpy and ReadLoop.cpy).
+      *>
+      *> The including program supplies these REPLACING values:
+      *>   :PROGRAM-NAME:  literal program-id, e.g. "AOC202401P1"
+      *>   :FILE-NAME:     the SELECTed audit file name
+      *>   :EVENT-FIELD:   the field the program moves "START"/"END"/
+      *>                   "ERROR" into before PERFORMing this paragraph
+      *>   :DETAIL-FIELD:  the field the program moves a short free-text
+      *>                   detail message into before PERFORMing this
+      *>                   paragraph
+      *>
+      *> The including program must SELECT :FILE-NAME: itself (assigned
+      *> to the literal 'audit-trail', with FILE STATUS in a
+      *> working-storage field), COPY "AuditRecord.cpy" into its FILE
+      *> SECTION, and OPEN/CLOSE :FILE-NAME: itself.
+       WriteAuditLine.
+           move spaces to AuditGap1
+           move spaces to AuditGap2
+           move spaces to AuditGap3
+           move :PROGRAM-NAME: to AuditProgram
+           string
+               function current-date(1:4) delimited by size
+               "-" delimited by size
+               function current-date(5:2) delimited by size
+               "-" delimited by size
+               function current-date(7:2) delimited by size
+               " " delimited by size
+               function current-date(9:2) delimited by size
+               ":" delimited by size
+               function current-date(11:2) delimited by size
+               ":" delimited by size
+               function current-date(13:2) delimited by size
+               into AuditTimestamp
+           end-string
+           move :EVENT-FIELD: to AuditEvent
+           move :DETAIL-FIELD: to AuditDetail
+           write AuditLine.
